@@ -0,0 +1,232 @@
+      *>>    Management statistics/census batch report: reads every
+      *>>    .dat file once and writes daily adoption totals instead of
+      *>>    someone having to eyeball the raw files.
+       identification division.
+       program-id. CensusReport.
+
+       environment division.
+       input-output section.
+       file-control.
+           select user-file assign to "users.dat"
+               organization is line sequential
+               file status is FILESTAT.
+           select profile-file assign to "profiles.dat"
+               organization is line sequential
+               file status is FILESTAT-PROFILE.
+           select connection-file assign to "connections.dat"
+               organization is indexed
+               access mode is sequential
+               record key is fd-conn-key
+               file status is FILESTAT-CONN.
+           select job-file assign to "jobs.dat"
+               organization is line sequential
+               file status is FILESTAT-JOB.
+           select application-file assign to "applications.dat"
+               organization is line sequential
+               file status is FILESTAT-APP.
+           select message-file assign to "messages.dat"
+               organization is line sequential
+               file status is FILESTAT-MSG.
+           select report-file assign to "Census-Report.txt"
+               organization is line sequential
+               file status is FILESTAT-RPT.
+
+       data division.
+       file section.
+       fd  user-file.
+       01  user-line                 pic x(120).
+
+       fd  profile-file.
+       01  profile-line              pic x(5000).
+
+       fd  connection-file.
+       01  connection-record.
+           05  fd-conn-key.
+               10  fd-conn-from-user     pic x(32).
+               10  fd-conn-to-user       pic x(32).
+           05  fd-conn-status            pic x(10).
+           05  fd-conn-sent-date         pic x(20).
+           05  fd-conn-decided-date      pic x(20).
+
+       fd  job-file.
+       01  job-line                  pic x(500).
+
+       fd  application-file.
+       01  application-line         pic x(300).
+
+       fd  message-file.
+       01  message-line             pic x(500).
+
+       fd  report-file.
+       01  report-line              pic x(200).
+
+       working-storage section.
+       01  FILESTAT                  pic xx.
+       01  FILESTAT-PROFILE          pic xx.
+       01  FILESTAT-CONN             pic xx.
+       01  FILESTAT-JOB              pic xx.
+       01  FILESTAT-APP              pic xx.
+       01  FILESTAT-MSG              pic xx.
+       01  FILESTAT-RPT              pic xx.
+
+       01  WS-DISPLAY                pic x(200).
+       01  WS-TODAY                  pic x(10).
+
+       01  ws-accounts-created       pic 9(06) value 0.
+       01  ws-profiles-completed     pic 9(06) value 0.
+       01  ws-connections-formed     pic 9(06) value 0.
+       01  ws-jobs-posted            pic 9(06) value 0.
+       01  ws-applications-submitted pic 9(06) value 0.
+       01  ws-messages-sent          pic 9(06) value 0.
+
+       01  ws-total-label            pic x(27).
+       01  ws-total-value            pic 9(06).
+
+       procedure division.
+       main.
+           open output report-file
+           if FILESTAT-RPT not = "00"
+               display "ERROR opening report file"
+               stop run
+           end-if
+
+           move function current-date(1:10) to WS-TODAY
+
+           move "--- Daily Census Report ---" to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           move spaces to WS-DISPLAY
+           string "Report date: " WS-TODAY delimited by size into WS-DISPLAY
+           move WS-DISPLAY to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           perform count-accounts
+           perform count-profiles
+           perform count-connections
+           perform count-jobs
+           perform count-applications
+           perform count-messages
+
+           move "Accounts created:          " to ws-total-label
+           move ws-accounts-created to ws-total-value
+           perform write-total
+
+           move "Profiles completed:        " to ws-total-label
+           move ws-profiles-completed to ws-total-value
+           perform write-total
+
+           move "Connections formed:        " to ws-total-label
+           move ws-connections-formed to ws-total-value
+           perform write-total
+
+           move "Jobs posted:               " to ws-total-label
+           move ws-jobs-posted to ws-total-value
+           perform write-total
+
+           move "Applications submitted:    " to ws-total-label
+           move ws-applications-submitted to ws-total-value
+           perform write-total
+
+           move "Messages sent:             " to ws-total-label
+           move ws-messages-sent to ws-total-value
+           perform write-total
+
+           close report-file
+           stop run.
+
+       count-accounts.
+           move 0 to ws-accounts-created
+           open input user-file
+           if FILESTAT = "00"
+               perform until 1 = 2
+                   read user-file into user-line
+                       at end exit perform
+                   end-read
+                   add 1 to ws-accounts-created
+               end-perform
+               close user-file
+           end-if
+           .
+
+       count-profiles.
+           move 0 to ws-profiles-completed
+           open input profile-file
+           if FILESTAT-PROFILE = "00"
+               perform until 1 = 2
+                   read profile-file into profile-line
+                       at end exit perform
+                   end-read
+                   add 1 to ws-profiles-completed
+               end-perform
+               close profile-file
+           end-if
+           .
+
+       count-connections.
+           move 0 to ws-connections-formed
+           open input connection-file
+           if FILESTAT-CONN = "00"
+               perform until 1 = 2
+                   read connection-file next record
+                       at end exit perform
+                   end-read
+                   if function trim(fd-conn-status) = "connected"
+                       add 1 to ws-connections-formed
+                   end-if
+               end-perform
+               close connection-file
+           end-if
+           .
+
+       count-jobs.
+           move 0 to ws-jobs-posted
+           open input job-file
+           if FILESTAT-JOB = "00"
+               perform until 1 = 2
+                   read job-file into job-line
+                       at end exit perform
+                   end-read
+                   add 1 to ws-jobs-posted
+               end-perform
+               close job-file
+           end-if
+           .
+
+       count-applications.
+           move 0 to ws-applications-submitted
+           open input application-file
+           if FILESTAT-APP = "00"
+               perform until 1 = 2
+                   read application-file into application-line
+                       at end exit perform
+                   end-read
+                   add 1 to ws-applications-submitted
+               end-perform
+               close application-file
+           end-if
+           .
+
+       count-messages.
+           move 0 to ws-messages-sent
+           open input message-file
+           if FILESTAT-MSG = "00"
+               perform until 1 = 2
+                   read message-file into message-line
+                       at end exit perform
+                   end-read
+                   add 1 to ws-messages-sent
+               end-perform
+               close message-file
+           end-if
+           .
+
+       write-total.
+           move spaces to WS-DISPLAY
+           string ws-total-label ws-total-value delimited by size into WS-DISPLAY
+           move WS-DISPLAY to report-line
+           write report-line
+           .
