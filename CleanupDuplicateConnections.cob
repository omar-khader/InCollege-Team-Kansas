@@ -0,0 +1,197 @@
+      *>>    Batch cleanup utility: connection-file's key (from+to) already
+      *>>    guarantees at most one row per ordered pair, so the case this
+      *>>    program collapses is two reciprocal "pending" rows for the
+      *>>    same pair of users -- A sent B a request and, before either
+      *>>    side acted on it, B also sent A one. Keeps the earlier-sent
+      *>>    row and deletes the later one, so connection-count and
+      *>>    view-pending-requests's numbering stay consistent.
+      *>>.
+       identification division.
+       program-id. CleanupDuplicateConnections.
+
+       environment division.
+       input-output section.
+       file-control.
+           select connection-file assign to "connections.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-conn-key
+               alternate record key is fd-conn-to-user with duplicates
+               file status is FILESTAT-CONN.
+           select report-file assign to "Duplicate-Connections-Report.txt"
+               organization is line sequential
+               file status is FILESTAT-RPT.
+
+       data division.
+       file section.
+       fd  connection-file.
+       01  connection-record.
+           05  fd-conn-key.
+               10  fd-conn-from-user     pic x(32).
+               10  fd-conn-to-user       pic x(32).
+           05  fd-conn-status            pic x(10).
+           05  fd-conn-sent-date         pic x(20).
+           05  fd-conn-decided-date      pic x(20).
+
+       fd  report-file.
+       01  report-line              pic x(200).
+
+       working-storage section.
+       01  FILESTAT-CONN             pic xx.
+       01  FILESTAT-RPT              pic xx.
+
+       01  WS-DISPLAY                pic x(200).
+
+      *>>    Snapshot of every row on file, scanned once up front so the
+      *>>    from/to comparison below doesn't need repeated file reads.
+       01  CONN-SCAN-TABLE.
+           05  CONN-SCAN-ENTRY       occurs 5000 times.
+               10  cs-from-user      pic x(32).
+               10  cs-to-user        pic x(32).
+               10  cs-status         pic x(10).
+               10  cs-sent-date      pic x(20).
+       01  CONN-SCAN-COUNT           pic 9(05) value 0.
+
+       01  DUP-HANDLED-TABLE.
+           05  dup-handled           occurs 5000 times pic x value "n".
+
+       01  ws-i                      pic 9(05) value 0.
+       01  ws-j                      pic 9(05) value 0.
+       01  ws-keep-idx               pic 9(05) value 0.
+       01  ws-delete-idx             pic 9(05) value 0.
+       01  ws-found-dup              pic x value "n".
+       01  ws-dup-count              pic 9(05) value 0.
+       01  ws-pair-count             pic 9(05) value 0.
+       01  ws-next-i                 pic 9(05) value 0.
+
+       procedure division.
+       main.
+           open output report-file
+           if FILESTAT-RPT not = "00"
+               display "ERROR opening report file"
+               stop run
+           end-if
+
+           move "--- Duplicate Pending Connection Cleanup ---" to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           perform load-connections
+           perform find-and-collapse-duplicates
+
+           move spaces to report-line
+           write report-line
+           move spaces to WS-DISPLAY
+           string "From/to pairs with duplicate pending rows: " ws-pair-count
+               delimited by size into WS-DISPLAY
+           move WS-DISPLAY to report-line
+           write report-line
+
+           move spaces to WS-DISPLAY
+           string "Duplicate pending row(s) removed: " ws-dup-count
+               delimited by size into WS-DISPLAY
+           move WS-DISPLAY to report-line
+           write report-line
+
+           close report-file
+           stop run.
+
+       load-connections.
+           move 0 to CONN-SCAN-COUNT
+           open input connection-file
+           if FILESTAT-CONN = "00"
+               perform until 1 = 2
+                   read connection-file next record
+                       at end exit perform
+                   end-read
+                   add 1 to CONN-SCAN-COUNT
+                   move fd-conn-from-user to cs-from-user(CONN-SCAN-COUNT)
+                   move fd-conn-to-user   to cs-to-user(CONN-SCAN-COUNT)
+                   move fd-conn-status    to cs-status(CONN-SCAN-COUNT)
+                   move fd-conn-sent-date to cs-sent-date(CONN-SCAN-COUNT)
+               end-perform
+               close connection-file
+           end-if
+           .
+
+      *>>    For every unordered pair of users with reciprocal "pending"
+      *>>    rows on file (A->B and B->A both pending), keeps the
+      *>>    earliest-sent (lexically smallest timestamp) row and deletes
+      *>>    the other directly from the indexed file.
+       find-and-collapse-duplicates.
+           move 0 to ws-dup-count
+           move 0 to ws-pair-count
+           perform varying ws-i from 1 by 1 until ws-i > CONN-SCAN-COUNT
+               move "n" to dup-handled(ws-i)
+           end-perform
+
+           perform varying ws-i from 1 by 1 until ws-i > CONN-SCAN-COUNT
+               if dup-handled(ws-i) = "n"
+                   and function trim(cs-status(ws-i)) = "pending"
+
+                   move ws-i to ws-keep-idx
+                   move "n" to ws-found-dup
+
+                   add 1 to ws-i giving ws-next-i
+                   perform varying ws-j from ws-next-i by 1 until ws-j > CONN-SCAN-COUNT
+                       if dup-handled(ws-j) = "n"
+                          and function trim(cs-from-user(ws-j)) = function trim(cs-to-user(ws-i))
+                          and function trim(cs-to-user(ws-j)) = function trim(cs-from-user(ws-i))
+                          and function trim(cs-status(ws-j)) = "pending"
+                           move "y" to ws-found-dup
+                           if cs-sent-date(ws-j) < cs-sent-date(ws-keep-idx)
+                               move ws-j to ws-keep-idx
+                           end-if
+                       end-if
+                   end-perform
+
+                   if ws-found-dup = "y"
+                       add 1 to ws-pair-count
+                       perform varying ws-j from ws-i by 1 until ws-j > CONN-SCAN-COUNT
+                           if dup-handled(ws-j) = "n"
+                              and (ws-j = ws-i
+                                   or (function trim(cs-from-user(ws-j)) = function trim(cs-to-user(ws-i))
+                                       and function trim(cs-to-user(ws-j)) = function trim(cs-from-user(ws-i))))
+                              and function trim(cs-status(ws-j)) = "pending"
+                               move "y" to dup-handled(ws-j)
+                               if ws-j not = ws-keep-idx
+                                   move ws-j to ws-delete-idx
+                                   perform delete-duplicate-row
+                                   add 1 to ws-dup-count
+                               end-if
+                           end-if
+                       end-perform
+                   else
+                       move "y" to dup-handled(ws-i)
+                   end-if
+               end-if
+           end-perform
+           .
+
+      *>>    Deletes the connections.dat row keyed by ws-delete-idx's own
+      *>>    from/to pair. ws-keep-idx's row has the reciprocal (swapped)
+      *>>    from/to pair, so it has a different key and is left on file
+      *>>    untouched by this delete.
+       delete-duplicate-row.
+           open i-o connection-file
+           if FILESTAT-CONN = "00"
+               move cs-from-user(ws-delete-idx) to fd-conn-from-user
+               move cs-to-user(ws-delete-idx) to fd-conn-to-user
+               read connection-file
+                   invalid key continue
+                   not invalid key
+                       delete connection-file record
+                           invalid key
+                               move spaces to WS-DISPLAY
+                               string "Error deleting duplicate row for "
+                                      function trim(cs-from-user(ws-delete-idx))
+                                      " -> " function trim(cs-to-user(ws-delete-idx))
+                                      delimited by size into WS-DISPLAY
+                               move WS-DISPLAY to report-line
+                               write report-line
+                       end-delete
+               end-read
+               close connection-file
+           end-if
+           .
