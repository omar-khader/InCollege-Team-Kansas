@@ -0,0 +1,249 @@
+      *>>    Batch report flagging accounts with an empty profile-aboutme,
+      *>>    zero experience entries, zero education entries, or with no
+      *>>    profile row at all, so advising staff can follow up.
+       identification division.
+       program-id. ProfileCompletenessReport.
+
+       environment division.
+       input-output section.
+       file-control.
+           select user-file assign to "users.dat"
+               organization is line sequential
+               file status is FILESTAT.
+           select profile-file assign to "profiles.dat"
+               organization is line sequential
+               file status is FILESTAT-PROFILE.
+           select report-file assign to "Profile-Completeness-Report.txt"
+               organization is line sequential
+               file status is FILESTAT-RPT.
+
+       data division.
+       file section.
+       fd  user-file.
+       01  user-line                 pic x(120).
+
+       fd  profile-file.
+       01  profile-line              pic x(5000).
+
+       fd  report-file.
+       01  report-line              pic x(200).
+
+       working-storage section.
+       01  FILESTAT                  pic xx.
+       01  FILESTAT-PROFILE          pic xx.
+       01  FILESTAT-RPT              pic xx.
+
+       01  WS-DISPLAY                pic x(200).
+
+       01  USERS-TABLE.
+           05 USER-TABLE-ENTRY       occurs 1000 times pic x(32).
+       01  USERS-COUNT               pic 9(04) value 0.
+
+      *>>    One row per profile actually on file: username plus the
+      *>>    three completeness signals pulled from profile-line.
+       01  PROFILES-TABLE.
+           05  PROFILE-ENTRY         occurs 1000 times.
+               10  pt-username       pic x(32).
+               10  pt-aboutme-blank  pic x value "y".
+               10  pt-exp-count      pic 99 value 0.
+               10  pt-edu-count      pic 99 value 0.
+       01  PROFILES-COUNT            pic 9(04) value 0.
+
+       01  ws-i                      pic 9(04) value 0.
+       01  ws-j                      pic 9(04) value 0.
+       01  ws-found                  pic x value "n".
+       01  ws-incomplete-count       pic 9(04) value 0.
+       01  ws-missing-count          pic 9(04) value 0.
+
+       01  PARSE-FIELD-1             pic x(200).
+
+      *>>    Generic split of the whole profile-line, since edu-count's
+      *>>    field position shifts with however many experience entries
+      *>>    are on the row (mirrors InCollege.cob's PARSE-FIELDS table).
+       01  PARSE-FIELDS.
+           05 PARSE-FIELD            occurs 90 times pic x(200).
+       01  ws-parse-idx              pic 9(02) value 0.
+       01  ws-edu-count-field        pic 9(04) value 0.
+
+       procedure division.
+       main.
+           open output report-file
+           if FILESTAT-RPT not = "00"
+               display "ERROR opening report file"
+               stop run
+           end-if
+
+           move "--- Profile Completeness Report ---" to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           perform load-users
+           perform load-profiles
+           perform check-completeness
+
+           move spaces to report-line
+           write report-line
+           move spaces to WS-DISPLAY
+           string "Account(s) with no profile on file: " ws-missing-count
+               delimited by size into WS-DISPLAY
+           move WS-DISPLAY to report-line
+           write report-line
+
+           move spaces to WS-DISPLAY
+           string "Account(s) with an incomplete profile: " ws-incomplete-count
+               delimited by size into WS-DISPLAY
+           move WS-DISPLAY to report-line
+           write report-line
+
+           close report-file
+           stop run.
+
+       load-users.
+           move 0 to USERS-COUNT
+           open input user-file
+           if FILESTAT = "00"
+               perform until 1 = 2
+                   read user-file into user-line
+                       at end exit perform
+                   end-read
+
+                   move spaces to PARSE-FIELD-1
+                   unstring user-line delimited by "," into PARSE-FIELD-1
+                   end-unstring
+
+                   add 1 to USERS-COUNT
+                   move function trim(PARSE-FIELD-1) to USER-TABLE-ENTRY(USERS-COUNT)
+               end-perform
+               close user-file
+           end-if
+           .
+
+      *>>    Format: username|firstname|lastname|university|major|
+      *>>            gradyear|aboutme|exp-count|...
+       load-profiles.
+           move 0 to PROFILES-COUNT
+           open input profile-file
+           if FILESTAT-PROFILE = "00"
+               perform until 1 = 2
+                   read profile-file into profile-line
+                       at end exit perform
+                   end-read
+
+                   perform varying ws-parse-idx from 1 by 1 until ws-parse-idx > 90
+                       move spaces to PARSE-FIELD(ws-parse-idx)
+                   end-perform
+
+                   unstring profile-line delimited by "|" into
+                       PARSE-FIELD(1)  PARSE-FIELD(2)  PARSE-FIELD(3)
+                       PARSE-FIELD(4)  PARSE-FIELD(5)  PARSE-FIELD(6)
+                       PARSE-FIELD(7)  PARSE-FIELD(8)  PARSE-FIELD(9)
+                       PARSE-FIELD(10) PARSE-FIELD(11) PARSE-FIELD(12)
+                       PARSE-FIELD(13) PARSE-FIELD(14) PARSE-FIELD(15)
+                       PARSE-FIELD(16) PARSE-FIELD(17) PARSE-FIELD(18)
+                       PARSE-FIELD(19) PARSE-FIELD(20) PARSE-FIELD(21)
+                       PARSE-FIELD(22) PARSE-FIELD(23) PARSE-FIELD(24)
+                       PARSE-FIELD(25) PARSE-FIELD(26) PARSE-FIELD(27)
+                       PARSE-FIELD(28) PARSE-FIELD(29) PARSE-FIELD(30)
+                       PARSE-FIELD(31) PARSE-FIELD(32) PARSE-FIELD(33)
+                       PARSE-FIELD(34) PARSE-FIELD(35) PARSE-FIELD(36)
+                       PARSE-FIELD(37) PARSE-FIELD(38) PARSE-FIELD(39)
+                       PARSE-FIELD(40) PARSE-FIELD(41) PARSE-FIELD(42)
+                       PARSE-FIELD(43) PARSE-FIELD(44) PARSE-FIELD(45)
+                       PARSE-FIELD(46) PARSE-FIELD(47) PARSE-FIELD(48)
+                       PARSE-FIELD(49) PARSE-FIELD(50) PARSE-FIELD(51)
+                       PARSE-FIELD(52) PARSE-FIELD(53) PARSE-FIELD(54)
+                       PARSE-FIELD(55) PARSE-FIELD(56) PARSE-FIELD(57)
+                       PARSE-FIELD(58) PARSE-FIELD(59) PARSE-FIELD(60)
+                       PARSE-FIELD(61) PARSE-FIELD(62) PARSE-FIELD(63)
+                       PARSE-FIELD(64) PARSE-FIELD(65) PARSE-FIELD(66)
+                       PARSE-FIELD(67) PARSE-FIELD(68) PARSE-FIELD(69)
+                       PARSE-FIELD(70) PARSE-FIELD(71) PARSE-FIELD(72)
+                       PARSE-FIELD(73) PARSE-FIELD(74) PARSE-FIELD(75)
+                       PARSE-FIELD(76) PARSE-FIELD(77) PARSE-FIELD(78)
+                       PARSE-FIELD(79) PARSE-FIELD(80) PARSE-FIELD(81)
+                       PARSE-FIELD(82) PARSE-FIELD(83) PARSE-FIELD(84)
+                       PARSE-FIELD(85) PARSE-FIELD(86) PARSE-FIELD(87)
+                       PARSE-FIELD(88) PARSE-FIELD(89) PARSE-FIELD(90)
+                   end-unstring
+
+                   add 1 to PROFILES-COUNT
+                   move function trim(PARSE-FIELD(1)) to pt-username(PROFILES-COUNT)
+
+                   if function trim(PARSE-FIELD(7)) = spaces
+                       move "y" to pt-aboutme-blank(PROFILES-COUNT)
+                   else
+                       move "n" to pt-aboutme-blank(PROFILES-COUNT)
+                   end-if
+
+                   if function trim(PARSE-FIELD(8)) not = spaces
+                       move function numval(function trim(PARSE-FIELD(8))) to pt-exp-count(PROFILES-COUNT)
+                   else
+                       move 0 to pt-exp-count(PROFILES-COUNT)
+                   end-if
+                   if pt-exp-count(PROFILES-COUNT) > 10
+                       move 10 to pt-exp-count(PROFILES-COUNT)
+                   end-if
+
+      *>>            edu-count sits right after the exp-count entries.
+                   compute ws-edu-count-field = 9 + (pt-exp-count(PROFILES-COUNT) * 4)
+                   if function trim(PARSE-FIELD(ws-edu-count-field)) not = spaces
+                       move function numval(function trim(PARSE-FIELD(ws-edu-count-field))) to pt-edu-count(PROFILES-COUNT)
+                   else
+                       move 0 to pt-edu-count(PROFILES-COUNT)
+                   end-if
+                   if pt-edu-count(PROFILES-COUNT) > 10
+                       move 10 to pt-edu-count(PROFILES-COUNT)
+                   end-if
+               end-perform
+               close profile-file
+           end-if
+           .
+
+       check-completeness.
+           perform varying ws-i from 1 by 1 until ws-i > USERS-COUNT
+               move "n" to ws-found
+
+               perform varying ws-j from 1 by 1 until ws-j > PROFILES-COUNT
+                   if function trim(pt-username(ws-j)) = function trim(USER-TABLE-ENTRY(ws-i))
+                       move "y" to ws-found
+                       exit perform
+                   end-if
+               end-perform
+
+               if ws-found = "n"
+                   add 1 to ws-missing-count
+                   move spaces to WS-DISPLAY
+                   string function trim(USER-TABLE-ENTRY(ws-i))
+                       ": no profile on file"
+                       delimited by size into WS-DISPLAY
+                   move WS-DISPLAY to report-line
+                   write report-line
+               else
+                   if pt-aboutme-blank(ws-j) = "y"
+                       or pt-exp-count(ws-j) = 0
+                       or pt-edu-count(ws-j) = 0
+                       add 1 to ws-incomplete-count
+                       move spaces to WS-DISPLAY
+                       string function trim(USER-TABLE-ENTRY(ws-i))
+                           ": incomplete profile"
+                           delimited by size into WS-DISPLAY
+                       move WS-DISPLAY to report-line
+                       write report-line
+
+                       if pt-aboutme-blank(ws-j) = "y"
+                           move "    - no About Me" to report-line
+                           write report-line
+                       end-if
+                       if pt-exp-count(ws-j) = 0
+                           move "    - no experience entries" to report-line
+                           write report-line
+                       end-if
+                       if pt-edu-count(ws-j) = 0
+                           move "    - no education entries" to report-line
+                           write report-line
+                       end-if
+                   end-if
+               end-if
+           end-perform
+           .
