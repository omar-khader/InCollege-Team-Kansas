@@ -0,0 +1,288 @@
+      *>>    Nightly batch job: cross-checks users.dat against
+      *>>    connections.dat, jobs.dat, and applications.dat and writes
+      *>>    any referential-integrity problems found to a report file
+      *>>    instead of leaving orphaned rows undetected.
+       identification division.
+       program-id. ReconciliationReport.
+
+       environment division.
+       input-output section.
+       file-control.
+           select user-file assign to "users.dat"
+               organization is line sequential
+               file status is FILESTAT.
+           select connection-file assign to "connections.dat"
+               organization is indexed
+               access mode is sequential
+               record key is fd-conn-key
+               file status is FILESTAT-CONN.
+           select job-file assign to "jobs.dat"
+               organization is line sequential
+               file status is FILESTAT-JOB.
+           select application-file assign to "applications.dat"
+               organization is line sequential
+               file status is FILESTAT-APP.
+           select report-file assign to "Reconciliation-Report.txt"
+               organization is line sequential
+               file status is FILESTAT-RPT.
+
+       data division.
+       file section.
+       fd  user-file.
+       01  user-line                 pic x(120).
+
+       fd  connection-file.
+       01  connection-record.
+           05  fd-conn-key.
+               10  fd-conn-from-user     pic x(32).
+               10  fd-conn-to-user       pic x(32).
+           05  fd-conn-status            pic x(10).
+           05  fd-conn-sent-date         pic x(20).
+           05  fd-conn-decided-date      pic x(20).
+
+       fd  job-file.
+       01  job-line                  pic x(500).
+
+       fd  application-file.
+       01  application-line         pic x(300).
+
+       fd  report-file.
+       01  report-line              pic x(200).
+
+       working-storage section.
+       01  FILESTAT                  pic xx.
+       01  FILESTAT-CONN             pic xx.
+       01  FILESTAT-JOB              pic xx.
+       01  FILESTAT-APP              pic xx.
+       01  FILESTAT-RPT              pic xx.
+
+       01  WS-DISPLAY                pic x(200).
+
+      *>>    Known usernames, loaded once from users.dat
+       01  USERS-TABLE.
+           05 USER-TABLE-ENTRY       occurs 1000 times pic x(32).
+       01  USERS-COUNT               pic 9(04) value 0.
+
+      *>>    Known job postings (poster + title + employer), loaded
+      *>>    once from jobs.dat so applications can be matched to a
+      *>>    still-existing listing.
+       01  JOBS-TABLE.
+           05  JOB-ENTRY             occurs 1000 times.
+               10  jt-poster         pic x(32).
+               10  jt-title          pic x(100).
+               10  jt-employer       pic x(100).
+       01  JOBS-COUNT                pic 9(04) value 0.
+
+       01  ws-i                      pic 9(04) value 0.
+       01  ws-found                  pic x value "n".
+       01  ws-problem-count          pic 9(04) value 0.
+
+       01  PARSE-FIELD-1             pic x(200).
+       01  PARSE-FIELD-2             pic x(200).
+       01  PARSE-FIELD-3             pic x(200).
+       01  PARSE-FIELD-4             pic x(200).
+       01  PARSE-FIELD-5             pic x(200).
+       01  PARSE-FIELD-6             pic x(200).
+
+       01  ws-app-username           pic x(32).
+       01  ws-app-job-title          pic x(100).
+       01  ws-app-employer           pic x(100).
+
+       procedure division.
+       main.
+           open output report-file
+           if FILESTAT-RPT not = "00"
+               display "ERROR opening report file"
+               stop run
+           end-if
+
+           move "--- Nightly Reconciliation Report ---" to report-line
+           write report-line
+
+           perform load-users
+           perform load-jobs
+           perform check-connections
+           perform check-applications
+
+           move spaces to report-line
+           write report-line
+           move spaces to WS-DISPLAY
+           string "Total problem(s) found: " ws-problem-count
+               delimited by size into WS-DISPLAY
+           move WS-DISPLAY to report-line
+           write report-line
+
+           close report-file
+           stop run.
+
+       load-users.
+           move 0 to USERS-COUNT
+           open input user-file
+           if FILESTAT = "00"
+               perform until 1 = 2
+                   read user-file into user-line
+                       at end exit perform
+                   end-read
+
+                   move spaces to PARSE-FIELD-1
+                   unstring user-line delimited by "," into PARSE-FIELD-1
+                   end-unstring
+
+                   add 1 to USERS-COUNT
+                   move function trim(PARSE-FIELD-1) to USER-TABLE-ENTRY(USERS-COUNT)
+               end-perform
+               close user-file
+           end-if
+           .
+
+       user-exists.
+      *>>    Sets ws-found to "y"/"n" for the username currently in
+      *>>    PARSE-FIELD-1.
+           move "n" to ws-found
+           perform varying ws-i from 1 by 1 until ws-i > USERS-COUNT
+               if function trim(USER-TABLE-ENTRY(ws-i)) = function trim(PARSE-FIELD-1)
+                   move "y" to ws-found
+                   exit perform
+               end-if
+           end-perform
+           .
+
+       load-jobs.
+      *>    Format: username|title|description|employer|location|salary
+           move 0 to JOBS-COUNT
+           open input job-file
+           if FILESTAT-JOB = "00"
+               perform until 1 = 2
+                   read job-file into job-line
+                       at end exit perform
+                   end-read
+
+                   move spaces to PARSE-FIELD-1
+                   move spaces to PARSE-FIELD-2
+                   move spaces to PARSE-FIELD-3
+                   move spaces to PARSE-FIELD-4
+                   unstring job-line delimited by "|" into
+                       PARSE-FIELD-1
+                       PARSE-FIELD-2
+                       PARSE-FIELD-3
+                       PARSE-FIELD-4
+                   end-unstring
+
+                   add 1 to JOBS-COUNT
+                   move function trim(PARSE-FIELD-1) to jt-poster(JOBS-COUNT)
+                   move function trim(PARSE-FIELD-2) to jt-title(JOBS-COUNT)
+                   move function trim(PARSE-FIELD-4) to jt-employer(JOBS-COUNT)
+               end-perform
+               close job-file
+           end-if
+           .
+
+       check-connections.
+           move spaces to report-line
+           write report-line
+           move "-- connections.dat --" to report-line
+           write report-line
+
+           open input connection-file
+           if FILESTAT-CONN = "00"
+               perform until 1 = 2
+                   read connection-file next record
+                       at end exit perform
+                   end-read
+
+                   move fd-conn-from-user to PARSE-FIELD-1
+                   perform user-exists
+                   if ws-found = "n"
+                       add 1 to ws-problem-count
+                       move spaces to WS-DISPLAY
+                       string "Orphaned connection: from-user '"
+                           function trim(fd-conn-from-user)
+                           "' (to '" function trim(fd-conn-to-user)
+                           "') does not exist in users.dat"
+                           delimited by size into WS-DISPLAY
+                       move WS-DISPLAY to report-line
+                       write report-line
+                   end-if
+
+                   move fd-conn-to-user to PARSE-FIELD-1
+                   perform user-exists
+                   if ws-found = "n"
+                       add 1 to ws-problem-count
+                       move spaces to WS-DISPLAY
+                       string "Orphaned connection: to-user '"
+                           function trim(fd-conn-to-user)
+                           "' (from '" function trim(fd-conn-from-user)
+                           "') does not exist in users.dat"
+                           delimited by size into WS-DISPLAY
+                       move WS-DISPLAY to report-line
+                       write report-line
+                   end-if
+               end-perform
+               close connection-file
+           end-if
+           .
+
+       check-applications.
+      *>    Format: username|job-title|employer|location|status
+           move spaces to report-line
+           write report-line
+           move "-- applications.dat --" to report-line
+           write report-line
+
+           open input application-file
+           if FILESTAT-APP = "00"
+               perform until 1 = 2
+                   read application-file into application-line
+                       at end exit perform
+                   end-read
+
+                   move spaces to PARSE-FIELD-1
+                   move spaces to PARSE-FIELD-2
+                   move spaces to PARSE-FIELD-3
+                   unstring application-line delimited by "|" into
+                       PARSE-FIELD-1
+                       PARSE-FIELD-2
+                       PARSE-FIELD-3
+                   end-unstring
+
+                   move function trim(PARSE-FIELD-1) to ws-app-username
+                   move function trim(PARSE-FIELD-2) to ws-app-job-title
+                   move function trim(PARSE-FIELD-3) to ws-app-employer
+
+                   move ws-app-username to PARSE-FIELD-1
+                   perform user-exists
+                   if ws-found = "n"
+                       add 1 to ws-problem-count
+                       move spaces to WS-DISPLAY
+                       string "Orphaned application: applicant '"
+                           function trim(ws-app-username)
+                           "' does not exist in users.dat"
+                           delimited by size into WS-DISPLAY
+                       move WS-DISPLAY to report-line
+                       write report-line
+                   end-if
+
+                   move "n" to ws-found
+                   perform varying ws-i from 1 by 1 until ws-i > JOBS-COUNT
+                       if function trim(jt-title(ws-i)) = ws-app-job-title
+                           and function trim(jt-employer(ws-i)) = ws-app-employer
+                           move "y" to ws-found
+                           exit perform
+                       end-if
+                   end-perform
+                   if ws-found = "n"
+                       add 1 to ws-problem-count
+                       move spaces to WS-DISPLAY
+                       string "Orphaned application: job '"
+                           function trim(ws-app-job-title)
+                           "' at '" function trim(ws-app-employer)
+                           "' (applicant '" function trim(ws-app-username)
+                           "') does not exist in jobs.dat"
+                           delimited by size into WS-DISPLAY
+                       move WS-DISPLAY to report-line
+                       write report-line
+                   end-if
+               end-perform
+               close application-file
+           end-if
+           .
