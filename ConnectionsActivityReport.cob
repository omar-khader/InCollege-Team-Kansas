@@ -0,0 +1,174 @@
+      *>>    Standing connections report: reads connection-file directly
+      *>>    (not the interactive session's Connections-Output.txt mirror)
+      *>>    and tallies pending/connected/rejected counts per user for a
+      *>>    shop-wide view of networking activity.
+       identification division.
+       program-id. ConnectionsActivityReport.
+
+       environment division.
+       input-output section.
+       file-control.
+           select connection-file assign to "connections.dat"
+               organization is indexed
+               access mode is sequential
+               record key is fd-conn-key
+               file status is FILESTAT-CONN.
+           select report-file assign to "Connections-Activity-Report.txt"
+               organization is line sequential
+               file status is FILESTAT-RPT.
+
+       data division.
+       file section.
+       fd  connection-file.
+       01  connection-record.
+           05  fd-conn-key.
+               10  fd-conn-from-user     pic x(32).
+               10  fd-conn-to-user       pic x(32).
+           05  fd-conn-status            pic x(10).
+           05  fd-conn-sent-date         pic x(20).
+           05  fd-conn-decided-date      pic x(20).
+
+       fd  report-file.
+       01  report-line              pic x(200).
+
+       working-storage section.
+       01  FILESTAT-CONN             pic xx.
+       01  FILESTAT-RPT              pic xx.
+
+       01  WS-DISPLAY                pic x(200).
+
+       01  USER-ACTIVITY-TABLE.
+           05  USER-ACTIVITY-ENTRY   occurs 2000 times.
+               10  ua-username       pic x(32).
+               10  ua-pending        pic 9(06) value 0.
+               10  ua-connected      pic 9(06) value 0.
+               10  ua-rejected       pic 9(06) value 0.
+       01  USER-ACTIVITY-COUNT       pic 9(04) value 0.
+
+       01  ws-i                      pic 9(04) value 0.
+       01  ws-idx                    pic 9(04) value 0.
+       01  ws-lookup-name            pic x(32).
+       01  ws-total-pending          pic 9(06) value 0.
+       01  ws-total-connected        pic 9(06) value 0.
+       01  ws-total-rejected         pic 9(06) value 0.
+
+       procedure division.
+       main.
+           open output report-file
+           if FILESTAT-RPT not = "00"
+               display "ERROR opening report file"
+               stop run
+           end-if
+
+           move "--- Connections Activity Report ---" to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           perform load-connections
+           perform write-per-user-totals
+           perform write-grand-totals
+
+           close report-file
+           stop run.
+
+       load-connections.
+           open input connection-file
+           if FILESTAT-CONN = "00"
+               perform until 1 = 2
+                   read connection-file next record
+                       at end exit perform
+                   end-read
+
+                   evaluate function trim(fd-conn-status)
+                       when "pending"
+                           add 1 to ws-total-pending
+                       when "connected"
+                           add 1 to ws-total-connected
+                       when "rejected"
+                           add 1 to ws-total-rejected
+                   end-evaluate
+
+                   move fd-conn-from-user to ws-lookup-name
+                   perform find-or-add-user
+                   move ws-idx to ws-i
+                   perform tally-status
+
+                   move fd-conn-to-user to ws-lookup-name
+                   perform find-or-add-user
+                   move ws-idx to ws-i
+                   perform tally-status
+               end-perform
+               close connection-file
+           end-if
+           .
+
+      *>>    Looks up (or creates) the USER-ACTIVITY-TABLE row for
+      *>>    ws-lookup-name and leaves its index in ws-idx.
+       find-or-add-user.
+           move 0 to ws-idx
+           perform varying ws-i from 1 by 1 until ws-i > USER-ACTIVITY-COUNT
+               if function trim(ua-username(ws-i)) = function trim(ws-lookup-name)
+                   move ws-i to ws-idx
+                   exit perform
+               end-if
+           end-perform
+
+           if ws-idx = 0
+               add 1 to USER-ACTIVITY-COUNT
+               move function trim(ws-lookup-name) to ua-username(USER-ACTIVITY-COUNT)
+               move USER-ACTIVITY-COUNT to ws-idx
+           end-if
+           .
+
+       tally-status.
+           evaluate function trim(fd-conn-status)
+               when "pending"
+                   add 1 to ua-pending(ws-i)
+               when "connected"
+                   add 1 to ua-connected(ws-i)
+               when "rejected"
+                   add 1 to ua-rejected(ws-i)
+           end-evaluate
+           .
+
+       write-per-user-totals.
+           perform varying ws-i from 1 by 1 until ws-i > USER-ACTIVITY-COUNT
+               move spaces to WS-DISPLAY
+               string function trim(ua-username(ws-i))
+                   ": pending=" ua-pending(ws-i)
+                   " connected=" ua-connected(ws-i)
+                   " rejected=" ua-rejected(ws-i)
+                   delimited by size into WS-DISPLAY
+               move WS-DISPLAY to report-line
+               write report-line
+           end-perform
+           .
+
+       write-grand-totals.
+           move spaces to report-line
+           write report-line
+           move spaces to WS-DISPLAY
+           string "Users with network activity: " USER-ACTIVITY-COUNT
+               delimited by size into WS-DISPLAY
+           move WS-DISPLAY to report-line
+           write report-line
+
+           move spaces to WS-DISPLAY
+           string "Total pending: " ws-total-pending
+               delimited by size into WS-DISPLAY
+           move WS-DISPLAY to report-line
+           write report-line
+
+           move spaces to WS-DISPLAY
+           string "Total connected: " ws-total-connected
+               delimited by size into WS-DISPLAY
+           move WS-DISPLAY to report-line
+           write report-line
+
+           move spaces to WS-DISPLAY
+           string "Total rejected: " ws-total-rejected
+               delimited by size into WS-DISPLAY
+           move WS-DISPLAY to report-line
+           write report-line
+           .
