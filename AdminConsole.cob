@@ -0,0 +1,694 @@
+      *>>    Operator-facing account/data maintenance console.
+      *>>    Deliberately outside InCollege.cob's student-facing menu tree
+      *>>    entirely - a separate program an operator runs to list
+      *>>    accounts, deactivate/reactivate one, or purge a bad row from
+      *>>    users.dat/profiles.dat/connections.dat/jobs.dat/
+      *>>    applications.dat/messages.dat, instead of hand-editing those
+      *>>    pipe/comma-delimited files directly. Follows InCollege.cob's
+      *>>    own interactive-session conventions (InpFile/OutFile driven,
+      *>>    "say" mirrors every line to both the console and the output
+      *>>    file) but reads/writes its own AdminConsole-Input.txt /
+      *>>    AdminConsole-Output.txt so operator sessions never collide
+      *>>    with a student InCollege session's transcript.
+       identification division.
+       program-id. AdminConsole.
+
+       environment division.
+       input-output section.
+       file-control.
+           select InpFile assign to "AdminConsole-Input.txt"
+               organization is line sequential
+               file status is FILESTAT-IN.
+           select OutFile assign to "AdminConsole-Output.txt"
+               organization is line sequential
+               file status is FILESTAT-OUT.
+
+           select user-file assign to "users.dat"
+               organization is line sequential
+               file status is FILESTAT-USER.
+           select profile-file assign to "profiles.dat"
+               organization is line sequential
+               file status is FILESTAT-PROFILE.
+           select connection-file assign to "connections.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-conn-key
+               alternate record key is fd-conn-to-user with duplicates
+               file status is FILESTAT-CONN.
+           select job-file assign to "jobs.dat"
+               organization is line sequential
+               file status is FILESTAT-JOB.
+           select application-file assign to "applications.dat"
+               organization is line sequential
+               file status is FILESTAT-APP.
+           select message-file assign to "messages.dat"
+               organization is line sequential
+               file status is FILESTAT-MSG.
+
+       data division.
+       file section.
+       fd  InpFile.
+       01  InpRecord                 pic x(200).
+
+       fd  OutFile.
+       01  OutRecord                 pic x(200).
+
+       fd  user-file.
+       01  user-line                 pic x(200).
+
+       fd  profile-file.
+       01  profile-line              pic x(5000).
+
+       fd  connection-file.
+       01  connection-record.
+           05  fd-conn-key.
+               10  fd-conn-from-user     pic x(32).
+               10  fd-conn-to-user       pic x(32).
+           05  fd-conn-status            pic x(10).
+           05  fd-conn-sent-date         pic x(20).
+           05  fd-conn-decided-date      pic x(20).
+
+       fd  job-file.
+       01  job-line                  pic x(500).
+
+       fd  application-file.
+       01  application-line          pic x(300).
+
+       fd  message-file.
+       01  message-line              pic x(600).
+
+       working-storage section.
+       01  FILESTAT-IN               pic xx.
+       01  FILESTAT-OUT              pic xx.
+       01  FILESTAT-USER             pic xx.
+       01  FILESTAT-PROFILE          pic xx.
+       01  FILESTAT-CONN             pic xx.
+       01  FILESTAT-JOB              pic xx.
+       01  FILESTAT-APP              pic xx.
+       01  FILESTAT-MSG              pic xx.
+
+       01  WS-DISPLAY                pic x(200).
+       01  WS-EOF                    pic x value "N".
+       01  temp-input                pic x(200).
+       01  ws-choice                 pic 9(02) value 0.
+       01  ws-purge-choice           pic 9(02) value 0.
+       01  ws-target-user            pic x(32).
+       01  ws-confirm                pic x(3).
+
+      *>>    users.dat row layout, matching InCollege.cob's do-login/
+      *>>    do-create/change-password/interactive-forgot-password fields
+      *>>    (username,password,attempts,locked,pwdate,email).
+       01  f-user                    pic x(32).
+       01  f-pass                    pic x(64).
+       01  f-attempts                pic 9(02).
+       01  f-locked                  pic x.
+       01  f-pwdate                  pic x(10).
+       01  f-email                   pic x(60).
+
+       01  USERS-TABLE.
+           05 USER-TABLE-ENTRY       occurs 1000 times pic x(200).
+       01  USERS-COUNT               pic 9(04) value 0.
+       01  ws-user-idx               pic 9(04) value 0.
+       01  ws-i                      pic 9(04) value 0.
+
+      *>>    Generic line buffer for scanning/rewriting jobs.dat,
+      *>>    applications.dat, and messages.dat by leading (username)
+      *>>    field, so a bad row can be purged without an operator
+      *>>    hand-editing the file. Sized to the widest of those three
+      *>>    row layouts (job-line x(500), application-line x(300),
+      *>>    message-line x(600)) - profiles.dat rows can run far longer
+      *>>    than that (a full experience/education history), so profile
+      *>>    purges use their own PROFILE-LINE-TABLE below instead of
+      *>>    sharing this one.
+       01  GENERIC-LINE-TABLE.
+           05 GENERIC-LINE-ENTRY     occurs 2000 times pic x(600).
+       01  GENERIC-LINE-COUNT        pic 9(04) value 0.
+       01  ws-generic-field          pic x(600).
+       01  ws-purge-count            pic 9(04) value 0.
+       01  ws-purge-filename         pic x(20) value spaces.
+
+      *>>    Dedicated buffer for purging profiles.dat: profile-line can
+      *>>    be as wide as x(5000), so it needs its own table rather than
+      *>>    sharing the narrower x(500) GENERIC-LINE-ENTRY used by the
+      *>>    other three files, which would silently truncate every row.
+       01  PROFILE-LINE-TABLE.
+           05 PROFILE-LINE-ENTRY     occurs 1000 times pic x(5000).
+       01  PROFILE-LINE-COUNT        pic 9(04) value 0.
+
+       procedure division.
+       main.
+           open input InpFile
+           if FILESTAT-IN not = "00"
+               display "ERROR: could not open AdminConsole-Input.txt"
+               stop run
+           end-if
+
+           open output OutFile
+           if FILESTAT-OUT not = "00"
+               display "ERROR: could not open AdminConsole-Output.txt"
+               stop run
+           end-if
+
+           perform admin-menu
+
+           close InpFile
+           close OutFile
+           stop run.
+
+       say.
+           display WS-DISPLAY
+           move WS-DISPLAY to OutRecord
+           write OutRecord
+           .
+
+       admin-menu.
+           perform until WS-EOF = "Y"
+               move "--- InCollege Admin Console ---" to WS-DISPLAY
+               perform say
+               move "1. List Accounts" to WS-DISPLAY
+               perform say
+               move "2. Deactivate/Reactivate an Account" to WS-DISPLAY
+               perform say
+               move "3. Purge a Bad Record" to WS-DISPLAY
+               perform say
+               move "4. Exit" to WS-DISPLAY
+               perform say
+               move "Enter your choice:" to WS-DISPLAY
+               perform say
+
+               read InpFile into InpRecord
+                   at end move "Y" to WS-EOF exit perform
+               end-read
+               move function numval(function trim(InpRecord)) to ws-choice
+
+               evaluate ws-choice
+                   when 1
+                       perform list-accounts
+                   when 2
+                       perform toggle-account-status
+                   when 3
+                       perform purge-menu
+                   when 4
+                       move "Goodbye." to WS-DISPLAY
+                       perform say
+                       move "Y" to WS-EOF
+                   when other
+                       move "Please enter 1, 2, 3, or 4." to WS-DISPLAY
+                       perform say
+               end-evaluate
+           end-perform
+           .
+
+      *>>    Loads every row of users.dat into USERS-TABLE (same full-
+      *>>    table-load pattern InCollege.cob's load-users-table uses).
+       load-users-table.
+           move 0 to USERS-COUNT
+           open input user-file
+           if FILESTAT-USER = "00"
+               perform until 1 = 2
+                   read user-file into user-line
+                       at end exit perform
+                   end-read
+                   add 1 to USERS-COUNT
+                   move user-line to USER-TABLE-ENTRY(USERS-COUNT)
+               end-perform
+               close user-file
+           end-if
+           .
+
+      *>>    Full-table rewrite of users.dat from USERS-TABLE, mirroring
+      *>>    InCollege.cob's save-users-table.
+       save-users-table.
+           open output user-file
+           if FILESTAT-USER = "00"
+               perform varying ws-i from 1 by 1 until ws-i > USERS-COUNT
+                   move USER-TABLE-ENTRY(ws-i) to user-line
+                   write user-line
+               end-perform
+               close user-file
+           end-if
+           .
+
+       list-accounts.
+           move "--- Accounts on File ---" to WS-DISPLAY
+           perform say
+           perform load-users-table
+
+           if USERS-COUNT = 0
+               move "No accounts on file." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           perform varying ws-i from 1 by 1 until ws-i > USERS-COUNT
+               move USER-TABLE-ENTRY(ws-i) to user-line
+               move spaces to f-user f-pass f-pwdate f-email
+               move 0 to f-attempts
+               move "N" to f-locked
+               unstring user-line delimited by "," into
+                   f-user f-pass f-attempts f-locked f-pwdate f-email
+               end-unstring
+
+               move spaces to WS-DISPLAY
+               if f-locked = "Y"
+                   string ws-i ". " function trim(f-user)
+                          " [DEACTIVATED] email=" function trim(f-email)
+                          delimited by size into WS-DISPLAY
+               else
+                   string ws-i ". " function trim(f-user)
+                          " [active] email=" function trim(f-email)
+                          delimited by size into WS-DISPLAY
+               end-if
+               perform say
+           end-perform
+
+           move spaces to WS-DISPLAY
+           string "Total accounts: " USERS-COUNT
+               delimited by size into WS-DISPLAY
+           perform say
+           .
+
+      *>>    Toggles f-locked for a named account. Reuses the exact same
+      *>>    f-locked flag do-login already checks ("This account is
+      *>>    locked ... Please contact support"), so an operator-
+      *>>    deactivated account is refused at login with no separate
+      *>>    status field or InCollege.cob change required.
+       toggle-account-status.
+           move "Enter the username to deactivate/reactivate:" to WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           move function trim(temp-input) to ws-target-user
+
+           perform load-users-table
+
+           move 0 to ws-user-idx
+           perform varying ws-i from 1 by 1 until ws-i > USERS-COUNT
+               move USER-TABLE-ENTRY(ws-i) to user-line
+               move spaces to f-user f-pass f-pwdate f-email
+               move 0 to f-attempts
+               move "N" to f-locked
+               unstring user-line delimited by "," into
+                   f-user f-pass f-attempts f-locked f-pwdate f-email
+               end-unstring
+               if function trim(f-user) = function trim(ws-target-user)
+                   move ws-i to ws-user-idx
+                   exit perform
+               end-if
+           end-perform
+
+           if ws-user-idx = 0
+               move "No account found with that username." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           if f-locked = "Y"
+               move "N" to f-locked
+               move 0 to f-attempts
+               move spaces to WS-DISPLAY
+               string "Reactivating " function trim(ws-target-user) "..."
+                   delimited by size into WS-DISPLAY
+               perform say
+           else
+               move "Y" to f-locked
+               move spaces to WS-DISPLAY
+               string "Deactivating " function trim(ws-target-user) "..."
+                   delimited by size into WS-DISPLAY
+               perform say
+           end-if
+
+           move spaces to user-line
+           string function trim(f-user) delimited by size
+                  "," delimited by size
+                  function trim(f-pass) delimited by size
+                  "," delimited by size
+                  f-attempts delimited by size
+                  "," delimited by size
+                  f-locked delimited by size
+                  "," delimited by size
+                  function trim(f-pwdate) delimited by size
+                  "," delimited by size
+                  function trim(f-email) delimited by size
+             into user-line
+           end-string
+           move user-line to USER-TABLE-ENTRY(ws-user-idx)
+           perform save-users-table
+
+           move "Account status updated." to WS-DISPLAY
+           perform say
+           .
+
+       purge-menu.
+           move "--- Purge a Bad Record ---" to WS-DISPLAY
+           perform say
+           move "1. users.dat" to WS-DISPLAY
+           perform say
+           move "2. profiles.dat" to WS-DISPLAY
+           perform say
+           move "3. connections.dat" to WS-DISPLAY
+           perform say
+           move "4. jobs.dat" to WS-DISPLAY
+           perform say
+           move "5. applications.dat" to WS-DISPLAY
+           perform say
+           move "6. messages.dat" to WS-DISPLAY
+           perform say
+           move "7. Cancel" to WS-DISPLAY
+           perform say
+           move "Enter your choice:" to WS-DISPLAY
+           perform say
+
+           read InpFile into InpRecord
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           move function numval(function trim(InpRecord)) to ws-purge-choice
+
+           if ws-purge-choice = 7
+               exit paragraph
+           end-if
+
+           if ws-purge-choice = 3
+               perform purge-connections
+               exit paragraph
+           end-if
+
+           if ws-purge-choice < 1 or ws-purge-choice > 6
+               move "Invalid choice." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           move "Enter the username whose row(s) should be purged:" to WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           move function trim(temp-input) to ws-target-user
+
+           evaluate ws-purge-choice
+               when 1
+                   perform purge-users-row
+               when 2
+                   perform purge-profile-file-row
+               when 4 when 5 when 6
+                   perform purge-generic-file-row
+               when other
+                   continue
+           end-evaluate
+           .
+
+      *>>    users.dat gets its own purge path (rather than the generic
+      *>>    one below) because it's comma-, not pipe-, delimited.
+       purge-users-row.
+           perform load-users-table
+
+           move 0 to ws-purge-count
+           perform varying ws-i from 1 by 1 until ws-i > USERS-COUNT
+               move USER-TABLE-ENTRY(ws-i) to user-line
+               move spaces to f-user f-pass f-pwdate f-email
+               move 0 to f-attempts
+               move "N" to f-locked
+               unstring user-line delimited by "," into
+                   f-user f-pass f-attempts f-locked f-pwdate f-email
+               end-unstring
+               if function trim(f-user) = function trim(ws-target-user)
+                   add 1 to ws-purge-count
+               end-if
+           end-perform
+
+           if ws-purge-count = 0
+               move "No matching row found in users.dat." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           perform confirm-purge
+           if ws-confirm not = "Y"
+               exit paragraph
+           end-if
+
+           open output user-file
+           if FILESTAT-USER = "00"
+               perform varying ws-i from 1 by 1 until ws-i > USERS-COUNT
+                   move USER-TABLE-ENTRY(ws-i) to user-line
+                   move spaces to f-user f-pass f-pwdate f-email
+                   move 0 to f-attempts
+                   move "N" to f-locked
+                   unstring user-line delimited by "," into
+                       f-user f-pass f-attempts f-locked f-pwdate f-email
+                   end-unstring
+                   if function trim(f-user) not = function trim(ws-target-user)
+                       write user-line
+                   end-if
+               end-perform
+               close user-file
+           end-if
+
+           move spaces to WS-DISPLAY
+           string ws-purge-count " row(s) purged from users.dat."
+               delimited by size into WS-DISPLAY
+           perform say
+           .
+
+      *>>    Generic pipe-delimited purge for jobs.dat/applications.dat/
+      *>>    messages.dat: any row whose first pipe field matches
+      *>>    ws-target-user is dropped. Every one of those files leads
+      *>>    with the owning/sending username as its first field
+      *>>    (job-poster-username, app-username, msg-sender), so this one
+      *>>    scan/rewrite covers all three without needing a bespoke
+      *>>    layout per file. profiles.dat is purged separately below by
+      *>>    purge-profile-file-row since its rows are far wider than the
+      *>>    x(500) buffer this paragraph shares across the other three.
+       purge-generic-file-row.
+           evaluate ws-purge-choice
+               when 4 move "jobs.dat" to WS-DISPLAY
+               when 5 move "applications.dat" to WS-DISPLAY
+               when 6 move "messages.dat" to WS-DISPLAY
+           end-evaluate
+           move WS-DISPLAY to ws-purge-filename
+           perform say
+
+           move 0 to GENERIC-LINE-COUNT
+           move 0 to ws-purge-count
+
+           evaluate ws-purge-choice
+               when 4
+                   open input job-file
+                   if FILESTAT-JOB = "00"
+                       perform until 1 = 2
+                           read job-file into job-line
+                               at end exit perform
+                           end-read
+                           add 1 to GENERIC-LINE-COUNT
+                           move job-line to GENERIC-LINE-ENTRY(GENERIC-LINE-COUNT)
+                       end-perform
+                       close job-file
+                   end-if
+               when 5
+                   open input application-file
+                   if FILESTAT-APP = "00"
+                       perform until 1 = 2
+                           read application-file into application-line
+                               at end exit perform
+                           end-read
+                           add 1 to GENERIC-LINE-COUNT
+                           move application-line to GENERIC-LINE-ENTRY(GENERIC-LINE-COUNT)
+                       end-perform
+                       close application-file
+                   end-if
+               when 6
+                   open input message-file
+                   if FILESTAT-MSG = "00"
+                       perform until 1 = 2
+                           read message-file into message-line
+                               at end exit perform
+                           end-read
+                           add 1 to GENERIC-LINE-COUNT
+                           move message-line to GENERIC-LINE-ENTRY(GENERIC-LINE-COUNT)
+                       end-perform
+                       close message-file
+                   end-if
+           end-evaluate
+
+           perform varying ws-i from 1 by 1 until ws-i > GENERIC-LINE-COUNT
+               move spaces to ws-generic-field
+               unstring GENERIC-LINE-ENTRY(ws-i) delimited by "|" into ws-generic-field
+               end-unstring
+               if function trim(ws-generic-field) = function trim(ws-target-user)
+                   add 1 to ws-purge-count
+               end-if
+           end-perform
+
+           if ws-purge-count = 0
+               move "No matching row(s) found." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           perform confirm-purge
+           if ws-confirm not = "Y"
+               exit paragraph
+           end-if
+
+           evaluate ws-purge-choice
+               when 4 open output job-file
+               when 5 open output application-file
+               when 6 open output message-file
+           end-evaluate
+
+           perform varying ws-i from 1 by 1 until ws-i > GENERIC-LINE-COUNT
+               move spaces to ws-generic-field
+               unstring GENERIC-LINE-ENTRY(ws-i) delimited by "|" into ws-generic-field
+               end-unstring
+               if function trim(ws-generic-field) not = function trim(ws-target-user)
+                   evaluate ws-purge-choice
+                       when 4
+                           move GENERIC-LINE-ENTRY(ws-i) to job-line
+                           write job-line
+                       when 5
+                           move GENERIC-LINE-ENTRY(ws-i) to application-line
+                           write application-line
+                       when 6
+                           move GENERIC-LINE-ENTRY(ws-i) to message-line
+                           write message-line
+                   end-evaluate
+               end-if
+           end-perform
+
+           evaluate ws-purge-choice
+               when 4 close job-file
+               when 5 close application-file
+               when 6 close message-file
+           end-evaluate
+
+           move spaces to WS-DISPLAY
+           string ws-purge-count " row(s) purged from "
+               function trim(ws-purge-filename) "."
+               delimited by size into WS-DISPLAY
+           perform say
+           .
+
+      *>>    Dedicated purge for profiles.dat, kept separate from
+      *>>    purge-generic-file-row above because profile-line can run up
+      *>>    to x(5000) - far past the x(500) buffer shared by jobs.dat/
+      *>>    applications.dat/messages.dat, which would silently truncate
+      *>>    every profile row (not just the one being purged) on rewrite.
+       purge-profile-file-row.
+           move "profiles.dat" to WS-DISPLAY
+           move WS-DISPLAY to ws-purge-filename
+           perform say
+
+           move 0 to PROFILE-LINE-COUNT
+           move 0 to ws-purge-count
+
+           open input profile-file
+           if FILESTAT-PROFILE = "00"
+               perform until 1 = 2
+                   read profile-file into profile-line
+                       at end exit perform
+                   end-read
+                   add 1 to PROFILE-LINE-COUNT
+                   move profile-line to PROFILE-LINE-ENTRY(PROFILE-LINE-COUNT)
+               end-perform
+               close profile-file
+           end-if
+
+           perform varying ws-i from 1 by 1 until ws-i > PROFILE-LINE-COUNT
+               move spaces to ws-generic-field
+               unstring PROFILE-LINE-ENTRY(ws-i) delimited by "|" into ws-generic-field
+               end-unstring
+               if function trim(ws-generic-field) = function trim(ws-target-user)
+                   add 1 to ws-purge-count
+               end-if
+           end-perform
+
+           if ws-purge-count = 0
+               move "No matching row(s) found." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           perform confirm-purge
+           if ws-confirm not = "Y"
+               exit paragraph
+           end-if
+
+           open output profile-file
+
+           perform varying ws-i from 1 by 1 until ws-i > PROFILE-LINE-COUNT
+               move spaces to ws-generic-field
+               unstring PROFILE-LINE-ENTRY(ws-i) delimited by "|" into ws-generic-field
+               end-unstring
+               if function trim(ws-generic-field) not = function trim(ws-target-user)
+                   move PROFILE-LINE-ENTRY(ws-i) to profile-line
+                   write profile-line
+               end-if
+           end-perform
+
+           close profile-file
+
+           move spaces to WS-DISPLAY
+           string ws-purge-count " row(s) purged from "
+               function trim(ws-purge-filename) "."
+               delimited by size into WS-DISPLAY
+           perform say
+           .
+
+      *>>    connections.dat is indexed and keyed by from/to, so purging
+      *>>    "a bad row" means deleting by that pair directly rather than
+      *>>    the generic first-field scan above.
+       purge-connections.
+           move "Enter the FROM username of the connection row to purge:"
+               to WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           move function trim(temp-input) to fd-conn-from-user
+
+           move "Enter the TO username of the connection row to purge:"
+               to WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           move function trim(temp-input) to fd-conn-to-user
+
+           open i-o connection-file
+           if FILESTAT-CONN not = "00"
+               move "connections.dat is not on file." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           read connection-file
+               invalid key
+                   move "No matching connection row found." to WS-DISPLAY
+                   perform say
+               not invalid key
+                   perform confirm-purge
+                   if ws-confirm = "Y"
+                       delete connection-file record
+                           invalid key
+                               move "Error deleting connection row."
+                                   to WS-DISPLAY
+                       end-delete
+                       move "Connection row purged." to WS-DISPLAY
+                   else
+                       move "Cancelled." to WS-DISPLAY
+                   end-if
+                   perform say
+           end-read
+           close connection-file
+           .
+
+       confirm-purge.
+           move "Purge this? This cannot be undone. (Y/N):" to WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF move "N" to ws-confirm exit paragraph
+           end-read
+           move function upper-case(function trim(temp-input)) to ws-confirm
+           .
