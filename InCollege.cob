@@ -11,7 +11,10 @@ identification division.
                organization is line sequential
                file status is FILESTAT-PROFILE.
            select connection-file assign to "connections.dat"
-               organization is line sequential
+               organization is indexed
+               access mode is dynamic
+               record key is fd-conn-key
+               alternate record key is fd-conn-to-user with duplicates
                file status is FILESTAT-CONN.
            select job-file assign to "jobs.dat"
     	       organization is line sequential
@@ -19,12 +22,24 @@ identification division.
     	   select application-file assign to "applications.dat"
     	       organization is line sequential
                file status is FILESTAT-APP.
-           select InpFile assign to "InCollege-Input.txt"
+      *>>    Dynamic ASSIGN (same technique as resume-file's
+      *>>    WS-RESUME-FILENAME) so run-session can point at a
+      *>>    different input/output pair per session.
+           select InpFile assign to WS-INPUT-FILENAME
                organization is line sequential
                file status is FILESTAT.
-           select OutFile assign to "InCollege-Output.txt"
+           select OutFile assign to WS-OUTPUT-FILENAME
                organization is line sequential
                file status is FILESTAT-Out.
+
+      *>>    Optional list of input-file,output-file pairs; when present,
+      *>>    each line is run as its own independent session against the
+      *>>    same shared users.dat/profiles.dat/etc, for multi-user
+      *>>    load/demo testing without relaunching the program per
+      *>>    student.
+           select session-list-file assign to "InCollege-Sessions.txt"
+               organization is line sequential
+               file status is FILESTAT-SESSLIST.
            select ConnOutFile assign to "Connections-Output.txt"
                organization is line sequential
                file status is FILESTAT-ConnOut.
@@ -33,16 +48,94 @@ identification division.
                organization is line sequential
                file status is FILESTAT-Msg.
 
+           select skills-file assign to "skills-progress.dat"
+               organization is line sequential
+               file status is FILESTAT-SKILL.
+
+      *>>    Filename is built at runtime as "<username>-resume.txt"
+      *>>    so each student's export lands in their own file.
+           select resume-file assign to WS-RESUME-FILENAME
+               organization is line sequential
+               file status is FILESTAT-RESUME.
+
+      *>>    Reference list of recognized school names, checked against
+      *>>    profile-university so "UT Austin" / "University of Texas
+      *>>    Austin" / "U Texas" don't end up as three different schools
+      *>>    across profiles.dat rows.
+           select university-file assign to "universities.dat"
+               organization is line sequential
+               file status is FILESTAT-UNIV.
+
+      *>>    blocker,blocked rows; checked by send-connection-request and
+      *>>    validate-message-recipient so a blocked user's requests and
+      *>>    messages are silently refused.
+           select blocked-file assign to "blocked-users.dat"
+               organization is line sequential
+               file status is FILESTAT-BLOCK.
+
+      *>>    Canonical employer records (company-id|name|description) so
+      *>>    "Acme Corp"/"ACME"/"Acme Corporation" collapse to one company
+      *>>    instead of drifting across job postings.
+           select company-file assign to "companies.dat"
+               organization is line sequential
+               file status is FILESTAT-COMPANY.
+
+      *>>    Outbound notification queue: an external email/SMS notifier
+      *>>    can poll this file for events an on-site user hasn't seen yet
+      *>>.
+           select notification-file assign to "notifications.dat"
+               organization is line sequential
+               file status is FILESTAT-NOTIF.
+
+      *>>    viewer,viewed,timestamp rows written whenever one user views
+      *>>    another's profile card, backing the "Who Viewed My Profile"
+      *>>    report.
+           select profile-view-file assign to "profile-views.dat"
+               organization is line sequential
+               file status is FILESTAT-PVIEW.
+
+      *>>    input-filename|line-count-completed rows, one per input file
+      *>>    ever run, so a crashed/rerun batch session can skip past
+      *>>    already-completed menu actions instead of replaying the
+      *>>    whole input deck from line one.
+           select checkpoint-file assign to "checkpoint.dat"
+               organization is line sequential
+               file status is FILESTAT-CKPT.
+
+      *>>    Durable record of file-status failures and other abnormal
+      *>>    terminations, so an overnight batch run's failure is still
+      *>>    diagnosable without having watched the console.
+           select error-log-file assign to "error-log.dat"
+               organization is line sequential
+               file status is FILESTAT-ERRLOG.
+
+      *>>    username|picture-path index, kept alongside profile-data's
+      *>>    own profile-picture-filename field so other tools can look
+      *>>    up a student's photo without loading the whole profile
+      *>>    record.
+           select picture-index-file assign to "pictures-index.dat"
+               organization is line sequential
+               file status is FILESTAT-PICIDX.
+
        data division.
        file section.
        fd  user-file.
-       01  user-line                 pic x(120).
+       01  user-line                 pic x(200).
 
        fd  profile-file.
-       01  profile-line              pic x(1500).
+       01  profile-line              pic x(5000).
 
+      *>>    connections.dat is keyed on from/to username so an accept,
+      *>>    reject, or removal touches a single record instead of
+      *>>    rewriting the whole file.
        fd  connection-file.
-       01  connection-line           pic x(200).
+       01  connection-record.
+           05  fd-conn-key.
+               10  fd-conn-from-user     pic x(32).
+               10  fd-conn-to-user       pic x(32).
+           05  fd-conn-status            pic x(10).
+           05  fd-conn-sent-date         pic x(20).
+           05  fd-conn-decided-date      pic x(20).
 
        fd  InpFile.
        01  InpRecord                 pic x(200).
@@ -50,6 +143,9 @@ identification division.
        fd  OutFile.
        01  OutRecord                 pic x(80).
 
+       fd  session-list-file.
+       01  session-list-line         pic x(210).
+
        fd  ConnOutFile.
        01  ConnOutRecord            pic x(80).
 
@@ -60,7 +156,37 @@ identification division.
        01  application-line           pic x(300).
 
        fd  message-file.
-       01  message-line              pic x(500).
+       01  message-line              pic x(600).
+
+       fd  skills-file.
+       01  skills-line               pic x(100).
+
+       fd  resume-file.
+       01  resume-line               pic x(200).
+
+       fd  university-file.
+       01  university-line          pic x(100).
+
+       fd  blocked-file.
+       01  blocked-line             pic x(70).
+
+       fd  company-file.
+       01  company-line             pic x(300).
+
+       fd  notification-file.
+       01  notification-line        pic x(400).
+
+       fd  profile-view-file.
+       01  profile-view-line        pic x(100).
+
+       fd  checkpoint-file.
+       01  checkpoint-line          pic x(120).
+
+       fd  error-log-file.
+       01  error-log-line           pic x(300).
+
+       fd  picture-index-file.
+       01  picture-index-line       pic x(200).
 
 
        working-storage section.
@@ -70,20 +196,83 @@ identification division.
        01  FILESTAT-Out              pic xx.
        01  FILESTAT-ConnOut          pic xx.
        01  FILESTAT-JOB              pic xx.
+       01  FILESTAT-RESUME           pic xx.
+       01  WS-RESUME-FILENAME        pic x(50).
+       01  FILESTAT-UNIV             pic xx.
+
+      *>>    Dynamic InpFile/OutFile targets, plus the optional sessions
+      *>>    list, so run-session can process several input/output pairs
+      *>>    against the same shared .dat files in one batch run.
+       01  WS-INPUT-FILENAME         pic x(100) value "InCollege-Input.txt".
+       01  WS-OUTPUT-FILENAME        pic x(100) value "InCollege-Output.txt".
+       01  FILESTAT-SESSLIST         pic xx.
+       01  ws-session-count          pic 9(04) value 0.
+       01  ws-multi-session-mode     pic x value "n".
+
+      *>>    Set by run-session when it can't open its own InpFile/OutFile
+      *>>    pair, so the caller can decide what that means: a fatal error
+      *>>    for the single hardcoded-filename session, but just one bad
+      *>>    entry to skip over when run-multiple-sessions is working
+      *>>    through a whole list of sessions.
+       01  ws-session-open-failed    pic x value "N".
+
+      *>>    Loaded once from universities.dat and checked against
+      *>>    against every profile-university entry.
+       01  UNIVERSITIES-TABLE.
+           05  UNIVERSITY-ENTRY      occurs 1000 times pic x(100).
+       01  UNIVERSITIES-COUNT        pic 9(04) value 0.
+       01  ws-univ-match             pic x value "n".
+       01  ws-univ-suggestion        pic x(100).
+       01  ws-univ-confirm           pic x(3).
+
+       01  FILESTAT-BLOCK            pic xx.
+
+      *>>    Loaded once at startup and appended to as users block one
+      *>>    another; is-user-blocked scans this to silently refuse
+      *>>    connection requests and messages from a blocked user.
+       01  BLOCKED-TABLE.
+           05  BLOCKED-ENTRY         occurs 1000 times.
+               10  bl-blocker        pic x(32).
+               10  bl-blocked        pic x(32).
+       01  BLOCKED-COUNT             pic 9(04) value 0.
+       01  ws-block-target           pic x(32).
+       01  ws-is-blocked             pic x value "n".
 
 
        01  WS-EOF                    pic x value "N".
-       01  WS-USER-CHOICE            pic 9 value 0.
+       01  WS-USER-CHOICE            pic 99 value 0.
        01  username-in               pic x(32).
        01  password-in               pic x(64).
 
        01  u                         pic x(32).
        01  p                         pic x(64).
+       01  e                         pic x(60).
+       01  email-in                  pic x(60).
 
        01  f-user                    pic x(32).
        01  f-pass                    pic x(64).
-
-       01  ws-i                      pic 9(03) value 0.
+       01  f-attempts                pic 9(02).
+       01  f-locked                  pic x.
+       01  f-pwdate                  pic x(10).
+       01  f-email                   pic x(60).
+       01  WS-MAX-LOGIN-ATTEMPTS     pic 9(02) value 3.
+
+      *>>    Once a password reaches this age, do-login routes the user
+      *>>    through change-password before handing them the menu;
+      *>>    rows with no recorded f-pwdate (pre-dating this field) are
+      *>>    left alone since there is no baseline to measure from.
+       01  WS-MAX-PASSWORD-AGE-DAYS  pic 9(04) value 90.
+       01  ws-pwdate-numeric         pic 9(08) value 0.
+       01  ws-today-numeric          pic 9(08) value 0.
+       01  ws-pwdate-days            pic 9(08) value 0.
+       01  ws-today-days             pic 9(08) value 0.
+       01  ws-password-age-days      pic s9(08) value 0.
+       01  USERS-TABLE.
+           05 USER-TABLE-ENTRY       occurs 100000 times pic x(200).
+       01  USERS-COUNT               pic 9(06) value 0.
+       01  ws-user-idx               pic 9(06) value 0.
+
+       01  ws-i                      pic 9(06) value 0.
        01  ws-j                      pic 9(03) value 0.
        01  ws-len-u                  pic 9(03) value 0.
        01  ws-len-p                  pic 9(03) value 0.
@@ -102,11 +291,15 @@ identification division.
        01  ws-spaces                 pic 9(04) value 0.
        01  ws-bad-char               pic x value "n".
 
-       01  ws-user-count             pic 9(02) value 0.
+       01  ws-user-count             pic 9(06) value 0.
+       01  WS-MAX-ACCOUNTS           pic 9(06) value 100000.
        01  WS-DISPLAY                pic x(80).
 
        01  current-user              pic x(32).
        01  ws-profile-exists         pic x value "n".
+       01  ws-profile-edit-mode      pic 9(02) value 0.
+       01  ws-quick-edit-field       pic 9(02) value 0.
+       01  ws-quick-edit-slot        pic 99 value 0.
 
        01  profile-data.
            05  profile-username      pic x(32).
@@ -116,24 +309,33 @@ identification division.
            05  profile-major         pic x(50).
            05  profile-gradyear      pic 9(4).
            05  profile-aboutme       pic x(200).
-           05  profile-exp-count     pic 9.
-           05  profile-experiences   occurs 3 times.
+           05  profile-exp-count     pic 99.
+      *>>    Raised from 3 to 10 entries for upperclassmen/grad students
+      *>>    with longer work histories.
+           05  profile-experiences   occurs 10 times.
                10  exp-title         pic x(50).
                10  exp-company       pic x(50).
                10  exp-dates         pic x(30).
                10  exp-description   pic x(100).
-           05  profile-edu-count     pic 9.
-           05  profile-educations    occurs 3 times.
+           05  profile-edu-count     pic 99.
+           05  profile-educations    occurs 10 times.
                10  edu-degree        pic x(50).
                10  edu-university    pic x(100).
                10  edu-years         pic x(30).
+      *>>    Reference to an externally-stored image; actual rendering
+      *>>    happens outside COBOL.
+           05  profile-picture-filename pic x(100).
 
        01  temp-input                pic x(200).
+       01  ws-input-overage          pic 9(04) value 0.
        01  ws-year                   pic 9(4).
        01  ws-year-valid             pic x value "n".
-       01  ws-exp-index              pic 9.
-       01  ws-edu-index              pic 9.
-       01  ws-entry-number           pic 9.
+       01  ws-min-gradyear           pic 9(4) value 1950.
+       01  ws-max-gradyear           pic 9(4).
+       01  ws-current-year           pic 9(4).
+       01  ws-exp-index              pic 99.
+       01  ws-edu-index              pic 99.
+       01  ws-entry-number           pic 99.
        01  ws-login-successful       pic x value "n".
        01  WS-CR-LOGGING             pic x value "N".
 
@@ -141,17 +343,19 @@ identification division.
        01  ws-parse-pos              pic 9(04).
        01  ws-field-start            pic 9(04).
        01  ws-field-len              pic 9(04).
-       01  ws-field-num              pic 9.
+       01  ws-field-num              pic 99.
        01  WS-FIELD-POS              pic 9(04).
 
        01  PROFILES-TABLE.
-           05 PROFILE-TABLE-ENTRY occurs 100 times pic x(1500).
-       01  PROFILES-COUNT            pic 9(03) value 0.
-       01  TEMP-PROFILE-LINE         pic x(1500).
+           05 PROFILE-TABLE-ENTRY occurs 1000 times pic x(5000).
+       01  PROFILES-COUNT            pic 9(04) value 0.
+       01  TEMP-PROFILE-LINE         pic x(5000).
        01  WS-LINE-LEN               pic 9(04) value 0.
 
        01  PARSE-FIELDS.
-           05 PARSE-FIELD occurs 50 times pic x(200).
+      *>>    Raised from 50 to 90 slots so 10 experience/education
+      *>>    entries fit in the profile-line unstring.
+           05 PARSE-FIELD occurs 90 times pic x(200).
        01  ws-parse-idx              pic 9(02) value 0.
 
        01  TEMP-EDU-COUNT-STR       pic x(200).
@@ -159,7 +363,23 @@ identification division.
       *>>    Epic #3: Variables for search functionality
        01  search-firstname          pic x(50).
        01  search-lastname           pic x(50).
+       01  ws-search-mode            pic 9 value 0.
+       01  search-keyword            pic x(100).
        01  search-results-count      pic 9(02) value 0.
+      *>>    Pause-every-N-entries pagination for long listings, shared by
+      *>>    browse-jobs-internships and the search-for-user result loops
+      *>>.
+       01  WS-PAGE-SIZE              pic 9(02) value 5.
+       01  ws-page-count             pic 9(02) value 0.
+       01  ws-pagination-stop        pic x value "n".
+      *>>    Contains/substring matching helpers for search-by-name
+       01  ws-uc-search-fn           pic x(50).
+       01  ws-uc-search-ln           pic x(50).
+       01  ws-uc-profile-fn          pic x(50).
+       01  ws-uc-profile-ln          pic x(50).
+       01  ws-name-match-tally       pic 9(03) value 0.
+       01  ws-fn-matches             pic x value "n".
+       01  ws-ln-matches             pic x value "n".
       *>>    Temporary profile data structure for search results
        01  temp-profile-data.
            05  temp-profile-username      pic x(32).
@@ -168,60 +388,223 @@ identification division.
            05  temp-profile-university    pic x(100).
            05  temp-profile-major         pic x(50).
 
-      *>>    Connection request variables
-       01  connection-data.
-           05  conn-from-user         pic x(32).
-           05  conn-to-user           pic x(32).
-           05  conn-status            pic x(10).
-           01  conn-u1                  pic x(32).
-           01  conn-u2                  pic x(32).
 
        01  ws-connection-exists      pic x value "n".
        01  ws-reverse-conn-exists    pic x value "n".
+       01  ws-pending-request-exists pic x value "n".
+       01  ws-previously-rejected    pic x value "n".
+       01  ws-write-failed           pic x value "n".
        01  connection-count          pic 9(03) value 0.
-       01  CONNECTIONS-TABLE.
-           05 CONNECTION-ENTRY occurs 100 times pic x(200).
-       01  CONNECTIONS-COUNT         pic 9(03) value 0.
+       01  ws-conn-scan-done         pic x value "n".
+       01  UNFRIEND-TABLE.
+           05 UNFRIEND-ENTRY occurs 200 times.
+               10 uf-from             pic x(32).
+               10 uf-to               pic x(32).
+               10 uf-name             pic x(32).
+       01  uf-count                  pic 9(04) value 0.
+       01  uf-selection              pic 9(04) value 0.
        01  target-username           pic x(32).
-       01  ws-conn-choice            pic 9 value 0.
 
+      *>>    Mutual-connection lookup backing display-search-result's
+      *>>    "Mutual Connections" line. get-connections-list
+      *>>    fills the generic MUTUAL-SCAN-LIST/-COUNT scratch for
+      *>>    whichever ws-mutual-lookup-user is set; compute-mutual-
+      *>>    connections snapshots current-user's list into MY-CONN-LIST
+      *>>    first (since the scratch gets reused for the second lookup),
+      *>>    then intersects it against the target's scan.
+       01  ws-mutual-lookup-user     pic x(32).
+       01  MUTUAL-SCAN-LIST.
+           05 MUTUAL-SCAN-NAME       occurs 1000 times pic x(32).
+       01  MUTUAL-SCAN-COUNT         pic 9(04) value 0.
+       01  MY-CONN-LIST.
+           05 MY-CONN-NAME           occurs 1000 times pic x(32).
+       01  MY-CONN-COUNT             pic 9(04) value 0.
+       01  ws-mutual-count           pic 9(04) value 0.
+       01  ws-mutual-i               pic 9(04) value 0.
+       01  ws-mutual-j               pic 9(04) value 0.
+
+      *>>    Idle-timeout for post-login-menu: if no menu choice is made
+      *>>    within WS-IDLE-TIMEOUT-SECONDS of the last one, force
+      *>>    current-user back through interactive-login instead of
+      *>>    staying "logged in" forever. Elapsed time is
+      *>>    computed from FUNCTION CURRENT-DATE's hh:mm:ss and assumes
+      *>>    both reads fall on the same calendar day, matching this
+      *>>    codebase's existing current-date usage (timestamps only,
+      *>>    no date-math library elsewhere).
+       01  WS-IDLE-TIMEOUT-SECONDS   pic 9(05) value 900.
+       01  ws-last-activity-time     pic x(21).
+       01  ws-now-time               pic x(21).
+       01  ws-idle-elapsed-seconds   pic s9(07).
+       01  ws-conn-choice            pic 99 value 0.
+
+      *>>    job-salary-min/max/currency/remote-flag replace the old
+      *>>    free-text job-salary so browse-jobs-internships can filter
+      *>>    and sort on pay instead of just printing raw text.
        01  job-data.
            05  job-poster-username    pic x(32).
            05  job-title              pic x(50).
            05  job-description        pic x(200).
            05  job-employer           pic x(100).
+           05  job-company-id         pic x(10).
            05  job-location           pic x(50).
-           05  job-salary             pic x(30).
+           05  job-salary-min         pic 9(07).
+           05  job-salary-max         pic 9(07).
+           05  job-salary-currency    pic x(3).
+           05  job-remote-flag        pic x(1).
+           05  job-status             pic x(10).
 
        01  ws-job-choice              pic 9 value 0.
+       01  ws-my-job-count            pic 9(04) value 0.
+       01  ws-manage-choice           pic 9 value 0.
+       01  ws-applicant-count-for-job pic 9(04) value 0.
 
        *> Epic #7: Job browsing and application variables
-       01  ws-job-count              pic 9(03) value 0.
-       01  ws-job-selection          pic 9(03) value 0.
+       01  ws-job-count              pic 9(04) value 0.
+       01  ws-job-selection          pic 9(04) value 0.
+       01  ws-filter-active          pic x value "n".
+       01  ws-filter-min-salary      pic 9(07) value 0.
+       01  ws-filter-remote-only     pic x value "n".
+       01  ws-filter-location        pic x(50) value spaces.
+       01  ws-filter-keyword         pic x(50) value spaces.
+       01  ws-filter-company         pic x(100) value spaces.
+       01  ws-group-by-company       pic x value "n".
+       01  JOB-MATCH-INDEX-TABLE.
+           05 JOB-MATCH-INDEX        occurs 1000 times pic 9(04).
+       01  ws-filtered-job-count     pic 9(04) value 0.
+       01  ws-company-has-jobs       pic x value "n".
+       01  ws-duplicate-job-exists   pic x value "n".
+       01  WS-SAVED-JOB-DATA         pic x(470).
+
+      *>>    Outbound notification queue rows: recipient|event-type|
+      *>>    detail|timestamp.
+       01  FILESTAT-NOTIF            pic xx.
+       01  notification-data.
+           05  notif-recipient       pic x(32).
+           05  notif-event           pic x(20).
+           05  notif-detail          pic x(200).
+           05  notif-timestamp       pic x(20).
+
+      *>>    profile-views.dat: viewer,viewed,timestamp.
+       01  FILESTAT-PVIEW            pic xx.
+       01  profile-view-data.
+           05  pv-viewer             pic x(32).
+           05  pv-viewed             pic x(32).
+           05  pv-timestamp          pic x(20).
+       01  ws-pv-count               pic 9(04) value 0.
+
+      *>>    checkpoint.dat: input-filename|line-count-completed, loaded
+      *>>    once at startup and rewritten after every fully-completed
+      *>>    top-level menu action so a restart can skip already-replayed
+      *>>    input lines.
+       01  FILESTAT-CKPT             pic xx.
+       01  CHECKPOINT-TABLE.
+           05  CHECKPOINT-ENTRY      occurs 200 times.
+               10  ck-input-file     pic x(100).
+               10  ck-line-count     pic 9(06).
+       01  CHECKPOINT-COUNT          pic 9(04) value 0.
+       01  ws-ckpt-idx               pic 9(04) value 0.
+       01  ws-line-count             pic 9(06) value 0.
+       01  ws-checkpoint-line        pic 9(06) value 0.
+
+      *>>    error-log.dat: timestamp|context|file-status, one row per
+      *>>    abnormal file-status/termination.
+       01  FILESTAT-ERRLOG           pic xx.
+       01  ws-error-context          pic x(60).
+       01  ws-error-status           pic xx.
+
+      *>>    pictures-index.dat: username|picture-path, kept in sync
+      *>>    with profile-data's profile-picture-filename by save-
+      *>>    picture-reference whenever a profile is saved.
+       01  FILESTAT-PICIDX           pic xx.
+       01  PICTURE-INDEX-TABLE.
+           05  PICTURE-INDEX-ENTRY   occurs 1000 times.
+               10  pic-idx-username  pic x(32).
+               10  pic-idx-path      pic x(100).
+       01  PICTURE-INDEX-COUNT       pic 9(04) value 0.
+       01  ws-pic-idx                pic 9(04) value 0.
+
+      *>>    Canonical employer table backing job-company-id, loaded from
+      *>>    companies.dat at startup.
+       01  FILESTAT-COMPANY          pic xx.
+       01  COMPANIES-TABLE.
+           05 COMPANY-ENTRY          occurs 500 times.
+               10 co-id              pic x(10).
+               10 co-name            pic x(100).
+               10 co-description     pic x(200).
+       01  COMPANIES-COUNT           pic 9(04) value 0.
+       01  ws-next-company-id        pic 9(06) value 0.
+       01  ws-scan-company-num       pic 9(06) value 0.
+       01  ws-k                      pic 9(04) value 0.
        01  ws-application-exists     pic x value "n".
        01  ws-application-count      pic 9(03) value 0.
        01  FILESTAT-APP              pic xx.
 
        01  JOBS-TABLE.
-           05 JOB-TABLE-ENTRY occurs 100 times pic x(500).
+           05 JOB-TABLE-ENTRY occurs 1000 times pic x(500).
+
+       01  APPLICATIONS-TABLE.
+           05 APPLICATION-TABLE-ENTRY occurs 500 times pic x(300).
+       01  APPLICATIONS-COUNT        pic 9(04) value 0.
+       01  ws-my-app-count           pic 9(04) value 0.
+       01  ws-app-selection          pic 9(04) value 0.
+       01  ws-status-choice          pic 9 value 0.
+       01  MATCH-INDEX-TABLE.
+           05 MATCH-INDEX            occurs 500 times pic 9(04).
 
        01  application-data.
            05  app-username           pic x(32).
            05  app-job-title          pic x(50).
            05  app-employer           pic x(100).
            05  app-location           pic x(50).
+           05  app-status             pic x(15).
 
        01  FILESTAT-Msg              pic xx.
+       01  FILESTAT-SKILL            pic xx.
+
+       01  skill-progress-data.
+           05  skill-username         pic x(32).
+           05  skill-name             pic x(30).
+           05  skill-completed-date   pic x(10).
+       01  ws-skill-already-done      pic x value "n".
 
        01  message-data.
            05  msg-sender            pic x(32).
            05  msg-recipient         pic x(32).
            05  msg-content           pic x(200).
            05  msg-timestamp         pic x(20).
+           05  msg-status            pic x(6).
+      *>>    Distinguishes an interview invite (tied to a specific
+      *>>    job-title/employer via a job-poster's view-applicants
+      *>>    action) from a generic note; msg-job-title/msg-job-employer
+      *>>    are blank for ordinary "message"-type rows.
+           05  msg-type              pic x(10).
+           05  msg-job-title         pic x(50).
+           05  msg-job-employer      pic x(100).
+      *>>    Links a reply back to the message it answers so related rows
+      *>>    stay visibly connected in messages.dat instead of looking
+      *>>    like unrelated one-offs; holds "<orig-sender>@<orig-timestamp>"
+      *>>    and is blank for a message that isn't a reply.
+           05  msg-thread-ref        pic x(64).
 
        01  ws-msg-choice             pic 9 value 0.
+       01  ws-skill-choice           pic 9 value 0.
        01  ws-recipient-valid        pic x value "n".
+       01  ws-thread-orig-sender     pic x(32).
+       01  ws-thread-orig-timestamp  pic x(20).
+
+      *>>    Full-table load/rewrite for messages.dat, matching the
+      *>>    JOB-TABLE-ENTRY/APPLICATION-TABLE-ENTRY precedent since
+      *>>    messages.dat is line sequential, not indexed.
+       01  MESSAGES-TABLE.
+           05 MESSAGE-TABLE-ENTRY    occurs 1000 times pic x(600).
+       01  MESSAGES-COUNT            pic 9(04) value 0.
+       01  MSG-MATCH-INDEX-TABLE.
+           05 MSG-MATCH-INDEX        occurs 1000 times pic 9(04).
+       01  ws-my-msg-count           pic 9(04) value 0.
+       01  ws-msg-selection          pic 9(04) value 0.
+       01  ws-msg-action             pic 9 value 0.
        01  ws-is-connected           pic x value "n".
+       01  ws-message-count          pic 9(03) value 0.
 
        procedure division.
        main.
@@ -233,6 +616,9 @@ identification division.
            end-if
            if FILESTAT not = "00"
               display "ERROR opening users.dat, file status: " FILESTAT
+              move "opening users.dat" to ws-error-context
+              move FILESTAT to ws-error-status
+              perform log-error
               stop run
            end-if
            close user-file
@@ -272,16 +658,122 @@ identification division.
            end-if
            close message-file
 
+           open input skills-file
+           if FILESTAT-SKILL = "35"
+               open output skills-file
+               close skills-file
+           end-if
+           close skills-file
+
+           open input university-file
+           if FILESTAT-UNIV = "35"
+               perform seed-universities-file
+           end-if
+           close university-file
+           perform load-universities-table
+
+           open input blocked-file
+           if FILESTAT-BLOCK = "35"
+               open output blocked-file
+               close blocked-file
+           end-if
+           close blocked-file
+           perform load-blocked-table
+
+           open input company-file
+           if FILESTAT-COMPANY = "35"
+               open output company-file
+               close company-file
+           end-if
+           close company-file
+           perform load-companies-table
+
+           open input checkpoint-file
+           if FILESTAT-CKPT = "35"
+               open output checkpoint-file
+               close checkpoint-file
+           end-if
+           close checkpoint-file
+           perform load-checkpoint-table
+
+           open input picture-index-file
+           if FILESTAT-PICIDX = "35"
+               open output picture-index-file
+               close picture-index-file
+           end-if
+           close picture-index-file
+           perform load-picture-index-table
+
+      *>>    An optional InCollege-Sessions.txt switches to batch mode,
+      *>>    running one independent session per input/output pair
+      *>>    against these same shared files; when absent, fall back to
+      *>>    the original single hardcoded-filename session.
+           open input session-list-file
+           if FILESTAT-SESSLIST = "00"
+               close session-list-file
+               move "y" to ws-multi-session-mode
+           else
+               move "n" to ws-multi-session-mode
+           end-if
+
+           if ws-multi-session-mode = "y"
+               perform run-multiple-sessions
+           else
+               perform run-session
+           end-if
+
+           stop run.
+
+      *>>    Runs one interactive session end-to-end against whatever
+      *>>    WS-INPUT-FILENAME/WS-OUTPUT-FILENAME currently point at,
+      *>>    resetting the per-session state so each session starts
+      *>>    clean.
+       run-session.
+           move "N" to WS-EOF
+           move spaces to current-user
+           move "N" to ws-session-open-failed
+
            open input InpFile
            if FILESTAT not = "00"
-              display "ERROR opening InCollege-Input.txt, status: " FILESTAT
-              stop run
+              display "ERROR opening " function trim(WS-INPUT-FILENAME) ", status: " FILESTAT
+              move function trim(WS-INPUT-FILENAME) to ws-error-context
+              move FILESTAT to ws-error-status
+              perform log-error
+              move "Y" to ws-session-open-failed
+              exit paragraph
            end-if
 
            open output OutFile
            if FILESTAT-Out not = "00"
-              display "ERROR opening InCollege-Output.txt, status: " FILESTAT-Out
-              stop run
+              display "ERROR opening " function trim(WS-OUTPUT-FILENAME) ", status: " FILESTAT-Out
+              move function trim(WS-OUTPUT-FILENAME) to ws-error-context
+              move FILESTAT-Out to ws-error-status
+              perform log-error
+              close InpFile
+              move "Y" to ws-session-open-failed
+              exit paragraph
+           end-if
+
+      *>>    Skip past whatever this input file already completed on a
+      *>>    prior run instead of replaying it. Checkpointing only makes
+      *>>    sense for run-multiple-sessions, where each session-list
+      *>>    entry is a stable, reusable filename; the default single-
+      *>>    session path reuses the same input filename for every edit-
+      *>>    and-rerun cycle, so checkpointing it would skip lines that
+      *>>    were never actually replayed this run.
+           move 0 to ws-line-count
+           move 0 to ws-checkpoint-line
+           if ws-multi-session-mode = "y"
+               perform find-checkpoint-for-session
+               perform varying ws-line-count from 1 by 1
+                       until ws-line-count > ws-checkpoint-line
+                   read InpFile into InpRecord
+                       at end
+                           move "Y" to WS-EOF
+                           exit perform
+                   end-read
+               end-perform
+               move ws-checkpoint-line to ws-line-count
            end-if
 
            perform until WS-EOF = "Y"
@@ -291,27 +783,80 @@ identification division.
                     move "Y" to WS-EOF
                     exit perform
               end-read
+              add 1 to ws-line-count
               move function numval(function trim(InpRecord)) to WS-USER-CHOICE
               evaluate WS-USER-CHOICE
                  when 1
                     perform interactive-login
+                    if ws-multi-session-mode = "y"
+                        perform save-checkpoint
+                    end-if
                  when 2
                     perform interactive-create
+                    if ws-multi-session-mode = "y"
+                        perform save-checkpoint
+                    end-if
                  when 3
+                    perform interactive-forgot-password
+                    if ws-multi-session-mode = "y"
+                        perform save-checkpoint
+                    end-if
+                 when 4
                     move spaces to WS-DISPLAY
                     move "goodbye" to WS-DISPLAY
                     perform say
                     move "Y" to WS-EOF
+                    if ws-multi-session-mode = "y"
+                        perform save-checkpoint
+                    end-if
                  when other
                     move spaces to WS-DISPLAY
-                    move "please enter 1 2 or 3" to WS-DISPLAY
+                    move "please enter 1, 2, 3, or 4" to WS-DISPLAY
                     perform say
               end-evaluate
            end-perform
 
            close InpFile
            close OutFile
-           stop run.
+           .
+
+      *>>    Reads InCollege-Sessions.txt, one input-file,output-file
+      *>>    pair per line, and runs each as its own run-session so
+      *>>    several students can be simulated in one batch run.
+       run-multiple-sessions.
+           open input session-list-file
+           perform until 1 = 2
+               read session-list-file into session-list-line
+                   at end exit perform
+               end-read
+
+               if function trim(session-list-line) not = spaces
+                   move spaces to WS-INPUT-FILENAME
+                   move spaces to WS-OUTPUT-FILENAME
+                   unstring session-list-line delimited by ","
+                       into WS-INPUT-FILENAME WS-OUTPUT-FILENAME
+                   end-unstring
+
+                   add 1 to ws-session-count
+                   move spaces to WS-DISPLAY
+                   string "Running session " ws-session-count
+                       ": " function trim(WS-INPUT-FILENAME)
+                       " -> " function trim(WS-OUTPUT-FILENAME)
+                       delimited by size into WS-DISPLAY
+                   display function trim(WS-DISPLAY)
+
+                   perform run-session
+                   if ws-session-open-failed = "Y"
+                       move spaces to WS-DISPLAY
+                       string "Skipping session " ws-session-count
+                           ": could not open its input/output file(s)."
+                           delimited by size into WS-DISPLAY
+                       display function trim(WS-DISPLAY)
+                   end-if
+               end-if
+           end-perform
+           close session-list-file
+           .
 
        show-menu.
            move spaces to WS-DISPLAY
@@ -321,6 +866,10 @@ identification division.
            perform say
            move "2. Create New Account" to WS-DISPLAY
            perform say
+           move "3. Forgot Password" to WS-DISPLAY
+           perform say
+           move "4. Exit" to WS-DISPLAY
+           perform say
            move "Enter your choice:" to WS-DISPLAY
            perform say
            .
@@ -334,6 +883,7 @@ identification division.
                  move "Y" to WS-EOF
                  exit paragraph
            end-read
+           add 1 to ws-line-count
 
            move spaces to WS-DISPLAY
            move "Please enter your password:" to WS-DISPLAY
@@ -343,9 +893,21 @@ identification division.
                  move "Y" to WS-EOF
                  exit paragraph
            end-read
+           add 1 to ws-line-count
+
+           move spaces to WS-DISPLAY
+           move "Please enter your email address (used for password recovery):" to WS-DISPLAY
+           perform say
+           read InpFile into email-in
+              at end
+                 move "Y" to WS-EOF
+                 exit paragraph
+           end-read
+           add 1 to ws-line-count
 
            move function trim(username-in) to u
            move function trim(password-in) to p
+           move function trim(email-in) to e
            perform do-create
            .
 
@@ -360,6 +922,7 @@ identification division.
                     move "Y" to WS-EOF
                     exit paragraph
               end-read
+              add 1 to ws-line-count
               move spaces to WS-DISPLAY
               move "Please enter your password:" to WS-DISPLAY
               perform say
@@ -368,6 +931,7 @@ identification division.
                     move "Y" to WS-EOF
                     exit paragraph
               end-read
+              add 1 to ws-line-count
 
               move function trim(username-in) to u
               move function trim(password-in) to p
@@ -380,6 +944,95 @@ identification division.
            end-perform
            .
 
+      *>>    lets a user reset their password without an
+      *>>    administrator manually editing users.dat, by verifying the
+      *>>    email on file for the account instead of the current
+      *>>    password. Reuses check-password/USERS-TABLE the same way
+      *>>    change-password does.
+       interactive-forgot-password.
+           move spaces to WS-DISPLAY
+           move "--- Forgot Password ---" to WS-DISPLAY
+           perform say
+
+           move "Please enter your username:" to WS-DISPLAY
+           perform say
+           read InpFile into username-in
+              at end
+                 move "Y" to WS-EOF
+                 exit paragraph
+           end-read
+           add 1 to ws-line-count
+
+           move function trim(username-in) to u
+           perform load-users-table
+           perform find-user-row
+
+           if ws-user-idx = 0
+              move "Unable to locate that account." to WS-DISPLAY
+              perform say
+              exit paragraph
+           end-if
+
+           move "Please enter the email address on file for this account:" to WS-DISPLAY
+           perform say
+           read InpFile into email-in
+              at end
+                 move "Y" to WS-EOF
+                 exit paragraph
+           end-read
+           add 1 to ws-line-count
+
+           if function trim(f-email) = spaces
+              or function upper-case(function trim(email-in)) not =
+                 function upper-case(function trim(f-email))
+              move "That email does not match our records." to WS-DISPLAY
+              perform say
+              exit paragraph
+           end-if
+
+           move "Email verified. Please enter your new password:" to WS-DISPLAY
+           perform say
+           read InpFile into password-in
+              at end
+                 move "Y" to WS-EOF
+                 exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function trim(password-in) to p
+           perform check-password
+
+           if ws-ok-pass not = "y"
+              move "Invalid password. Please try again." to WS-DISPLAY
+              perform say
+              exit paragraph
+           end-if
+
+           move p to f-pass
+           move 0 to f-attempts
+           move "N" to f-locked
+           move function current-date(1:8) to f-pwdate
+
+           move spaces to user-line
+           string function trim(f-user) delimited by size
+                  "," delimited by size
+                  function trim(f-pass) delimited by size
+                  "," delimited by size
+                  f-attempts delimited by size
+                  "," delimited by size
+                  f-locked delimited by size
+                  "," delimited by size
+                  function trim(f-pwdate) delimited by size
+                  "," delimited by size
+                  function trim(f-email) delimited by size
+             into user-line
+           end-string
+           move user-line to USER-TABLE-ENTRY(ws-user-idx)
+           perform save-users-table
+
+           move "Your password has been reset. Please log in with your new password." to WS-DISPLAY
+           perform say
+           .
+
        do-create.
            perform check-username
            if ws-ok-user not = "y"
@@ -411,7 +1064,7 @@ identification division.
               close user-file
            end-if
 
-           if ws-user-count >= 5
+           if ws-user-count >= WS-MAX-ACCOUNTS
               move "All permitted accounts have been created, please come back later" to WS-DISPLAY
               perform say
               exit paragraph
@@ -427,7 +1080,8 @@ identification division.
                  end-read
                  unstring user-line delimited by "," into f-user f-pass
                  end-unstring
-                 if function trim(f-user) = u
+                 if function upper-case(function trim(f-user)) =
+                    function upper-case(function trim(u))
                     move "y" to ws-found
                     exit perform
                  end-if
@@ -449,10 +1103,15 @@ identification division.
               open extend user-file
            end-if
 
+           move function current-date(1:8) to f-pwdate
            move spaces to user-line
            string function trim(u) delimited by size
                   "," delimited by size
                   function trim(p) delimited by size
+                  ",0,N," delimited by size
+                  function trim(f-pwdate) delimited by size
+                  "," delimited by size
+                  function trim(e) delimited by size
              into user-line
            end-string
            write user-line
@@ -463,8 +1122,8 @@ identification division.
            perform say
            .
 
-       do-login.
-           move "n" to ws-found
+       load-users-table.
+           move 0 to USERS-COUNT
            open input user-file
            if FILESTAT = "00"
               perform until 1 = 2
@@ -472,72 +1131,706 @@ identification division.
                     at end
                        exit perform
                  end-read
-                 unstring user-line delimited by "," into f-user f-pass
-                 end-unstring
-                 if function trim(f-user) = u
-                    and function trim(f-pass) = p
-                    move "y" to ws-found
-                    exit perform
-                 end-if
+                 add 1 to USERS-COUNT
+                 move user-line to USER-TABLE-ENTRY(USERS-COUNT)
               end-perform
               close user-file
            end-if
+           .
 
-           if ws-found = "y"
-              move spaces to WS-DISPLAY
-              string "You have successfully logged in." delimited by size into WS-DISPLAY
-              perform say
+       save-users-table.
+           open output user-file
+           if FILESTAT = "00"
+              perform varying ws-i from 1 by 1 until ws-i > USERS-COUNT
+                 move USER-TABLE-ENTRY(ws-i) to user-line
+                 write user-line
+              end-perform
+              close user-file
+           end-if
+           .
 
-              move function trim(u) to current-user
+      *>>    Populates universities.dat with a small starter list the
+      *>>    first time the program runs against a fresh data directory
+      *>>; shop staff can grow the file from there.
+       seed-universities-file.
+           open output university-file
+           move "University of Texas at Austin" to university-line
+           write university-line
+           move "University of Southern California" to university-line
+           write university-line
+           move "Stanford University" to university-line
+           write university-line
+           move "Massachusetts Institute of Technology" to university-line
+           write university-line
+           move "University of California, Berkeley" to university-line
+           write university-line
+           move "Harvard University" to university-line
+           write university-line
+           move "University of Michigan" to university-line
+           write university-line
+           move "Georgia Institute of Technology" to university-line
+           write university-line
+           close university-file
+           .
 
-              move spaces to WS-DISPLAY
-              string "Welcome, " function trim(u) "!" delimited by size into WS-DISPLAY
-              perform say
+       load-universities-table.
+           move 0 to UNIVERSITIES-COUNT
+           open input university-file
+           if FILESTAT-UNIV = "00"
+               perform until 1 = 2
+                   read university-file into university-line
+                       at end exit perform
+                   end-read
+                   add 1 to UNIVERSITIES-COUNT
+                   move function trim(university-line) to UNIVERSITY-ENTRY(UNIVERSITIES-COUNT)
+               end-perform
+               close university-file
+           end-if
+           .
 
-              perform post-login-menu
-           else
-              move "Incorrect username/password, please try again" to WS-DISPLAY
-              perform say
+      *>>    Confirms the just-entered profile-university against
+      *>>    UNIVERSITIES-TABLE: an exact (case-insensitive) match is
+      *>>    accepted outright; a contains-style partial match is offered
+      *>>    as a suggestion the user can accept or decline; otherwise the
+      *>>    user is offered the chance to add it as a new entry or
+      *>>    retype it.
+       validate-university.
+           move "n" to ws-univ-match
+           perform varying ws-i from 1 by 1 until ws-i > UNIVERSITIES-COUNT
+               if function upper-case(function trim(profile-university)) =
+                       function upper-case(function trim(UNIVERSITY-ENTRY(ws-i)))
+                   move "y" to ws-univ-match
+                   exit perform
+               end-if
+           end-perform
+
+           if ws-univ-match = "n"
+               move spaces to ws-univ-suggestion
+               perform varying ws-i from 1 by 1 until ws-i > UNIVERSITIES-COUNT
+                   if ws-univ-suggestion = spaces
+                      and function trim(profile-university) not = spaces
+                       move 0 to ws-name-match-tally
+                       inspect function upper-case(UNIVERSITY-ENTRY(ws-i))
+                           tallying ws-name-match-tally for all
+                           function trim(function upper-case(profile-university))
+                       if ws-name-match-tally > 0
+                           move UNIVERSITY-ENTRY(ws-i) to ws-univ-suggestion
+                       end-if
+                   end-if
+               end-perform
+
+               if ws-univ-suggestion not = spaces
+                   move spaces to WS-DISPLAY
+                   string "Did you mean """ function trim(ws-univ-suggestion)
+                       """? (Y/N):" delimited by size into WS-DISPLAY
+                   perform say
+                   read InpFile into temp-input
+                       at end move "Y" to WS-EOF exit paragraph
+                   end-read
+                   add 1 to ws-line-count
+                   move function upper-case(function trim(temp-input)) to ws-univ-confirm
+                   if ws-univ-confirm = "Y" or ws-univ-confirm = "YES"
+                       move ws-univ-suggestion to profile-university
+                   else
+                       perform add-new-university
+                   end-if
+               else
+                   perform add-new-university
+               end-if
            end-if
            .
 
-post-login-menu.
-    perform until WS-EOF = "Y"
-        move "1. Create/Edit My Profile" to WS-DISPLAY
-        perform say
+      *>>    Not on the reference list and no close suggestion found:
+      *>>    let the user register it as a new recognized school rather
+      *>>    than silently accepting an unvetted free-text value.
+       add-new-university.
+           move spaces to WS-DISPLAY
+           string function trim(profile-university)
+               " is not on our list of recognized schools. Add it? (Y/N):"
+               delimited by size into WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function upper-case(function trim(temp-input)) to ws-univ-confirm
+           if ws-univ-confirm = "Y" or ws-univ-confirm = "YES"
+               open extend university-file
+               if FILESTAT-UNIV not = "00"
+                   open output university-file
+                   close university-file
+                   open extend university-file
+               end-if
+               move function trim(profile-university) to university-line
+               write university-line
+               close university-file
+               add 1 to UNIVERSITIES-COUNT
+               move function trim(profile-university) to UNIVERSITY-ENTRY(UNIVERSITIES-COUNT)
+           else
+               move "Enter University/College Attended:" to WS-DISPLAY
+               perform say
+               read InpFile into temp-input
+                   at end move "Y" to WS-EOF exit paragraph
+               end-read
+               add 1 to ws-line-count
+               move function trim(temp-input) to profile-university
+               perform validate-university
+           end-if
+           .
 
-        move "2. Search for a job" to WS-DISPLAY
-        perform say
+       load-blocked-table.
+           move 0 to BLOCKED-COUNT
+           open input blocked-file
+           if FILESTAT-BLOCK = "00"
+               perform until 1 = 2
+                   read blocked-file into blocked-line
+                       at end exit perform
+                   end-read
+                   add 1 to BLOCKED-COUNT
+                   unstring blocked-line delimited by ","
+                       into bl-blocker(BLOCKED-COUNT) bl-blocked(BLOCKED-COUNT)
+                   end-unstring
+               end-perform
+               close blocked-file
+           end-if
+           .
 
-        move "3. View My Profile" to WS-DISPLAY
-        perform say
+      *>>    True when ws-block-target has blocked current-user, so a
+      *>>    request/message from current-user to them is refused.
+       is-user-blocked.
+           move "n" to ws-is-blocked
+           perform varying ws-i from 1 by 1 until ws-i > BLOCKED-COUNT
+               if function trim(bl-blocker(ws-i)) = function trim(ws-block-target)
+                  and function trim(bl-blocked(ws-i)) = current-user
+                   move "y" to ws-is-blocked
+                   exit perform
+               end-if
+           end-perform
+           .
 
-        move "4. Find someone you know" to WS-DISPLAY
-        perform say
+       block-a-user.
+           move "--- Block a User ---" to WS-DISPLAY
+           perform say
+           move "Enter username to block:" to WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function trim(temp-input) to ws-block-target
 
-        move "5. View My Network" to WS-DISPLAY
-        perform say
+           if ws-block-target = current-user
+               move "You cannot block yourself." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
 
-        move "6. Learn a new skill" to WS-DISPLAY
-        perform say
+           move "n" to ws-found
+           perform varying ws-i from 1 by 1 until ws-i > BLOCKED-COUNT
+               if function trim(bl-blocker(ws-i)) = current-user
+                  and function trim(bl-blocked(ws-i)) = ws-block-target
+                   move "y" to ws-found
+                   exit perform
+               end-if
+           end-perform
 
-        move "7. View My Pending Connection Requests" to WS-DISPLAY
-        perform say
+           if ws-found = "y"
+               move "That user is already blocked." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
 
-        move "8. Messages" to WS-DISPLAY
-        perform say
+           open extend blocked-file
+           if FILESTAT-BLOCK not = "00"
+               open output blocked-file
+               close blocked-file
+               open extend blocked-file
+           end-if
+           move spaces to blocked-line
+           string function trim(current-user) "," function trim(ws-block-target)
+               delimited by size into blocked-line
+           write blocked-line
+           close blocked-file
 
-        move "Enter your choice:" to WS-DISPLAY
-        perform say
+           add 1 to BLOCKED-COUNT
+           move current-user to bl-blocker(BLOCKED-COUNT)
+           move ws-block-target to bl-blocked(BLOCKED-COUNT)
 
-        read InpFile into InpRecord
+           move spaces to WS-DISPLAY
+           string function trim(ws-block-target) " has been blocked."
+               delimited by size into WS-DISPLAY
+           perform say
+           .
+
+      *>>    Loads checkpoint.dat (input-filename|line-count-completed)
+      *>>    into CHECKPOINT-TABLE so run-session can look up how far a
+      *>>    given input file already got.
+       load-checkpoint-table.
+           move 0 to CHECKPOINT-COUNT
+           open input checkpoint-file
+           if FILESTAT-CKPT = "00"
+               perform until 1 = 2
+                   read checkpoint-file into checkpoint-line
+                       at end exit perform
+                   end-read
+
+                   move spaces to PARSE-FIELD(1)
+                   move spaces to PARSE-FIELD(2)
+                   unstring checkpoint-line delimited by "|" into
+                       PARSE-FIELD(1) PARSE-FIELD(2)
+                   end-unstring
+
+                   add 1 to CHECKPOINT-COUNT
+                   move function trim(PARSE-FIELD(1)) to ck-input-file(CHECKPOINT-COUNT)
+                   move function numval(function trim(PARSE-FIELD(2))) to ck-line-count(CHECKPOINT-COUNT)
+               end-perform
+               close checkpoint-file
+           end-if
+           .
+
+      *>>    Looks up how many input lines of WS-INPUT-FILENAME were
+      *>>    already completed on a prior run; 0 if this is a fresh file
+      *>>.
+       find-checkpoint-for-session.
+           move 0 to ws-checkpoint-line
+           perform varying ws-ckpt-idx from 1 by 1 until ws-ckpt-idx > CHECKPOINT-COUNT
+               if function trim(ck-input-file(ws-ckpt-idx)) = function trim(WS-INPUT-FILENAME)
+                   move ck-line-count(ws-ckpt-idx) to ws-checkpoint-line
+                   exit perform
+               end-if
+           end-perform
+           .
+
+      *>>    Records that WS-INPUT-FILENAME has completed ws-line-count
+      *>>    input lines so far, adding a new row or updating the
+      *>>    existing one, then rewrites the whole checkpoint file (same
+      *>>    full-table-rewrite pattern used for application-file's
+      *>>    withdraw-application).
+       save-checkpoint.
+           move 0 to ws-ckpt-idx
+           perform varying ws-i from 1 by 1 until ws-i > CHECKPOINT-COUNT
+               if function trim(ck-input-file(ws-i)) = function trim(WS-INPUT-FILENAME)
+                   move ws-i to ws-ckpt-idx
+                   exit perform
+               end-if
+           end-perform
+
+           if ws-ckpt-idx = 0
+               add 1 to CHECKPOINT-COUNT
+               move CHECKPOINT-COUNT to ws-ckpt-idx
+               move function trim(WS-INPUT-FILENAME) to ck-input-file(ws-ckpt-idx)
+           end-if
+           move ws-line-count to ck-line-count(ws-ckpt-idx)
+
+           open output checkpoint-file
+           perform varying ws-i from 1 by 1 until ws-i > CHECKPOINT-COUNT
+               move spaces to checkpoint-line
+               string function trim(ck-input-file(ws-i)) "|" ck-line-count(ws-i)
+                   delimited by size into checkpoint-line
+               write checkpoint-line
+           end-perform
+           close checkpoint-file
+           .
+
+      *>>    Loads pictures-index.dat into PICTURE-INDEX-TABLE.
+       load-picture-index-table.
+           move 0 to PICTURE-INDEX-COUNT
+           open input picture-index-file
+           if FILESTAT-PICIDX = "00"
+               perform until 1 = 2
+                   read picture-index-file into picture-index-line
+                       at end exit perform
+                   end-read
+
+                   move spaces to PARSE-FIELD(1)
+                   move spaces to PARSE-FIELD(2)
+                   unstring picture-index-line delimited by "|" into
+                       PARSE-FIELD(1) PARSE-FIELD(2)
+                   end-unstring
+
+                   add 1 to PICTURE-INDEX-COUNT
+                   move function trim(PARSE-FIELD(1)) to pic-idx-username(PICTURE-INDEX-COUNT)
+                   move function trim(PARSE-FIELD(2)) to pic-idx-path(PICTURE-INDEX-COUNT)
+               end-perform
+               close picture-index-file
+           end-if
+           .
+
+      *>>    Adds or updates current-user's row in PICTURE-INDEX-TABLE
+      *>>    and rewrites pictures-index.dat, keeping the index in sync
+      *>>    with profile-data's own profile-picture-filename field
+      *>>.
+       save-picture-reference.
+           move 0 to ws-pic-idx
+           perform varying ws-i from 1 by 1 until ws-i > PICTURE-INDEX-COUNT
+               if function trim(pic-idx-username(ws-i)) = current-user
+                   move ws-i to ws-pic-idx
+                   exit perform
+               end-if
+           end-perform
+
+           if ws-pic-idx = 0
+               add 1 to PICTURE-INDEX-COUNT
+               move PICTURE-INDEX-COUNT to ws-pic-idx
+               move current-user to pic-idx-username(ws-pic-idx)
+           end-if
+           move function trim(profile-picture-filename) to pic-idx-path(ws-pic-idx)
+
+           open output picture-index-file
+           perform varying ws-i from 1 by 1 until ws-i > PICTURE-INDEX-COUNT
+               move spaces to picture-index-line
+               string function trim(pic-idx-username(ws-i)) "|" function trim(pic-idx-path(ws-i))
+                   delimited by size into picture-index-line
+               write picture-index-line
+           end-perform
+           close picture-index-file
+           .
+
+      *>>    Loads companies.dat (company-id|name|description) into
+      *>>    COMPANIES-TABLE and tracks the highest numeric id suffix seen
+      *>>    so add-new-company can hand out the next one.
+       load-companies-table.
+           move 0 to COMPANIES-COUNT
+           move 0 to ws-next-company-id
+           open input company-file
+           if FILESTAT-COMPANY = "00"
+               perform until 1 = 2
+                   read company-file into company-line
+                       at end exit perform
+                   end-read
+
+                   move spaces to PARSE-FIELD(1)
+                   move spaces to PARSE-FIELD(2)
+                   move spaces to PARSE-FIELD(3)
+                   unstring company-line delimited by "|" into
+                       PARSE-FIELD(1) PARSE-FIELD(2) PARSE-FIELD(3)
+                   end-unstring
+
+                   add 1 to COMPANIES-COUNT
+                   move function trim(PARSE-FIELD(1)) to co-id(COMPANIES-COUNT)
+                   move function trim(PARSE-FIELD(2)) to co-name(COMPANIES-COUNT)
+                   move function trim(PARSE-FIELD(3)) to co-description(COMPANIES-COUNT)
+
+                   move function numval(function trim(co-id(COMPANIES-COUNT)(2:)))
+                       to ws-scan-company-num
+                   if ws-scan-company-num > ws-next-company-id
+                       move ws-scan-company-num to ws-next-company-id
+                   end-if
+               end-perform
+               close company-file
+           end-if
+           .
+
+      *>>    Resolves job-employer (already captured) to a company-id,
+      *>>    collapsing name variants like "Acme Corp"/"ACME" onto one
+      *>>    canonical company record instead of drifting per-posting
+      *>>. Exact case-insensitive match against
+      *>>    COMPANIES-TABLE; registers a new company when none matches.
+       find-or-add-company.
+           move spaces to job-company-id
+           perform varying ws-k from 1 by 1 until ws-k > COMPANIES-COUNT
+               if function upper-case(function trim(co-name(ws-k))) =
+                  function upper-case(function trim(job-employer))
+                   move co-id(ws-k) to job-company-id
+                   exit perform
+               end-if
+           end-perform
+
+           if function trim(job-company-id) = spaces
+               perform add-new-company
+           end-if
+           .
+
+       add-new-company.
+           move spaces to WS-DISPLAY
+           string "New employer """ function trim(job-employer)
+                  """ -- enter a short company description (blank to skip):"
+                  delimited by size into WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+
+           add 1 to ws-next-company-id
+           add 1 to COMPANIES-COUNT
+           move spaces to co-id(COMPANIES-COUNT)
+           string "C" ws-next-company-id delimited by size into co-id(COMPANIES-COUNT)
+           move function trim(job-employer) to co-name(COMPANIES-COUNT)
+           move function trim(temp-input) to co-description(COMPANIES-COUNT)
+           move co-id(COMPANIES-COUNT) to job-company-id
+
+           open extend company-file
+           if FILESTAT-COMPANY not = "00"
+               open output company-file
+               close company-file
+               open extend company-file
+           end-if
+           if FILESTAT-COMPANY = "00"
+               move spaces to company-line
+               string function trim(co-id(COMPANIES-COUNT)) "|"
+                      function trim(co-name(COMPANIES-COUNT)) "|"
+                      function trim(co-description(COMPANIES-COUNT))
+                      delimited by size into company-line
+               write company-line
+               close company-file
+           end-if
+           .
+
+       find-user-row.
+      *>>    Looks up u in USERS-TABLE (already loaded), sets ws-user-idx
+      *>>    (0 if not found) and f-user/f-pass/f-attempts/f-locked/f-pwdate/
+      *>>    f-email from the matching row. f-email defaults to spaces for
+      *>>    rows created before the email field existed.
+           move 0 to ws-user-idx
+           perform varying ws-i from 1 by 1 until ws-i > USERS-COUNT
+              move USER-TABLE-ENTRY(ws-i) to user-line
+              move spaces to f-user f-pass f-pwdate f-email
+              move 0 to f-attempts
+              move "N" to f-locked
+              unstring user-line delimited by "," into
+                  f-user f-pass f-attempts f-locked f-pwdate f-email
+              end-unstring
+              if function trim(f-user) = u
+                 move ws-i to ws-user-idx
+                 exit perform
+              end-if
+           end-perform
+           .
+
+      *>>    Sets ws-password-age-days from the current f-pwdate, 0 if
+      *>>    f-pwdate is still spaces (no baseline to measure from).
+       compute-password-age.
+           move 0 to ws-password-age-days
+           if function trim(f-pwdate) not = spaces
+              move function numval(f-pwdate(1:8)) to ws-pwdate-numeric
+              move function numval(function current-date(1:8)) to ws-today-numeric
+              move function integer-of-date(ws-pwdate-numeric) to ws-pwdate-days
+              move function integer-of-date(ws-today-numeric) to ws-today-days
+              compute ws-password-age-days = ws-today-days - ws-pwdate-days
+           end-if
+           .
+
+       do-login.
+           move "n" to ws-found
+           perform load-users-table
+           perform find-user-row
+
+           if ws-user-idx = 0
+              move "Incorrect username/password, please try again" to WS-DISPLAY
+              perform say
+              exit paragraph
+           end-if
+
+           if f-locked = "Y"
+              move "This account is locked due to too many failed attempts. Contact support." to WS-DISPLAY
+              perform say
+              exit paragraph
+           end-if
+
+           if function trim(f-pass) = p
+              move "y" to ws-found
+              move 0 to f-attempts
+              move "N" to f-locked
+           else
+              move "n" to ws-found
+              add 1 to f-attempts
+              if f-attempts >= WS-MAX-LOGIN-ATTEMPTS
+                 move "Y" to f-locked
+              end-if
+           end-if
+
+           move spaces to user-line
+           string function trim(f-user) delimited by size
+                  "," delimited by size
+                  function trim(f-pass) delimited by size
+                  "," delimited by size
+                  f-attempts delimited by size
+                  "," delimited by size
+                  f-locked delimited by size
+                  "," delimited by size
+                  function trim(f-pwdate) delimited by size
+                  "," delimited by size
+                  function trim(f-email) delimited by size
+             into user-line
+           end-string
+           move user-line to USER-TABLE-ENTRY(ws-user-idx)
+           perform save-users-table
+
+           if ws-found = "y"
+              move spaces to WS-DISPLAY
+              string "You have successfully logged in." delimited by size into WS-DISPLAY
+              perform say
+
+              move function trim(u) to current-user
+
+              move spaces to WS-DISPLAY
+              string "Welcome, " function trim(u) "!" delimited by size into WS-DISPLAY
+              perform say
+
+              perform compute-password-age
+              if ws-password-age-days > WS-MAX-PASSWORD-AGE-DAYS
+                 move spaces to WS-DISPLAY
+                 string "Your password is over " WS-MAX-PASSWORD-AGE-DAYS
+                        " days old and must be changed before you continue."
+                        delimited by size into WS-DISPLAY
+                 perform say
+                 perform until ws-password-age-days <= WS-MAX-PASSWORD-AGE-DAYS
+                         or WS-EOF = "Y"
+                    perform change-password
+                    perform compute-password-age
+                 end-perform
+              end-if
+
+              if WS-EOF not = "Y"
+                 perform post-login-menu
+              end-if
+           else
+              if f-locked = "Y"
+                 move "This account is locked due to too many failed attempts. Contact support." to WS-DISPLAY
+                 perform say
+              else
+                 move "Incorrect username/password, please try again" to WS-DISPLAY
+                 perform say
+              end-if
+           end-if
+           .
+
+       change-password.
+           move "--- Change Password ---" to WS-DISPLAY
+           perform say
+
+           move u to username-in
+           move current-user to u
+           perform load-users-table
+           perform find-user-row
+
+           if ws-user-idx = 0
+              move "Unable to locate your account record." to WS-DISPLAY
+              perform say
+              move username-in to u
+              exit paragraph
+           end-if
+
+           move "Enter your current password:" to WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF move username-in to u exit paragraph
+           end-read
+           add 1 to ws-line-count
+
+           if function trim(temp-input) not = function trim(f-pass)
+              move "Incorrect current password." to WS-DISPLAY
+              perform say
+              move username-in to u
+              exit paragraph
+           end-if
+
+           move "Enter your new password:" to WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF move username-in to u exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move p to password-in
+           move function trim(temp-input) to p
+           perform check-password
+
+           if ws-ok-pass not = "y"
+              move "Invalid password. Please try again." to WS-DISPLAY
+              perform say
+              move password-in to p
+              move username-in to u
+              exit paragraph
+           end-if
+
+           move p to f-pass
+           move 0 to f-attempts
+           move "N" to f-locked
+           move function current-date(1:8) to f-pwdate
+
+           move spaces to user-line
+           string function trim(f-user) delimited by size
+                  "," delimited by size
+                  function trim(f-pass) delimited by size
+                  "," delimited by size
+                  f-attempts delimited by size
+                  "," delimited by size
+                  f-locked delimited by size
+                  "," delimited by size
+                  function trim(f-pwdate) delimited by size
+                  "," delimited by size
+                  function trim(f-email) delimited by size
+             into user-line
+           end-string
+           move user-line to USER-TABLE-ENTRY(ws-user-idx)
+           perform save-users-table
+
+           move password-in to p
+           move username-in to u
+
+           move "Password changed successfully." to WS-DISPLAY
+           perform say
+           .
+
+post-login-menu.
+    move function current-date to ws-last-activity-time
+    perform until WS-EOF = "Y"
+        move "1. Create/Edit My Profile" to WS-DISPLAY
+        perform say
+
+        move "2. Search for a job" to WS-DISPLAY
+        perform say
+
+        move "3. View My Profile" to WS-DISPLAY
+        perform say
+
+        move "4. Find someone you know" to WS-DISPLAY
+        perform say
+
+        move "5. View My Network" to WS-DISPLAY
+        perform say
+
+        move "6. Learn a new skill" to WS-DISPLAY
+        perform say
+
+        move "7. View My Pending Connection Requests" to WS-DISPLAY
+        perform say
+
+        move "8. Messages" to WS-DISPLAY
+        perform say
+
+        move "9. Change Password" to WS-DISPLAY
+        perform say
+
+        move "10. Export My Profile as Resume" to WS-DISPLAY
+        perform say
+
+        move "11. Who Viewed My Profile" to WS-DISPLAY
+        perform say
+
+        move "Enter your choice:" to WS-DISPLAY
+        perform say
+
+        read InpFile into InpRecord
             at end move "Y" to WS-EOF
             not at end
                 move function numval(function trim(InpRecord))
                     to WS-USER-CHOICE
         end-read
+        add 1 to ws-line-count
 
         if WS-EOF = "N"
+            move function current-date to ws-now-time
+            perform compute-idle-elapsed-seconds
+            if ws-idle-elapsed-seconds > WS-IDLE-TIMEOUT-SECONDS
+                move "Session timed out due to inactivity. Please log in again." to WS-DISPLAY
+                perform say
+                move spaces to current-user
+                exit perform
+            end-if
+            move ws-now-time to ws-last-activity-time
+
             evaluate WS-USER-CHOICE
                 when 1
                     perform create-edit-profile
@@ -555,6 +1848,12 @@ post-login-menu.
                     perform cr-view-pending-requests
                 when 8
                     perform show-messages-menu
+                when 9
+                    perform change-password
+                when 10
+                    perform export-profile-as-resume
+                when 11
+                    perform view-profile-viewers
                 when other
                     exit perform
             end-evaluate
@@ -563,17 +1862,44 @@ post-login-menu.
     .
 
        create-edit-profile.
+      *>>    Offers a quick single-field edit for an existing profile
+      *>>    instead of always re-walking the whole flow.
            move "--- Create/Edit Profile ---" to WS-DISPLAY
            perform say
 
            perform load-profile
 
+           if ws-profile-exists = "y"
+               move "1. Edit Full Profile" to WS-DISPLAY
+               perform say
+               move "2. Quick Edit a Single Field" to WS-DISPLAY
+               perform say
+               move "Enter your choice:" to WS-DISPLAY
+               perform say
+
+               read InpFile into temp-input
+                   at end move "Y" to WS-EOF exit paragraph
+               end-read
+               add 1 to ws-line-count
+               move function numval(function trim(temp-input)) to ws-profile-edit-mode
+
+               if ws-profile-edit-mode = 2
+                   perform quick-edit-profile
+                   exit paragraph
+               end-if
+           end-if
+
+           perform full-edit-profile
+           .
+
+       full-edit-profile.
            move "Enter First Name:" to WS-DISPLAY
            perform say
            read InpFile into temp-input
                at end move "Y" to WS-EOF
                not at end move function trim(temp-input) to profile-firstname
            end-read
+           add 1 to ws-line-count
 
            move "Enter Last Name:" to WS-DISPLAY
            perform say
@@ -581,6 +1907,7 @@ post-login-menu.
                at end move "Y" to WS-EOF
                not at end move function trim(temp-input) to profile-lastname
            end-read
+           add 1 to ws-line-count
 
            move "Enter University/College Attended:" to WS-DISPLAY
            perform say
@@ -588,6 +1915,10 @@ post-login-menu.
                at end move "Y" to WS-EOF
                not at end move function trim(temp-input) to profile-university
            end-read
+           add 1 to ws-line-count
+           if WS-EOF = "N"
+               perform validate-university
+           end-if
 
            move "Enter Major:" to WS-DISPLAY
            perform say
@@ -595,6 +1926,7 @@ post-login-menu.
                at end move "Y" to WS-EOF
                not at end move function trim(temp-input) to profile-major
            end-read
+           add 1 to ws-line-count
 
            perform get-graduation-year
 
@@ -609,6 +1941,20 @@ post-login-menu.
                        move function trim(temp-input) to profile-aboutme
                    end-if
            end-read
+           add 1 to ws-line-count
+
+           move "Enter Profile Picture Filename (optional, blank to skip):" to WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF
+               not at end
+                   if function trim(temp-input) = spaces
+                       move spaces to profile-picture-filename
+                   else
+                       move function trim(temp-input) to profile-picture-filename
+                   end-if
+           end-read
+           add 1 to ws-line-count
 
            perform get-experience-entries
 
@@ -620,23 +1966,289 @@ post-login-menu.
            perform say
            .
 
-       get-graduation-year.
-           move "n" to ws-year-valid
-           perform until ws-year-valid = "y" or WS-EOF = "Y"
-               move "Enter Graduation Year (YYYY):" to WS-DISPLAY
-               perform say
-               read InpFile into temp-input
-                   at end
-                       move "Y" to WS-EOF
-                       exit perform
-               end-read
+       quick-edit-profile.
+      *>>    Updates a single profile field without re-walking the
+      *>>    whole create-edit-profile flow.
+           move "--- Quick Edit Profile ---" to WS-DISPLAY
+           perform say
+           move "1. First Name" to WS-DISPLAY
+           perform say
+           move "2. Last Name" to WS-DISPLAY
+           perform say
+           move "3. University/College" to WS-DISPLAY
+           perform say
+           move "4. Major" to WS-DISPLAY
+           perform say
+           move "5. Graduation Year" to WS-DISPLAY
+           perform say
+           move "6. About Me" to WS-DISPLAY
+           perform say
+           move "7. An Experience Entry" to WS-DISPLAY
+           perform say
+           move "8. An Education Entry" to WS-DISPLAY
+           perform say
+           move "9. Profile Picture Filename" to WS-DISPLAY
+           perform say
+           move "10. Cancel" to WS-DISPLAY
+           perform say
+           move "Enter your choice:" to WS-DISPLAY
+           perform say
 
-               move function numval(function trim(temp-input)) to ws-year
-               if ws-year >= 1950 and ws-year <= 2030
-                   move ws-year to profile-gradyear
-                   move "y" to ws-year-valid
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function numval(function trim(temp-input)) to ws-quick-edit-field
+
+           evaluate ws-quick-edit-field
+               when 1
+                   move "Enter First Name:" to WS-DISPLAY
+                   perform say
+                   read InpFile into temp-input
+                       at end move "Y" to WS-EOF exit paragraph
+                   end-read
+                   add 1 to ws-line-count
+                   move function trim(temp-input) to profile-firstname
+                   perform save-profile
+               when 2
+                   move "Enter Last Name:" to WS-DISPLAY
+                   perform say
+                   read InpFile into temp-input
+                       at end move "Y" to WS-EOF exit paragraph
+                   end-read
+                   add 1 to ws-line-count
+                   move function trim(temp-input) to profile-lastname
+                   perform save-profile
+               when 3
+                   move "Enter University/College Attended:" to WS-DISPLAY
+                   perform say
+                   read InpFile into temp-input
+                       at end move "Y" to WS-EOF exit paragraph
+                   end-read
+                   add 1 to ws-line-count
+                   move function trim(temp-input) to profile-university
+                   perform validate-university
+                   perform save-profile
+               when 4
+                   move "Enter Major:" to WS-DISPLAY
+                   perform say
+                   read InpFile into temp-input
+                       at end move "Y" to WS-EOF exit paragraph
+                   end-read
+                   add 1 to ws-line-count
+                   move function trim(temp-input) to profile-major
+                   perform save-profile
+               when 5
+                   perform get-graduation-year
+                   if WS-EOF = "N"
+                       perform save-profile
+                   end-if
+               when 6
+                   move "Enter About Me (optional, max 200 chars, enter blank line to skip):" to WS-DISPLAY
+                   perform say
+                   read InpFile into temp-input
+                       at end move "Y" to WS-EOF exit paragraph
+                   end-read
+                   add 1 to ws-line-count
+                   if function trim(temp-input) = spaces
+                       move spaces to profile-aboutme
+                   else
+                       move function trim(temp-input) to profile-aboutme
+                   end-if
+                   perform save-profile
+               when 7
+                   perform quick-edit-experience-entry
+               when 8
+                   perform quick-edit-education-entry
+               when 9
+                   move "Enter Profile Picture Filename (optional, blank to skip):" to WS-DISPLAY
+                   perform say
+                   read InpFile into temp-input
+                       at end move "Y" to WS-EOF exit paragraph
+                   end-read
+                   add 1 to ws-line-count
+                   if function trim(temp-input) = spaces
+                       move spaces to profile-picture-filename
+                   else
+                       move function trim(temp-input) to profile-picture-filename
+                   end-if
+                   perform save-profile
+               when other
+                   continue
+           end-evaluate
+
+           if ws-quick-edit-field >= 1 and ws-quick-edit-field <= 9
+               move "Profile saved successfully!" to WS-DISPLAY
+               perform say
+           end-if
+           .
+
+       quick-edit-experience-entry.
+           move spaces to WS-DISPLAY
+           string "Which experience slot (1-10)? Currently "
+               profile-exp-count " on file:" delimited by size into WS-DISPLAY
+           perform say
+
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function numval(function trim(temp-input)) to ws-quick-edit-slot
+
+           if ws-quick-edit-slot < 1 or ws-quick-edit-slot > 10
+               move "Invalid slot number." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           if ws-quick-edit-slot > profile-exp-count + 1
+               move "That slot is not the next available one. Please add entries in order." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           move spaces to WS-DISPLAY
+           string "Experience #" ws-quick-edit-slot " - Title:" delimited by size into WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function trim(temp-input) to exp-title(ws-quick-edit-slot)
+
+           move spaces to WS-DISPLAY
+           string "Experience #" ws-quick-edit-slot " - Company/Organization:" delimited by size into WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function trim(temp-input) to exp-company(ws-quick-edit-slot)
+
+           move spaces to WS-DISPLAY
+           string "Experience #" ws-quick-edit-slot " - Dates (e.g., Summer 2024):" delimited by size into WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function trim(temp-input) to exp-dates(ws-quick-edit-slot)
+
+           move 0 to ws-input-overage
+           perform until 1 = 2
+               move spaces to WS-DISPLAY
+               string "Experience #" ws-quick-edit-slot " - Description (optional, max 100 chars, blank to skip):" delimited by size into WS-DISPLAY
+               perform say
+               read InpFile into temp-input
+                   at end move "Y" to WS-EOF exit paragraph
+               end-read
+               add 1 to ws-line-count
+               if function length(function trim(temp-input)) > 100
+                   compute ws-input-overage = function length(function trim(temp-input)) - 100
+                   move spaces to WS-DISPLAY
+                   string "That was " ws-input-overage
+                       " character(s) too long (max 100). Please re-enter."
+                       delimited by size into WS-DISPLAY
+                   perform say
+               else
+                   if function length(function trim(temp-input)) > 0
+                       move function trim(temp-input) to exp-description(ws-quick-edit-slot)
+                   else
+                       move spaces to exp-description(ws-quick-edit-slot)
+                   end-if
+                   exit perform
+               end-if
+           end-perform
+
+           if ws-quick-edit-slot > profile-exp-count
+               move ws-quick-edit-slot to profile-exp-count
+           end-if
+
+           perform save-profile
+           .
+
+       quick-edit-education-entry.
+           move spaces to WS-DISPLAY
+           string "Which education slot (1-10)? Currently "
+               profile-edu-count " on file:" delimited by size into WS-DISPLAY
+           perform say
+
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function numval(function trim(temp-input)) to ws-quick-edit-slot
+
+           if ws-quick-edit-slot < 1 or ws-quick-edit-slot > 10
+               move "Invalid slot number." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           if ws-quick-edit-slot > profile-edu-count + 1
+               move "That slot is not the next available one. Please add entries in order." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           move spaces to WS-DISPLAY
+           string "Education #" ws-quick-edit-slot " - Degree:" delimited by size into WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function trim(temp-input) to edu-degree(ws-quick-edit-slot)
+
+           move spaces to WS-DISPLAY
+           string "Education #" ws-quick-edit-slot " - University/College:" delimited by size into WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function trim(temp-input) to edu-university(ws-quick-edit-slot)
+
+           move spaces to WS-DISPLAY
+           string "Education #" ws-quick-edit-slot " - Years Attended (e.g., 2023-2025):" delimited by size into WS-DISPLAY
+           perform say
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function trim(temp-input) to edu-years(ws-quick-edit-slot)
+
+           if ws-quick-edit-slot > profile-edu-count
+               move ws-quick-edit-slot to profile-edu-count
+           end-if
+
+           perform save-profile
+           .
+
+       get-graduation-year.
+           move "n" to ws-year-valid
+           move function numval(function current-date(1:4)) to ws-current-year
+           compute ws-max-gradyear = ws-current-year + 10
+
+           perform until ws-year-valid = "y" or WS-EOF = "Y"
+               move "Enter Graduation Year (YYYY):" to WS-DISPLAY
+               perform say
+               read InpFile into temp-input
+                   at end
+                       move "Y" to WS-EOF
+                       exit perform
+               end-read
+               add 1 to ws-line-count
+
+               move function numval(function trim(temp-input)) to ws-year
+               if ws-year >= ws-min-gradyear and ws-year <= ws-max-gradyear
+                   move ws-year to profile-gradyear
+                   move "y" to ws-year-valid
                else
-                   move "Invalid year. Please enter a year between 1950 and 2030." to WS-DISPLAY
+                   move spaces to WS-DISPLAY
+                   string "Invalid year. Please enter a year between "
+                       ws-min-gradyear " and " ws-max-gradyear "."
+                       delimited by size into WS-DISPLAY
                    perform say
                end-if
            end-perform
@@ -644,20 +2256,21 @@ post-login-menu.
 
        get-experience-entries.
            move 0 to profile-exp-count
-           perform varying ws-exp-index from 1 by 1 until ws-exp-index > 3
+           perform varying ws-exp-index from 1 by 1 until ws-exp-index > 10
                move spaces to exp-title(ws-exp-index)
                move spaces to exp-company(ws-exp-index)
                move spaces to exp-dates(ws-exp-index)
                move spaces to exp-description(ws-exp-index)
            end-perform
 
-           perform until profile-exp-count >= 3 or WS-EOF = "Y"
-               move "Add Experience (optional, max 3 entries. Enter 'DONE' to finish):" to WS-DISPLAY
+           perform until profile-exp-count >= 10 or WS-EOF = "Y"
+               move "Add Experience (optional, max 10 entries. Enter 'DONE' to finish):" to WS-DISPLAY
                perform say
 
                read InpFile into temp-input
                    at end move "Y" to WS-EOF exit paragraph
                end-read
+               add 1 to ws-line-count
 
                if function upper-case(function trim(temp-input)) = "DONE"
                    exit perform
@@ -679,6 +2292,7 @@ post-login-menu.
                read InpFile into temp-input
                    at end move "Y" to WS-EOF exit paragraph
                end-read
+               add 1 to ws-line-count
                move function trim(temp-input) to exp-company(ws-exp-index)
 
                move spaces to WS-DISPLAY
@@ -687,43 +2301,55 @@ post-login-menu.
                read InpFile into temp-input
                    at end move "Y" to WS-EOF exit paragraph
                end-read
+               add 1 to ws-line-count
                move function trim(temp-input) to exp-dates(ws-exp-index)
 
-               move spaces to WS-DISPLAY
-               string "Experience #" ws-exp-index " - Description (optional, max 100 chars, blank to skip):" delimited by size into WS-DISPLAY
-               perform say
+               move 0 to ws-input-overage
+               perform until 1 = 2
+                   move spaces to WS-DISPLAY
+                   string "Experience #" ws-exp-index " - Description (optional, max 100 chars, blank to skip):" delimited by size into WS-DISPLAY
+                   perform say
 
-               read InpFile into temp-input
-                   at end move "Y" to WS-EOF exit paragraph
-               end-read
+                   read InpFile into temp-input
+                       at end move "Y" to WS-EOF exit paragraph
+                   end-read
+                   add 1 to ws-line-count
 
-               if function length(function trim(temp-input)) > 0
-                   if function length(function trim(temp-input)) <= 100
-                       move function trim(temp-input) to exp-description(ws-exp-index)
+                   if function length(function trim(temp-input)) > 100
+                       compute ws-input-overage = function length(function trim(temp-input)) - 100
+                       move spaces to WS-DISPLAY
+                       string "That was " ws-input-overage
+                           " character(s) too long (max 100). Please re-enter."
+                           delimited by size into WS-DISPLAY
+                       perform say
                    else
-                       move temp-input(1:100) to exp-description(ws-exp-index)
+                       if function length(function trim(temp-input)) > 0
+                           move function trim(temp-input) to exp-description(ws-exp-index)
+                       else
+                           move spaces to exp-description(ws-exp-index)
+                       end-if
+                       exit perform
                    end-if
-               else
-                   move spaces to exp-description(ws-exp-index)
-               end-if
+               end-perform
            end-perform
            .
 
        get-education-entries.
            move 0 to profile-edu-count
-           perform varying ws-edu-index from 1 by 1 until ws-edu-index > 3
+           perform varying ws-edu-index from 1 by 1 until ws-edu-index > 10
                move spaces to edu-degree(ws-edu-index)
                move spaces to edu-university(ws-edu-index)
                move spaces to edu-years(ws-edu-index)
            end-perform
 
-           perform until profile-edu-count >= 3 or WS-EOF = "Y"
-               move "Add Education (optional, max 3 entries. Enter 'DONE' to finish):" to WS-DISPLAY
+           perform until profile-edu-count >= 10 or WS-EOF = "Y"
+               move "Add Education (optional, max 10 entries. Enter 'DONE' to finish):" to WS-DISPLAY
                perform say
 
                read InpFile into temp-input
                    at end move "Y" to WS-EOF exit paragraph
                end-read
+               add 1 to ws-line-count
 
                if function upper-case(function trim(temp-input)) = "DONE"
                    exit perform
@@ -745,6 +2371,7 @@ post-login-menu.
                read InpFile into temp-input
                    at end move "Y" to WS-EOF exit paragraph
                end-read
+               add 1 to ws-line-count
                move function trim(temp-input) to edu-university(ws-edu-index)
 
                move spaces to WS-DISPLAY
@@ -753,6 +2380,7 @@ post-login-menu.
                read InpFile into temp-input
                    at end move "Y" to WS-EOF exit paragraph
                end-read
+               add 1 to ws-line-count
                move function trim(temp-input) to edu-years(ws-edu-index)
            end-perform
            .
@@ -850,6 +2478,13 @@ post-login-menu.
                end-string
            end-perform
 
+           string
+               function trim(profile-picture-filename) "|"
+               delimited by size
+               into profile-line
+               with pointer ws-parse-pos
+           end-string
+
            move profile-line to TEMP-PROFILE-LINE
 
            open output profile-file
@@ -867,6 +2502,8 @@ post-login-menu.
            move TEMP-PROFILE-LINE to profile-line
            write profile-line
            close profile-file
+
+           perform save-picture-reference
            .
 
        view-profile.
@@ -902,6 +2539,14 @@ post-login-menu.
                string "Graduation Year: " profile-gradyear delimited by size into WS-DISPLAY
                perform say
 
+               move spaces to WS-DISPLAY
+               if function trim(profile-picture-filename) = spaces
+                   move "Profile Picture: (not set)" to WS-DISPLAY
+               else
+                   string "Profile Picture: " function trim(profile-picture-filename) delimited by size into WS-DISPLAY
+               end-if
+               perform say
+
       *>>        Epic #3: Display optional About Me section if provided
                if function trim(profile-aboutme) not = spaces
                    move " " to WS-DISPLAY
@@ -990,10 +2635,115 @@ post-login-menu.
            end-if
            .
 
+       export-profile-as-resume.
+      *>>    Writes the same sections view-profile shows on screen to a
+      *>>    dedicated "<username>-resume.txt" file.
+           perform load-profile-for-view
+
+           if ws-profile-exists = "n"
+               move "No profile found. Please create your profile first." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           move spaces to WS-RESUME-FILENAME
+           string function trim(current-user) "-resume.txt"
+               delimited by size into WS-RESUME-FILENAME
+
+           open output resume-file
+           if FILESTAT-RESUME not = "00"
+               move "Error creating resume file." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           move spaces to resume-line
+           string function trim(profile-firstname) " "
+               function trim(profile-lastname) delimited by size into resume-line
+           write resume-line
+           move "================================" to resume-line
+           write resume-line
+
+           move spaces to resume-line
+           string "University: " function trim(profile-university) delimited by size into resume-line
+           write resume-line
+
+           move spaces to resume-line
+           string "Major: " function trim(profile-major) delimited by size into resume-line
+           write resume-line
+
+           move spaces to resume-line
+           string "Graduation Year: " profile-gradyear delimited by size into resume-line
+           write resume-line
+
+           if function trim(profile-aboutme) not = spaces
+               move spaces to resume-line
+               write resume-line
+               move "--- Summary ---" to resume-line
+               write resume-line
+               move function trim(profile-aboutme) to resume-line
+               write resume-line
+           end-if
+
+           move spaces to resume-line
+           write resume-line
+           move "--- Professional Experience ---" to resume-line
+           write resume-line
+           if profile-exp-count > 0
+               perform varying ws-i from 1 by 1 until ws-i > profile-exp-count
+                   move spaces to resume-line
+                   write resume-line
+                   move spaces to resume-line
+                   string function trim(exp-title(ws-i)) " - "
+                       function trim(exp-company(ws-i)) delimited by size into resume-line
+                   write resume-line
+                   move spaces to resume-line
+                   string "  " function trim(exp-dates(ws-i)) delimited by size into resume-line
+                   write resume-line
+                   if function trim(exp-description(ws-i)) not = spaces
+                       move spaces to resume-line
+                       string "  " function trim(exp-description(ws-i)) delimited by size into resume-line
+                       write resume-line
+                   end-if
+               end-perform
+           else
+               move "  No experience entries added." to resume-line
+               write resume-line
+           end-if
+
+           move spaces to resume-line
+           write resume-line
+           move "--- Education ---" to resume-line
+           write resume-line
+           if profile-edu-count > 0
+               perform varying ws-i from 1 by 1 until ws-i > profile-edu-count
+                   move spaces to resume-line
+                   write resume-line
+                   move spaces to resume-line
+                   string function trim(edu-degree(ws-i)) " - "
+                       function trim(edu-university(ws-i)) delimited by size into resume-line
+                   write resume-line
+                   move spaces to resume-line
+                   string "  " function trim(edu-years(ws-i)) delimited by size into resume-line
+                   write resume-line
+               end-perform
+           else
+               move "  No education entries added." to resume-line
+               write resume-line
+           end-if
+
+           close resume-file
+
+           move spaces to WS-DISPLAY
+           string "Resume exported to " function trim(WS-RESUME-FILENAME)
+               delimited by size into WS-DISPLAY
+           perform say
+           .
+
        load-profile-for-view.
            move "n" to ws-profile-exists
            initialize profile-data
-           perform varying ws-i from 1 by 1 until ws-i > 3
+           perform varying ws-i from 1 by 1 until ws-i > 10
                move spaces to exp-title(ws-i)
                move spaces to exp-company(ws-i)
                move spaces to exp-dates(ws-i)
@@ -1025,17 +2775,42 @@ post-login-menu.
            .
 
        search-for-user.
+      *>>    Epic #3: New feature - Search for users
+      *>>    Offers a search mode (by name, or by university/major) before
+      *>>    scanning profile-file.
+           move "--- Search for User ---" to WS-DISPLAY
+           perform say
+           move "1. Search by Name" to WS-DISPLAY
+           perform say
+           move "2. Search by University or Major" to WS-DISPLAY
+           perform say
+           move "Enter your choice:" to WS-DISPLAY
+           perform say
+
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function numval(function trim(temp-input)) to ws-search-mode
+
+           if ws-search-mode = 2
+               perform search-by-university-or-major
+           else
+               perform search-by-name
+           end-if
+           .
+
+       search-by-name.
       *>>    Epic #3: New feature - Search for users by full name
       *>>    Performs case-insensitive search across all profiles
       *>>    Displays matching users with their basic information
-           move "--- Search for User ---" to WS-DISPLAY
-           perform say
            move "Enter the first name of the person you're looking for:" to WS-DISPLAY
            perform say
 
            read InpFile into temp-input
                at end move "Y" to WS-EOF exit paragraph
            end-read
+           add 1 to ws-line-count
            move function trim(temp-input) to search-firstname
 
            move "Enter the last name of the person you're looking for:" to WS-DISPLAY
@@ -1044,6 +2819,7 @@ post-login-menu.
            read InpFile into temp-input
                at end move "Y" to WS-EOF exit paragraph
            end-read
+           add 1 to ws-line-count
            move function trim(temp-input) to search-lastname
 
            move 0 to search-results-count
@@ -1055,21 +2831,50 @@ post-login-menu.
            move " " to WS-DISPLAY
            perform say
 
+           move 0 to ws-page-count
+           move "n" to ws-pagination-stop
            open input profile-file
            if FILESTAT-PROFILE = "00"
-               perform until 1 = 2
+               perform until ws-pagination-stop = "y"
                    read profile-file into profile-line
                        at end exit perform
                    end-read
 
                    perform parse-search-profile
 
-                   if function upper-case(function trim(temp-profile-firstname)) =
-                      function upper-case(function trim(search-firstname))
-                      and function upper-case(function trim(temp-profile-lastname)) =
-                          function upper-case(function trim(search-lastname))
+                   move function upper-case(function trim(temp-profile-firstname)) to ws-uc-profile-fn
+                   move function upper-case(function trim(temp-profile-lastname)) to ws-uc-profile-ln
+                   move function upper-case(function trim(search-firstname)) to ws-uc-search-fn
+                   move function upper-case(function trim(search-lastname)) to ws-uc-search-ln
+
+                   move "n" to ws-fn-matches
+                   if ws-uc-search-fn = spaces
+                       move "y" to ws-fn-matches
+                   else
+                       move 0 to ws-name-match-tally
+                       inspect ws-uc-profile-fn tallying ws-name-match-tally
+                           for all ws-uc-search-fn
+                       if ws-name-match-tally > 0
+                           move "y" to ws-fn-matches
+                       end-if
+                   end-if
+
+                   move "n" to ws-ln-matches
+                   if ws-uc-search-ln = spaces
+                       move "y" to ws-ln-matches
+                   else
+                       move 0 to ws-name-match-tally
+                       inspect ws-uc-profile-ln tallying ws-name-match-tally
+                           for all ws-uc-search-ln
+                       if ws-name-match-tally > 0
+                           move "y" to ws-ln-matches
+                       end-if
+                   end-if
+
+                   if ws-fn-matches = "y" and ws-ln-matches = "y"
                        add 1 to search-results-count
                        perform display-search-result
+                       perform pagination-pause
                    end-if
                end-perform
                close profile-file
@@ -1090,41 +2895,100 @@ post-login-menu.
            perform say
            .
 
-       parse-search-profile.
-      *>>    Epic #3: Helper procedure to parse profile data for search
-      *>>    Extracts basic fields needed for search results display
-           move spaces to PARSE-FIELD(1)
-           move spaces to PARSE-FIELD(2)
-           move spaces to PARSE-FIELD(3)
-           move spaces to PARSE-FIELD(4)
-           move spaces to PARSE-FIELD(5)
-           move spaces to PARSE-FIELD(6)
+       search-by-university-or-major.
+      *>>    Matches temp-profile-university or temp-profile-major against
+      *>>    search-keyword instead of first/last name.
+           move "Enter a university or major to search for:" to WS-DISPLAY
+           perform say
 
-           unstring profile-line delimited by "|" into
-               PARSE-FIELD(1)
-               PARSE-FIELD(2)
-               PARSE-FIELD(3)
-               PARSE-FIELD(4)
-               PARSE-FIELD(5)
-               PARSE-FIELD(6)
-           end-unstring
+           read InpFile into temp-input
+               at end move "Y" to WS-EOF exit paragraph
+           end-read
+           add 1 to ws-line-count
+           move function trim(temp-input) to search-keyword
 
-           move function trim(PARSE-FIELD(1)) to temp-profile-username
-           move function trim(PARSE-FIELD(2)) to temp-profile-firstname
-           move function trim(PARSE-FIELD(3)) to temp-profile-lastname
-           move function trim(PARSE-FIELD(4)) to temp-profile-university
-           move function trim(PARSE-FIELD(5)) to temp-profile-major
-           .
+           move 0 to search-results-count
 
-       display-search-result.
-      *>>    Epic #3: Display formatted search result for a matching user
-      *>>    Shows username, full name, university, and major
-           move "================================" to WS-DISPLAY
+           move " " to WS-DISPLAY
            perform say
-           move spaces to WS-DISPLAY
-           string "Username: " function trim(temp-profile-username) delimited by size into WS-DISPLAY
+           move "Searching..." to WS-DISPLAY
            perform say
-           move spaces to WS-DISPLAY
+           move " " to WS-DISPLAY
+           perform say
+
+           move 0 to ws-page-count
+           move "n" to ws-pagination-stop
+           open input profile-file
+           if FILESTAT-PROFILE = "00"
+               perform until ws-pagination-stop = "y"
+                   read profile-file into profile-line
+                       at end exit perform
+                   end-read
+
+                   perform parse-search-profile
+
+                   if function upper-case(function trim(temp-profile-university)) =
+                      function upper-case(function trim(search-keyword))
+                      or function upper-case(function trim(temp-profile-major)) =
+                          function upper-case(function trim(search-keyword))
+                       add 1 to search-results-count
+                       perform display-search-result
+                       perform pagination-pause
+                   end-if
+               end-perform
+               close profile-file
+           end-if
+
+           if search-results-count = 0
+               move "No users found matching that university or major." to WS-DISPLAY
+               perform say
+           else
+               move " " to WS-DISPLAY
+               perform say
+               move spaces to WS-DISPLAY
+               string search-results-count " user(s) found." delimited by size into WS-DISPLAY
+               perform say
+           end-if
+
+           move " " to WS-DISPLAY
+           perform say
+           .
+
+       parse-search-profile.
+      *>>    Epic #3: Helper procedure to parse profile data for search
+      *>>    Extracts basic fields needed for search results display
+           move spaces to PARSE-FIELD(1)
+           move spaces to PARSE-FIELD(2)
+           move spaces to PARSE-FIELD(3)
+           move spaces to PARSE-FIELD(4)
+           move spaces to PARSE-FIELD(5)
+           move spaces to PARSE-FIELD(6)
+
+           unstring profile-line delimited by "|" into
+               PARSE-FIELD(1)
+               PARSE-FIELD(2)
+               PARSE-FIELD(3)
+               PARSE-FIELD(4)
+               PARSE-FIELD(5)
+               PARSE-FIELD(6)
+           end-unstring
+
+           move function trim(PARSE-FIELD(1)) to temp-profile-username
+           move function trim(PARSE-FIELD(2)) to temp-profile-firstname
+           move function trim(PARSE-FIELD(3)) to temp-profile-lastname
+           move function trim(PARSE-FIELD(4)) to temp-profile-university
+           move function trim(PARSE-FIELD(5)) to temp-profile-major
+           .
+
+       display-search-result.
+      *>>    Epic #3: Display formatted search result for a matching user
+      *>>    Shows username, full name, university, and major
+           move "================================" to WS-DISPLAY
+           perform say
+           move spaces to WS-DISPLAY
+           string "Username: " function trim(temp-profile-username) delimited by size into WS-DISPLAY
+           perform say
+           move spaces to WS-DISPLAY
            string "Name: " function trim(temp-profile-firstname) " "
                   function trim(temp-profile-lastname) delimited by size into WS-DISPLAY
            perform say
@@ -1134,12 +2998,103 @@ post-login-menu.
            move spaces to WS-DISPLAY
            string "Major: " function trim(temp-profile-major) delimited by size into WS-DISPLAY
            perform say
+
+           move spaces to WS-DISPLAY
+           move "n" to ws-found
+           perform varying ws-pic-idx from 1 by 1 until ws-pic-idx > PICTURE-INDEX-COUNT
+               if function trim(pic-idx-username(ws-pic-idx)) = function trim(temp-profile-username)
+                   if function trim(pic-idx-path(ws-pic-idx)) not = spaces
+                       string "Profile Picture: " function trim(pic-idx-path(ws-pic-idx)) delimited by size into WS-DISPLAY
+                       move "y" to ws-found
+                   end-if
+                   exit perform
+               end-if
+           end-perform
+           if ws-found = "n"
+               move "Profile Picture: (not set)" to WS-DISPLAY
+           end-if
+           perform say
+
+           perform compute-mutual-connections
+           move spaces to WS-DISPLAY
+           string "Mutual Connections: " ws-mutual-count delimited by size into WS-DISPLAY
+           perform say
+
            move "================================" to WS-DISPLAY
+           perform log-profile-view
            perform cr-offer-send-menu
            .
 
+      *>>    Logs a viewer/viewed/timestamp row to profile-views.dat
+      *>>    whenever display-search-result renders someone else's card,
+      *>>    backing the "Who Viewed My Profile" report. Guards
+      *>>    against logging a user viewing their own card in a search or
+      *>>    suggestion result.
+       log-profile-view.
+           if function trim(temp-profile-username) not = current-user
+               move current-user to pv-viewer
+               move function trim(temp-profile-username) to pv-viewed
+               move function current-date to pv-timestamp
+
+               open extend profile-view-file
+               if FILESTAT-PVIEW not = "00"
+                   open output profile-view-file
+                   close profile-view-file
+                   open extend profile-view-file
+               end-if
+
+               if FILESTAT-PVIEW = "00"
+                   move spaces to profile-view-line
+                   string
+                       function trim(pv-viewer) ","
+                       function trim(pv-viewed) ","
+                       function trim(pv-timestamp)
+                       delimited by size
+                       into profile-view-line
+                   end-string
+                   write profile-view-line
+                   close profile-view-file
+               end-if
+           end-if
+           .
+
+      *>>    Summarizes profile-views.dat rows where current-user is the
+      *>>    one who was viewed.
+       view-profile-viewers.
+           move "--- Who Viewed My Profile ---" to WS-DISPLAY
+           perform say
+
+           move 0 to ws-pv-count
+           open input profile-view-file
+           if FILESTAT-PVIEW = "00"
+               perform until 1 = 2
+                   read profile-view-file into profile-view-line
+                       at end exit perform
+                   end-read
+                   unstring profile-view-line delimited by ","
+                       into pv-viewer pv-viewed pv-timestamp
+                   end-unstring
+                   if function trim(pv-viewed) = current-user
+                       add 1 to ws-pv-count
+                       move spaces to WS-DISPLAY
+                       string ws-pv-count ". " function trim(pv-viewer)
+                              " on " function trim(pv-timestamp)
+                              delimited by size into WS-DISPLAY
+                       perform say
+                   end-if
+               end-perform
+               close profile-view-file
+           end-if
+
+           if ws-pv-count = 0
+               move "No one has viewed your profile yet." to WS-DISPLAY
+               perform say
+           end-if
+           .
+
       view-my-network.
-          perform until ws-conn-choice = 4 or WS-EOF = "Y"
+          move 0 to ws-conn-choice
+          perform until ws-conn-choice = 8 or WS-EOF = "Y"
               move "--- My Network ---" to WS-DISPLAY
               perform say
               move "1. Send Connection Request" to WS-DISPLAY
@@ -1148,7 +3103,15 @@ post-login-menu.
               perform say
               move "3. View My Connections" to WS-DISPLAY
               perform say
-              move "4. Go Back" to WS-DISPLAY
+              move "4. Remove Processed Connection Requests" to WS-DISPLAY
+              perform say
+              move "5. Remove a Connection (Unfriend)" to WS-DISPLAY
+              perform say
+              move "6. People You May Know" to WS-DISPLAY
+              perform say
+              move "7. Block a User" to WS-DISPLAY
+              perform say
+              move "8. Go Back" to WS-DISPLAY
               perform say
               move "Enter your choice:" to WS-DISPLAY
               perform say
@@ -1159,6 +3122,7 @@ post-login-menu.
                       move function numval(function trim(InpRecord))
                           to ws-conn-choice
               end-read
+              add 1 to ws-line-count
 
               if WS-EOF = "N"
                   evaluate ws-conn-choice
@@ -1169,15 +3133,242 @@ post-login-menu.
                       when 3
                           perform view-my-connections
                       when 4
+                          perform remove-processed-requests
+                      when 5
+                          perform remove-connection
+                      when 6
+                          perform suggest-connections
+                      when 7
+                          perform block-a-user
+                      when 8
                           continue
                       when other
-                          move "Invalid choice. Please enter 1, 2, 3, or 4." to WS-DISPLAY
+                          move "Invalid choice. Please enter 1, 2, 3, 4, 5, 6, 7, or 8." to WS-DISPLAY
                           perform say
                   end-evaluate
               end-if
           end-perform
           .
 
+      remove-processed-requests.
+          move "--- Remove Rejected Requests ---" to WS-DISPLAY
+          perform say
+
+          move 0 to connection-count
+          open i-o connection-file
+          if FILESTAT-CONN = "00"
+              move current-user to fd-conn-to-user
+              start connection-file key is equal to fd-conn-to-user
+                  invalid key move "y" to ws-conn-scan-done
+                  not invalid key move "n" to ws-conn-scan-done
+              end-start
+
+              perform until ws-conn-scan-done = "y"
+                  read connection-file next record
+                      at end move "y" to ws-conn-scan-done
+                  end-read
+                  if ws-conn-scan-done = "n"
+                      if function trim(fd-conn-to-user) not = current-user
+                          move "y" to ws-conn-scan-done
+                      else
+                          if function trim(fd-conn-status) = "rejected"
+                              delete connection-file record
+                                  invalid key continue
+                              end-delete
+                              add 1 to connection-count
+                          end-if
+                      end-if
+                  end-if
+              end-perform
+              close connection-file
+          end-if
+
+          if connection-count = 0
+              move "No processed requests to remove." to WS-DISPLAY
+              perform say
+          else
+              move "Rejected requests have been removed from your pending list." to WS-DISPLAY
+              perform say
+          end-if
+          .
+
+      remove-connection.
+          move "--- Remove a Connection ---" to WS-DISPLAY
+          perform say
+          move 0 to uf-count
+
+          open input connection-file
+          if FILESTAT-CONN = "00"
+      *>>    Pass 1: connections where current-user sent the request
+              move current-user to fd-conn-from-user
+              move low-values to fd-conn-to-user
+              start connection-file key is greater than or equal to fd-conn-key
+                  invalid key move "y" to ws-conn-scan-done
+                  not invalid key move "n" to ws-conn-scan-done
+              end-start
+
+              perform until ws-conn-scan-done = "y"
+                  read connection-file next record
+                      at end move "y" to ws-conn-scan-done
+                  end-read
+                  if ws-conn-scan-done = "n"
+                      if function trim(fd-conn-from-user) not = current-user
+                          move "y" to ws-conn-scan-done
+                      else
+                          if function trim(fd-conn-status) = "connected"
+                              add 1 to uf-count
+                              move fd-conn-from-user to uf-from(uf-count)
+                              move fd-conn-to-user to uf-to(uf-count)
+                              move fd-conn-to-user to uf-name(uf-count)
+                              move spaces to WS-DISPLAY
+                              string uf-count ". " function trim(fd-conn-to-user)
+                                     delimited by size into WS-DISPLAY
+                              perform say
+                          end-if
+                      end-if
+                  end-if
+              end-perform
+
+      *>>    Pass 2: connections where current-user received the request
+              move "n" to ws-conn-scan-done
+              move current-user to fd-conn-to-user
+              start connection-file key is equal to fd-conn-to-user
+                  invalid key move "y" to ws-conn-scan-done
+                  not invalid key move "n" to ws-conn-scan-done
+              end-start
+
+              perform until ws-conn-scan-done = "y"
+                  read connection-file next record
+                      at end move "y" to ws-conn-scan-done
+                  end-read
+                  if ws-conn-scan-done = "n"
+                      if function trim(fd-conn-to-user) not = current-user
+                          move "y" to ws-conn-scan-done
+                      else
+                          if function trim(fd-conn-status) = "connected"
+                              add 1 to uf-count
+                              move fd-conn-from-user to uf-from(uf-count)
+                              move fd-conn-to-user to uf-to(uf-count)
+                              move fd-conn-from-user to uf-name(uf-count)
+                              move spaces to WS-DISPLAY
+                              string uf-count ". " function trim(fd-conn-from-user)
+                                     delimited by size into WS-DISPLAY
+                              perform say
+                          end-if
+                      end-if
+                  end-if
+              end-perform
+
+              close connection-file
+          end-if
+
+          if uf-count = 0
+              move "You have no established connections to remove." to WS-DISPLAY
+              perform say
+              exit paragraph
+          end-if
+
+          move "Enter the number of the connection to remove, or 0 to cancel:" to WS-DISPLAY
+          perform say
+          read InpFile into temp-input
+              at end move "Y" to WS-EOF exit paragraph
+          end-read
+          add 1 to ws-line-count
+          move function numval(function trim(temp-input)) to uf-selection
+
+          if uf-selection = 0
+              move "Cancelled." to WS-DISPLAY
+              perform say
+              exit paragraph
+          end-if
+
+          if uf-selection < 1 or uf-selection > uf-count
+              move "Invalid selection." to WS-DISPLAY
+              perform say
+              exit paragraph
+          end-if
+
+          open i-o connection-file
+          if FILESTAT-CONN = "00"
+              move uf-from(uf-selection) to fd-conn-from-user
+              move uf-to(uf-selection) to fd-conn-to-user
+              read connection-file
+                  invalid key
+                      move "Connection record not found." to WS-DISPLAY
+                      perform say
+                  not invalid key
+                      delete connection-file record
+                          invalid key
+                              move "Error removing connection." to WS-DISPLAY
+                              perform say
+                      end-delete
+                      move spaces to WS-DISPLAY
+                      string "You are no longer connected with "
+                             function trim(uf-name(uf-selection)) "."
+                             delimited by size into WS-DISPLAY
+                      perform say
+              end-read
+              close connection-file
+          end-if
+          .
+
+      *>>    Suggests other students sharing current-user's university or
+      *>>    major, skipping anyone already connected or with a pending
+      *>>    request between the two of them.
+      suggest-connections.
+          move "--- People You May Know ---" to WS-DISPLAY
+          perform say
+
+          perform load-profile
+
+          move 0 to search-results-count
+
+          open input profile-file
+          if FILESTAT-PROFILE = "00"
+              perform until 1 = 2
+                  read profile-file into profile-line
+                      at end exit perform
+                  end-read
+
+                  perform parse-search-profile
+
+                  if function trim(temp-profile-username) not = current-user
+                     and ( (function trim(profile-university) not = spaces
+                            and function upper-case(function trim(temp-profile-university)) =
+                                function upper-case(function trim(profile-university)))
+                           or
+                           (function trim(profile-major) not = spaces
+                            and function upper-case(function trim(temp-profile-major)) =
+                                function upper-case(function trim(profile-major))) )
+
+                      move temp-profile-username to target-username
+                      perform check-existing-connections
+
+                      if ws-connection-exists = "n" and ws-reverse-conn-exists = "n"
+                         and ws-pending-request-exists = "n"
+                          add 1 to search-results-count
+                          perform display-search-result
+                      end-if
+                  end-if
+              end-perform
+              close profile-file
+          end-if
+
+          if search-results-count = 0
+              move "No suggested connections found." to WS-DISPLAY
+              perform say
+          else
+              move " " to WS-DISPLAY
+              perform say
+              move spaces to WS-DISPLAY
+              string search-results-count " suggestion(s) found." delimited by size into WS-DISPLAY
+              perform say
+          end-if
+
+          move " " to WS-DISPLAY
+          perform say
+          .
+
        send-connection-request.
            perform cr-begin-log
            move "--- Send Connection Request ---" to WS-DISPLAY
@@ -1188,6 +3379,7 @@ post-login-menu.
            read InpFile into temp-input
                at end move "Y" to WS-EOF exit paragraph
            end-read
+           add 1 to ws-line-count
            move function trim(temp-input) to target-username
 
       *>>    Check if target user exists
@@ -1220,6 +3412,18 @@ post-login-menu.
                exit paragraph
            end-if
 
+      *>>    Silently refuse if the target has blocked current-user: show
+      *>>    the same success message as a real send so the sender gets
+      *>>    no signal that they've been blocked.
+           move target-username to ws-block-target
+           perform is-user-blocked
+           if ws-is-blocked = "y"
+               move "Connection request sent successfully!" to WS-DISPLAY
+               perform say
+               perform cr-end-log
+               exit paragraph
+           end-if
+
       *>>    Check if connection already exists or reverse connection exists
            perform check-existing-connections
 
@@ -1237,26 +3441,53 @@ post-login-menu.
                exit paragraph
            end-if
 
-      *>>    Save the connection request
-           open extend connection-file
+           if ws-pending-request-exists = "y"
+               move "You have already sent a connection request to this user." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           if ws-previously-rejected = "y"
+               move "This user has already declined a connection request from you." to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+      *>>    Save the connection request (indexed write, keyed by from/to pair)
+           open i-o connection-file
            if FILESTAT-CONN not = "00"
                open output connection-file
                close connection-file
-               open extend connection-file
+               open i-o connection-file
            end-if
 
-           move spaces to connection-line
-           string function trim(current-user) delimited by size
-                  "|" delimited by size
-                  function trim(target-username) delimited by size
-                  "|pending" delimited by size
-               into connection-line
-           end-string
-           write connection-line
+           move current-user to fd-conn-from-user
+           move target-username to fd-conn-to-user
+           move "pending" to fd-conn-status
+           move function current-date to fd-conn-sent-date
+           move spaces to fd-conn-decided-date
+
+           move "n" to ws-write-failed
+           write connection-record
+               invalid key
+                   move "y" to ws-write-failed
+                   move "Error saving connection request." to WS-DISPLAY
+                   perform say
+           end-write
            close connection-file
 
-           move "Connection request sent successfully!" to WS-DISPLAY
-           perform say
+           if ws-write-failed = "n"
+               move target-username to notif-recipient
+               move "connection" to notif-event
+               move spaces to notif-detail
+               string function trim(current-user)
+                      " sent you a connection request."
+                      delimited by size into notif-detail
+               perform write-notification
+
+               move "Connection request sent successfully!" to WS-DISPLAY
+               perform say
+           end-if
            perform cr-end-log
            .
 
@@ -1265,94 +3496,87 @@ post-login-menu.
           move "--- Pending Connection Requests ---" to WS-DISPLAY
           perform say
 
-          move 0 to CONNECTIONS-COUNT
           move 0 to connection-count
 
-          open input connection-file
+          open i-o connection-file
           if FILESTAT-CONN = "00"
-              perform until 1 = 2
-                  read connection-file into connection-line
-                      at end exit perform
+              move current-user to fd-conn-to-user
+              start connection-file key is equal to fd-conn-to-user
+                  invalid key move "y" to ws-conn-scan-done
+                  not invalid key move "n" to ws-conn-scan-done
+              end-start
+
+              perform until ws-conn-scan-done = "y"
+                  read connection-file next record
+                      at end move "y" to ws-conn-scan-done
                   end-read
-                  add 1 to CONNECTIONS-COUNT
-                  move connection-line to CONNECTION-ENTRY(CONNECTIONS-COUNT)
-              end-perform
-              close connection-file
-          end-if
-
-          perform varying ws-i from 1 by 1 until ws-i > CONNECTIONS-COUNT
-              move CONNECTION-ENTRY(ws-i) to connection-line
-              unstring connection-line delimited by "|" into
-                  conn-from-user
-                  conn-to-user
-                  conn-status
-              end-unstring
-
-              if function trim(conn-to-user) = current-user
-                  and function trim(conn-status) = "pending"
-                  add 1 to connection-count
-
-                  move spaces to WS-DISPLAY
-                  string "Request from: " function trim(conn-from-user)
-                         delimited by size into WS-DISPLAY
-                  perform say
-                  move "1. Accept" to WS-DISPLAY
-                  perform say
-                  move "2. Reject" to WS-DISPLAY
-                  perform say
-
-                  move spaces to WS-DISPLAY
-                  string "Enter your choice for "
-                         function trim(conn-from-user) ":"
-                         delimited by size into WS-DISPLAY
-                  perform say
-
-                  read InpFile into temp-input
-                      at end move "Y" to WS-EOF exit paragraph
-                  end-read
-                  move function numval(function trim(temp-input)) to ws-conn-choice
-
-                  if ws-conn-choice = 1
-                      move spaces to WS-DISPLAY
-                      string "Connection request from "
-                             function trim(conn-from-user)
-                             " accepted!"
-                             delimited by size into WS-DISPLAY
-                      perform say
-
-                      move spaces to connection-line
-                      string function trim(conn-from-user) delimited by size
-                             "|" delimited by size
-                             function trim(conn-to-user) delimited by size
-                             "|connected" delimited by size
-                          into connection-line
-                      end-string
-                      move connection-line to CONNECTION-ENTRY(ws-i)
-                  else
-                      move spaces to WS-DISPLAY
-                      string "Connection request from "
-                             function trim(conn-from-user)
-                             " rejected!"
-                             delimited by size into WS-DISPLAY
-                      perform say
-
-                      move spaces to connection-line
-                      string function trim(conn-from-user) delimited by size
-                             "|" delimited by size
-                             function trim(conn-to-user) delimited by size
-                             "|rejected" delimited by size
-                          into connection-line
-                      end-string
-                      move connection-line to CONNECTION-ENTRY(ws-i)
+                  if ws-conn-scan-done = "n"
+                      if function trim(fd-conn-to-user) not = current-user
+                          move "y" to ws-conn-scan-done
+                      else
+                          if function trim(fd-conn-status) = "pending"
+                              add 1 to connection-count
+
+                              move spaces to WS-DISPLAY
+                              string "Request from: " function trim(fd-conn-from-user)
+                                     delimited by size into WS-DISPLAY
+                              perform say
+                              move "1. Accept" to WS-DISPLAY
+                              perform say
+                              move "2. Reject" to WS-DISPLAY
+                              perform say
+
+                              move spaces to WS-DISPLAY
+                              string "Enter your choice for "
+                                     function trim(fd-conn-from-user) ":"
+                                     delimited by size into WS-DISPLAY
+                              perform say
+
+                              read InpFile into temp-input
+                                  at end
+                                      move "Y" to WS-EOF
+                                      close connection-file
+                                      exit paragraph
+                              end-read
+                              add 1 to ws-line-count
+                              move function numval(function trim(temp-input)) to ws-conn-choice
+
+                              if ws-conn-choice = 1
+                                  move spaces to WS-DISPLAY
+                                  string "Connection request from "
+                                         function trim(fd-conn-from-user)
+                                         " accepted!"
+                                         delimited by size into WS-DISPLAY
+                                  perform say
+                                  move "connected" to fd-conn-status
+                                  move function current-date to fd-conn-decided-date
+
+                                  move fd-conn-from-user to notif-recipient
+                                  move "connection" to notif-event
+                                  move spaces to notif-detail
+                                  string function trim(current-user)
+                                         " accepted your connection request."
+                                         delimited by size into notif-detail
+                                  perform write-notification
+                              else
+                                  move spaces to WS-DISPLAY
+                                  string "Connection request from "
+                                         function trim(fd-conn-from-user)
+                                         " rejected!"
+                                         delimited by size into WS-DISPLAY
+                                  perform say
+                                  move "rejected" to fd-conn-status
+                                  move function current-date to fd-conn-decided-date
+                              end-if
+
+                              rewrite connection-record
+                                  invalid key
+                                      move "Error updating connection request." to WS-DISPLAY
+                                      perform say
+                              end-rewrite
+                          end-if
+                      end-if
                   end-if
-              end-if
-          end-perform
-
-          open output connection-file
-          if FILESTAT-CONN = "00"
-              perform varying ws-i from 1 by 1 until ws-i > CONNECTIONS-COUNT
-                  move CONNECTION-ENTRY(ws-i) to connection-line
-                  write connection-line
               end-perform
               close connection-file
           end-if
@@ -1374,36 +3598,62 @@ post-login-menu.
 
           open input connection-file
           if FILESTAT-CONN = "00"
-              perform until 1 = 2
-                  read connection-file into connection-line
-                      at end exit perform
+      *>>    Pass 1: connections where current-user sent the request
+              move current-user to fd-conn-from-user
+              move low-values to fd-conn-to-user
+              start connection-file key is greater than or equal to fd-conn-key
+                  invalid key move "y" to ws-conn-scan-done
+                  not invalid key move "n" to ws-conn-scan-done
+              end-start
+
+              perform until ws-conn-scan-done = "y"
+                  read connection-file next record
+                      at end move "y" to ws-conn-scan-done
                   end-read
-
-                  unstring connection-line delimited by "|" into
-                      conn-from-user
-                      conn-to-user
-                      conn-status
-                  end-unstring
-
-                  if function trim(conn-status) = "connected"
-                      if function trim(conn-from-user) = current-user
-                          add 1 to connection-count
-                          move spaces to WS-DISPLAY
-                          string connection-count ". "
-                                 function trim(conn-to-user)
-                                 delimited by size into WS-DISPLAY
-                          perform say
+                  if ws-conn-scan-done = "n"
+                      if function trim(fd-conn-from-user) not = current-user
+                          move "y" to ws-conn-scan-done
+                      else
+                          if function trim(fd-conn-status) = "connected"
+                              add 1 to connection-count
+                              move spaces to WS-DISPLAY
+                              string connection-count ". "
+                                     function trim(fd-conn-to-user)
+                                     delimited by size into WS-DISPLAY
+                              perform say
+                          end-if
                       end-if
-                      if function trim(conn-to-user) = current-user
-                          add 1 to connection-count
-                          move spaces to WS-DISPLAY
-                          string connection-count ". "
-                                 function trim(conn-from-user)
-                                 delimited by size into WS-DISPLAY
-                          perform say
+                  end-if
+              end-perform
+
+      *>>    Pass 2: connections where current-user received the request
+              move "n" to ws-conn-scan-done
+              move current-user to fd-conn-to-user
+              start connection-file key is equal to fd-conn-to-user
+                  invalid key move "y" to ws-conn-scan-done
+                  not invalid key move "n" to ws-conn-scan-done
+              end-start
+
+              perform until ws-conn-scan-done = "y"
+                  read connection-file next record
+                      at end move "y" to ws-conn-scan-done
+                  end-read
+                  if ws-conn-scan-done = "n"
+                      if function trim(fd-conn-to-user) not = current-user
+                          move "y" to ws-conn-scan-done
+                      else
+                          if function trim(fd-conn-status) = "connected"
+                              add 1 to connection-count
+                              move spaces to WS-DISPLAY
+                              string connection-count ". "
+                                     function trim(fd-conn-from-user)
+                                     delimited by size into WS-DISPLAY
+                              perform say
+                          end-if
                       end-if
                   end-if
               end-perform
+
               close connection-file
           end-if
 
@@ -1426,7 +3676,7 @@ post-login-menu.
           .
 
 parse-profile-line-complete.
-           perform varying ws-parse-idx from 1 by 1 until ws-parse-idx > 50
+           perform varying ws-parse-idx from 1 by 1 until ws-parse-idx > 90
                move spaces to PARSE-FIELD(ws-parse-idx)
            end-perform
 
@@ -1463,6 +3713,64 @@ parse-profile-line-complete.
                PARSE-FIELD(30)
                PARSE-FIELD(31)
                PARSE-FIELD(32)
+               PARSE-FIELD(33)
+               PARSE-FIELD(34)
+               PARSE-FIELD(35)
+               PARSE-FIELD(36)
+               PARSE-FIELD(37)
+               PARSE-FIELD(38)
+               PARSE-FIELD(39)
+               PARSE-FIELD(40)
+               PARSE-FIELD(41)
+               PARSE-FIELD(42)
+               PARSE-FIELD(43)
+               PARSE-FIELD(44)
+               PARSE-FIELD(45)
+               PARSE-FIELD(46)
+               PARSE-FIELD(47)
+               PARSE-FIELD(48)
+               PARSE-FIELD(49)
+               PARSE-FIELD(50)
+               PARSE-FIELD(51)
+               PARSE-FIELD(52)
+               PARSE-FIELD(53)
+               PARSE-FIELD(54)
+               PARSE-FIELD(55)
+               PARSE-FIELD(56)
+               PARSE-FIELD(57)
+               PARSE-FIELD(58)
+               PARSE-FIELD(59)
+               PARSE-FIELD(60)
+               PARSE-FIELD(61)
+               PARSE-FIELD(62)
+               PARSE-FIELD(63)
+               PARSE-FIELD(64)
+               PARSE-FIELD(65)
+               PARSE-FIELD(66)
+               PARSE-FIELD(67)
+               PARSE-FIELD(68)
+               PARSE-FIELD(69)
+               PARSE-FIELD(70)
+               PARSE-FIELD(71)
+               PARSE-FIELD(72)
+               PARSE-FIELD(73)
+               PARSE-FIELD(74)
+               PARSE-FIELD(75)
+               PARSE-FIELD(76)
+               PARSE-FIELD(77)
+               PARSE-FIELD(78)
+               PARSE-FIELD(79)
+               PARSE-FIELD(80)
+               PARSE-FIELD(81)
+               PARSE-FIELD(82)
+               PARSE-FIELD(83)
+               PARSE-FIELD(84)
+               PARSE-FIELD(85)
+               PARSE-FIELD(86)
+               PARSE-FIELD(87)
+               PARSE-FIELD(88)
+               PARSE-FIELD(89)
+               PARSE-FIELD(90)
            end-unstring
 
            move function trim(PARSE-FIELD(2)) to profile-firstname
@@ -1483,34 +3791,20 @@ parse-profile-line-complete.
            end-if
 
            if profile-exp-count < 0 move 0 to profile-exp-count end-if
-           if profile-exp-count > 3 move 3 to profile-exp-count end-if
+           if profile-exp-count > 10 move 10 to profile-exp-count end-if
 
       *>>    Epic #3 Fix: Corrected field indexing for proper data extraction
+      *>>    Loops over ws-i instead of one hardcoded block per slot so
+      *>>    the field count scales with profile-exp-count.
            move 9 to ws-field-num
 
-           if profile-exp-count >= 1
-               move function trim(PARSE-FIELD(ws-field-num)) to exp-title(1)
-               move function trim(PARSE-FIELD(ws-field-num + 1)) to exp-company(1)
-               move function trim(PARSE-FIELD(ws-field-num + 2)) to exp-dates(1)
-               move function trim(PARSE-FIELD(ws-field-num + 3)) to exp-description(1)
+           perform varying ws-i from 1 by 1 until ws-i > profile-exp-count
+               move function trim(PARSE-FIELD(ws-field-num)) to exp-title(ws-i)
+               move function trim(PARSE-FIELD(ws-field-num + 1)) to exp-company(ws-i)
+               move function trim(PARSE-FIELD(ws-field-num + 2)) to exp-dates(ws-i)
+               move function trim(PARSE-FIELD(ws-field-num + 3)) to exp-description(ws-i)
                add 4 to ws-field-num
-           end-if
-
-           if profile-exp-count >= 2
-               move function trim(PARSE-FIELD(ws-field-num)) to exp-title(2)
-               move function trim(PARSE-FIELD(ws-field-num + 1)) to exp-company(2)
-               move function trim(PARSE-FIELD(ws-field-num + 2)) to exp-dates(2)
-               move function trim(PARSE-FIELD(ws-field-num + 3)) to exp-description(2)
-               add 4 to ws-field-num
-           end-if
-
-           if profile-exp-count >= 3
-               move function trim(PARSE-FIELD(ws-field-num)) to exp-title(3)
-               move function trim(PARSE-FIELD(ws-field-num + 1)) to exp-company(3)
-               move function trim(PARSE-FIELD(ws-field-num + 2)) to exp-dates(3)
-               move function trim(PARSE-FIELD(ws-field-num + 3)) to exp-description(3)
-               add 4 to ws-field-num
-           end-if
+           end-perform
 
            if function trim(PARSE-FIELD(ws-field-num)) not = spaces
                move function numval(function trim(PARSE-FIELD(ws-field-num))) to profile-edu-count
@@ -1520,34 +3814,23 @@ parse-profile-line-complete.
            add 1 to ws-field-num
 
            if profile-edu-count < 0 move 0 to profile-edu-count end-if
-           if profile-edu-count > 3 move 3 to profile-edu-count end-if
-
-           if profile-edu-count >= 1
-               move function trim(PARSE-FIELD(ws-field-num)) to edu-degree(1)
-               move function trim(PARSE-FIELD(ws-field-num + 1)) to edu-university(1)
-               move function trim(PARSE-FIELD(ws-field-num + 2)) to edu-years(1)
-               add 3 to ws-field-num
-           end-if
+           if profile-edu-count > 10 move 10 to profile-edu-count end-if
 
-           if profile-edu-count >= 2
-               move function trim(PARSE-FIELD(ws-field-num)) to edu-degree(2)
-               move function trim(PARSE-FIELD(ws-field-num + 1)) to edu-university(2)
-               move function trim(PARSE-FIELD(ws-field-num + 2)) to edu-years(2)
+           perform varying ws-i from 1 by 1 until ws-i > profile-edu-count
+               move function trim(PARSE-FIELD(ws-field-num)) to edu-degree(ws-i)
+               move function trim(PARSE-FIELD(ws-field-num + 1)) to edu-university(ws-i)
+               move function trim(PARSE-FIELD(ws-field-num + 2)) to edu-years(ws-i)
                add 3 to ws-field-num
-           end-if
+           end-perform
 
-           if profile-edu-count >= 3
-               move function trim(PARSE-FIELD(ws-field-num)) to edu-degree(3)
-               move function trim(PARSE-FIELD(ws-field-num + 1)) to edu-university(3)
-               move function trim(PARSE-FIELD(ws-field-num + 2)) to edu-years(3)
-               add 3 to ws-field-num
-           end-if
+           move function trim(PARSE-FIELD(ws-field-num)) to profile-picture-filename
 
            move "y" to ws-profile-exists
            .
 
        show-skill-menu.
-           perform until WS-USER-CHOICE = 6 or WS-EOF = "Y"
+           move 0 to ws-skill-choice
+           perform until ws-skill-choice = 6 or WS-EOF = "Y"
                move "Learn a New Skill:" to WS-DISPLAY
                perform say
 
@@ -1576,19 +3859,103 @@ parse-profile-line-complete.
                    at end move "Y" to WS-EOF
                    not at end
                        move function numval(function trim(InpRecord))
-                           to WS-USER-CHOICE
+                           to ws-skill-choice
                end-read
+               add 1 to ws-line-count
 
                if WS-EOF = "N"
-                   if WS-USER-CHOICE >= 1 and WS-USER-CHOICE <= 5
-                       move "This skill is under construction."
-                           to WS-DISPLAY
-                       perform say
-                   end-if
+                   evaluate ws-skill-choice
+                       when 1
+                           perform learn-cobol
+                       when 2 thru 5
+                           move "This skill is under construction."
+                               to WS-DISPLAY
+                           perform say
+                       when other
+                           continue
+                   end-evaluate
                end-if
            end-perform
            .
 
+       learn-cobol.
+           move "--- Learn COBOL ---" to WS-DISPLAY
+           perform say
+           move "COBOL (COmmon Business-Oriented Language) organizes a" to WS-DISPLAY
+           perform say
+           move "program into four divisions: IDENTIFICATION, ENVIRONMENT," to WS-DISPLAY
+           perform say
+           move "DATA, and PROCEDURE." to WS-DISPLAY
+           perform say
+           move " " to WS-DISPLAY
+           perform say
+           move "WORKING-STORAGE holds your variables (01, 05, 10 level" to WS-DISPLAY
+           perform say
+           move "numbers describe how fields nest), and the PROCEDURE" to WS-DISPLAY
+           perform say
+           move "DIVISION holds paragraphs of executable statements like" to WS-DISPLAY
+           perform say
+           move "MOVE, PERFORM, IF, and READ/WRITE against files." to WS-DISPLAY
+           perform say
+           move " " to WS-DISPLAY
+           perform say
+           move "Lesson complete!" to WS-DISPLAY
+           perform say
+
+           move "COBOL" to skill-name
+           perform record-skill-progress
+           .
+
+*> Records that current-user has completed the skill in skill-name,
+*> unless they have already completed it before.
+       record-skill-progress.
+           move current-user to skill-username
+           move "n" to ws-skill-already-done
+
+           open input skills-file
+           if FILESTAT-SKILL = "00"
+               perform until 1 = 2
+                   read skills-file into skills-line
+                       at end exit perform
+                   end-read
+                   unstring skills-line delimited by "|" into
+                       PARSE-FIELD(1) PARSE-FIELD(2) PARSE-FIELD(3)
+                   end-unstring
+                   if function trim(PARSE-FIELD(1)) = function trim(skill-username)
+                      and function trim(PARSE-FIELD(2)) = function trim(skill-name)
+                       move "y" to ws-skill-already-done
+                       exit perform
+                   end-if
+               end-perform
+               close skills-file
+           end-if
+
+           if ws-skill-already-done = "y"
+               move "(You've already completed this lesson before. Nice review!)"
+                   to WS-DISPLAY
+               perform say
+               exit paragraph
+           end-if
+
+           move function current-date(1:8) to skill-completed-date
+
+           open extend skills-file
+           if FILESTAT-SKILL not = "00"
+               open output skills-file
+               close skills-file
+               open extend skills-file
+           end-if
+
+           move spaces to skills-line
+           string function trim(skill-username) "|"
+                  function trim(skill-name) "|"
+                  function trim(skill-completed-date)
+                  delimited by size into skills-line
+           end-string
+           write skills-line
+           close skills-file
+           .
+
        check-username.
            move "n" to ws-ok-user
            move function length(function trim(u)) to ws-len-u
@@ -1717,6 +4084,7 @@ parse-profile-line-complete.
                    move function numval(function trim(InpRecord))
                      to WS-USER-CHOICE
            end-read
+           add 1 to ws-line-count
 
            if WS-USER-CHOICE = 1
               perform send-connection-request-from-profile
@@ -1758,25 +4126,52 @@ parse-profile-line-complete.
               exit paragraph
            end-if
 
-           *> Append current-user|target-username|pending to connections.dat
-           open extend connection-file
+           if ws-pending-request-exists = "y"
+              move "You have already sent a connection request to this user." to WS-DISPLAY
+              perform say
+              exit paragraph
+           end-if
+
+           if ws-previously-rejected = "y"
+              move "This user has already declined a connection request from you." to WS-DISPLAY
+              perform say
+              exit paragraph
+           end-if
+
+           *> Save current-user -> target-username as pending (indexed write)
+           open i-o connection-file
            if FILESTAT-CONN not = "00"
               open output connection-file
               close connection-file
-              open extend connection-file
+              open i-o connection-file
            end-if
 
-           move spaces to connection-line
-           string function trim(current-user) delimited by size
-                  "|"                     delimited by size
-                  function trim(target-username) delimited by size
-                  "|pending"              delimited by size
-                  into connection-line
-           end-string
-           write connection-line
+           move current-user to fd-conn-from-user
+           move target-username to fd-conn-to-user
+           move "pending" to fd-conn-status
+           move function current-date to fd-conn-sent-date
+           move spaces to fd-conn-decided-date
+
+           move "n" to ws-write-failed
+           write connection-record
+               invalid key
+                   move "y" to ws-write-failed
+                   move "Error saving connection request." to WS-DISPLAY
+                   perform say
+           end-write
            close connection-file
 
-           perform cr-notify-request-sent
+           if ws-write-failed = "n"
+              move target-username to notif-recipient
+              move "connection" to notif-event
+              move spaces to notif-detail
+              string function trim(current-user)
+                     " sent you a connection request."
+                     delimited by size into notif-detail
+              perform write-notification
+
+              perform cr-notify-request-sent
+           end-if
            perform cr-end-log
            .
 
@@ -1792,61 +4187,219 @@ parse-profile-line-complete.
            perform say
            .
 
+      *>>    Appends a row to notifications.dat: recipient|event-type|
+      *>>    detail|timestamp. Caller sets notif-recipient/notif-event/
+      *>>    notif-detail first; this is an integration point an external
+      *>>    email/SMS notifier could poll.
+      *>>    Appends a timestamp|context|file-status row to error-log.dat.
+      *>>    Caller sets ws-error-context/ws-error-status first.
+       log-error.
+           open extend error-log-file
+           if FILESTAT-ERRLOG not = "00"
+               open output error-log-file
+               close error-log-file
+               open extend error-log-file
+           end-if
+
+           if FILESTAT-ERRLOG = "00"
+               move spaces to error-log-line
+               string
+                   function current-date "|"
+                   function trim(ws-error-context) "|"
+                   function trim(ws-error-status)
+                   delimited by size
+                   into error-log-line
+               end-string
+               write error-log-line
+               close error-log-file
+           end-if
+           .
+
+       write-notification.
+           move function current-date to notif-timestamp
+
+           open extend notification-file
+           if FILESTAT-NOTIF not = "00"
+               open output notification-file
+               close notification-file
+               open extend notification-file
+           end-if
+
+           if FILESTAT-NOTIF = "00"
+               move spaces to notification-line
+               string
+                   function trim(notif-recipient) "|"
+                   function trim(notif-event) "|"
+                   function trim(notif-detail) "|"
+                   function trim(notif-timestamp)
+                   delimited by size
+                   into notification-line
+               end-string
+               write notification-line
+               close notification-file
+           end-if
+           .
+
 *> Sets ws-connection-exists = "y" if already connected (either direction)
 *> Sets ws-reverse-conn-exists = "y" if target has a pending request to current-user
 *> Expects:
 *>   target-username, current-user
-*>   connection-file, connection-line, FILESTAT-CONN
-*>   ws-connection-exists, ws-reverse-conn-exists, conn-u1, conn-u2, conn-status
+*>   connection-file, connection-record, FILESTAT-CONN
+*>   ws-connection-exists, ws-reverse-conn-exists
+*> Looks the from/to pair up directly by key in both directions instead of
+*> scanning every row.
+
+      *>>    Fills MUTUAL-SCAN-LIST/-COUNT with the usernames ws-mutual-
+      *>>    lookup-user has an accepted connection with, scanning both
+      *>>    directions of connection-file (same two-pass from/to
+      *>>    approach as remove-connection, generalized to any username
+      *>>    instead of just current-user).
+       get-connections-list.
+           move 0 to MUTUAL-SCAN-COUNT
+           open input connection-file
+           if FILESTAT-CONN = "00"
+               move ws-mutual-lookup-user to fd-conn-from-user
+               move low-values to fd-conn-to-user
+               start connection-file key is greater than or equal to fd-conn-key
+                   invalid key move "y" to ws-conn-scan-done
+                   not invalid key move "n" to ws-conn-scan-done
+               end-start
+
+               perform until ws-conn-scan-done = "y"
+                   read connection-file next record
+                       at end move "y" to ws-conn-scan-done
+                   end-read
+                   if ws-conn-scan-done = "n"
+                       if function trim(fd-conn-from-user) not = function trim(ws-mutual-lookup-user)
+                           move "y" to ws-conn-scan-done
+                       else
+                           if function trim(fd-conn-status) = "connected"
+                               add 1 to MUTUAL-SCAN-COUNT
+                               move fd-conn-to-user to MUTUAL-SCAN-NAME(MUTUAL-SCAN-COUNT)
+                           end-if
+                       end-if
+                   end-if
+               end-perform
+
+               move "n" to ws-conn-scan-done
+               move ws-mutual-lookup-user to fd-conn-to-user
+               start connection-file key is equal to fd-conn-to-user
+                   invalid key move "y" to ws-conn-scan-done
+                   not invalid key move "n" to ws-conn-scan-done
+               end-start
+
+               perform until ws-conn-scan-done = "y"
+                   read connection-file next record
+                       at end move "y" to ws-conn-scan-done
+                   end-read
+                   if ws-conn-scan-done = "n"
+                       if function trim(fd-conn-to-user) not = function trim(ws-mutual-lookup-user)
+                           move "y" to ws-conn-scan-done
+                       else
+                           if function trim(fd-conn-status) = "connected"
+                               add 1 to MUTUAL-SCAN-COUNT
+                               move fd-conn-from-user to MUTUAL-SCAN-NAME(MUTUAL-SCAN-COUNT)
+                           end-if
+                       end-if
+                   end-if
+               end-perform
+
+               close connection-file
+           end-if
+           .
+
+      *>>    Sets ws-mutual-count to the size of the intersection between
+      *>>    current-user's connections and temp-profile-username's, for
+      *>>    display-search-result's "Mutual Connections" line.
+       compute-mutual-connections.
+           move 0 to ws-mutual-count
+
+           move current-user to ws-mutual-lookup-user
+           perform get-connections-list
+           move MUTUAL-SCAN-COUNT to MY-CONN-COUNT
+           perform varying ws-mutual-i from 1 by 1 until ws-mutual-i > MY-CONN-COUNT
+               move MUTUAL-SCAN-NAME(ws-mutual-i) to MY-CONN-NAME(ws-mutual-i)
+           end-perform
+
+           move function trim(temp-profile-username) to ws-mutual-lookup-user
+           perform get-connections-list
+
+           perform varying ws-mutual-i from 1 by 1 until ws-mutual-i > MY-CONN-COUNT
+               perform varying ws-mutual-j from 1 by 1 until ws-mutual-j > MUTUAL-SCAN-COUNT
+                   if function trim(MY-CONN-NAME(ws-mutual-i)) = function trim(MUTUAL-SCAN-NAME(ws-mutual-j))
+                       add 1 to ws-mutual-count
+                       exit perform
+                   end-if
+               end-perform
+           end-perform
+           .
+
+      *>>    Sets ws-idle-elapsed-seconds to the whole-second difference
+      *>>    between ws-now-time and ws-last-activity-time's hh:mm:ss
+      *>>    components.
+       compute-idle-elapsed-seconds.
+           compute ws-idle-elapsed-seconds =
+               (function numval(ws-now-time(9:2)) * 3600 +
+                function numval(ws-now-time(11:2)) * 60 +
+                function numval(ws-now-time(13:2)))
+               -
+               (function numval(ws-last-activity-time(9:2)) * 3600 +
+                function numval(ws-last-activity-time(11:2)) * 60 +
+                function numval(ws-last-activity-time(13:2)))
+           if ws-idle-elapsed-seconds < 0
+               add 86400 to ws-idle-elapsed-seconds
+           end-if
+           .
 
+      *>>    Also flags a same-direction "pending" or "rejected" row on
+      *>>    the current-user->target-username key: since connection-file
+      *>>    is indexed with a unique from/to key, a fresh
+      *>>    WRITE onto either of those would fail with an invalid-key
+      *>>    error rather than actually saving a new request, so callers
+      *>>    must check these flags and refuse before ever attempting the
+      *>>    WRITE (review fix).
        check-existing-connections.
            move "n" to ws-connection-exists
            move "n" to ws-reverse-conn-exists
+           move "n" to ws-pending-request-exists
+           move "n" to ws-previously-rejected
 
            open input connection-file
            if FILESTAT-CONN = "00"
-              perform until 1 = 2
-                 read connection-file into connection-line
-                    at end exit perform
-                 end-read
-
-                 move spaces to conn-u1
-                 move spaces to conn-u2
-                 move spaces to conn-status
-                 unstring connection-line delimited by "|"
-                     into conn-u1 conn-u2 conn-status
-                 end-unstring
+              move current-user to fd-conn-from-user
+              move target-username to fd-conn-to-user
+              read connection-file
+                 invalid key continue
+                 not invalid key
+                    evaluate function trim(fd-conn-status)
+                       when "connected"
+                          move "y" to ws-connection-exists
+                       when "pending"
+                          move "y" to ws-pending-request-exists
+                       when "rejected"
+                          move "y" to ws-previously-rejected
+                    end-evaluate
+              end-read
 
-                 *> already connected?
-                 if function upper-case(function trim(conn-status)) = "CONNECTED"
-                    and (
-                        (function upper-case(function trim(conn-u1)) =
-                          function upper-case(function trim(current-user)) and
-                         function upper-case(function trim(conn-u2)) =
-                          function upper-case(function trim(target-username)))
-                        or
-                        (function upper-case(function trim(conn-u2)) =
-                          function upper-case(function trim(current-user)) and
-                         function upper-case(function trim(conn-u1)) =
-                          function upper-case(function trim(target-username)))
-                       )
-                    move "y" to ws-connection-exists
-                 end-if
+              move target-username to fd-conn-from-user
+              move current-user to fd-conn-to-user
+              read connection-file
+                 invalid key continue
+                 not invalid key
+                    if function trim(fd-conn-status) = "connected"
+                       move "y" to ws-connection-exists
+                    end-if
+                    if function trim(fd-conn-status) = "pending"
+                       move "y" to ws-reverse-conn-exists
+                    end-if
+              end-read
 
-                 *> reverse pending (they already sent to me)
-                 if function upper-case(function trim(conn-status)) = "PENDING"
-                    and function upper-case(function trim(conn-u1)) =
-                        function upper-case(function trim(target-username))
-                    and function upper-case(function trim(conn-u2)) =
-                        function upper-case(function trim(current-user))
-                    move "y" to ws-reverse-conn-exists
-                 end-if
-              end-perform
+              close connection-file
            end-if
-           close connection-file
            .
 
-*> Lists all entries in connections.dat where conn-u2 = current-user and status=pending.
+*> Lists all pending requests sent to current-user, found via the
+*> alternate key on fd-conn-to-user instead of a full scan.
        cr-view-pending-requests.
            perform cr-begin-log
            move "--- Pending Connection Requests ---" to WS-DISPLAY
@@ -1856,27 +4409,29 @@ parse-profile-line-complete.
 
            open input connection-file
            if FILESTAT-CONN = "00"
-              perform until 1 = 2
-                 read connection-file into connection-line
-                    at end exit perform
+              move current-user to fd-conn-to-user
+              start connection-file key is equal to fd-conn-to-user
+                 invalid key move "y" to ws-conn-scan-done
+                 not invalid key move "n" to ws-conn-scan-done
+              end-start
+
+              perform until ws-conn-scan-done = "y"
+                 read connection-file next record
+                    at end move "y" to ws-conn-scan-done
                  end-read
-
-                 move spaces to conn-u1
-                 move spaces to conn-u2
-                 move spaces to conn-status
-                 unstring connection-line delimited by "|"
-                     into conn-u1 conn-u2 conn-status
-                 end-unstring
-
-                 if function upper-case(function trim(conn-status)) = "PENDING"
-                    and function upper-case(function trim(conn-u2)) =
-                        function upper-case(function trim(current-user))
-                    add 1 to search-results-count
-                    move spaces to WS-DISPLAY
-                    string "- " function trim(conn-u1)
-                           " has sent you a connection request."
-                           delimited by size into WS-DISPLAY
-                    perform say
+                 if ws-conn-scan-done = "n"
+                    if function trim(fd-conn-to-user) not = current-user
+                       move "y" to ws-conn-scan-done
+                    else
+                       if function trim(fd-conn-status) = "pending"
+                          add 1 to search-results-count
+                          move spaces to WS-DISPLAY
+                          string "- " function trim(fd-conn-from-user)
+                                 " has sent you a connection request."
+                                 delimited by size into WS-DISPLAY
+                          perform say
+                       end-if
+                    end-if
                  end-if
               end-perform
            end-if
@@ -1893,7 +4448,7 @@ parse-profile-line-complete.
            .
 
 job-search-menu.
-    perform until ws-job-choice = 4 or WS-EOF = "Y"
+    perform until ws-job-choice = 6 or WS-EOF = "Y"
         move "--- Job Search/Internship Menu ---" to WS-DISPLAY
         perform say
 
@@ -1906,7 +4461,13 @@ job-search-menu.
         move "3. View My Applications" to WS-DISPLAY
         perform say
 
-        move "4. Back to Main Menu" to WS-DISPLAY
+        move "4. Manage My Postings" to WS-DISPLAY
+        perform say
+
+        move "5. View Applicants" to WS-DISPLAY
+        perform say
+
+        move "6. Back to Main Menu" to WS-DISPLAY
         perform say
 
         move "Enter your choice:" to WS-DISPLAY
@@ -1918,6 +4479,7 @@ job-search-menu.
                 move function numval(function trim(InpRecord))
                     to ws-job-choice
         end-read
+        add 1 to ws-line-count
 
         if WS-EOF = "N"
             evaluate ws-job-choice
@@ -1928,9 +4490,13 @@ job-search-menu.
                 when 3
                     perform view-my-applications
                 when 4
+                    perform manage-my-postings
+                when 5
+                    perform view-applicants
+                when 6
                     continue
                 when other
-                    move "Invalid choice. Please enter 1, 2, 3, or 4."
+                    move "Invalid choice. Please enter 1, 2, 3, 4, 5, or 6."
                         to WS-DISPLAY
                     perform say
             end-evaluate
@@ -1948,6 +4514,7 @@ post-job-internship.
     *> Initialize job data
     initialize job-data
     move function trim(current-user) to job-poster-username
+    move "Open" to job-status
 
     *> Capture job title (required)
     move "Enter Job Title:" to WS-DISPLAY
@@ -1955,6 +4522,7 @@ post-job-internship.
     read InpFile into temp-input
         at end move "Y" to WS-EOF exit paragraph
     end-read
+    add 1 to ws-line-count
     move function trim(temp-input) to job-title
 
     *> Validate required field
@@ -1965,17 +4533,27 @@ post-job-internship.
     end-if
 
     *> Capture description (required)
-    move "Enter Description (max 200 chars):" to WS-DISPLAY
-    perform say
-    read InpFile into temp-input
-        at end move "Y" to WS-EOF exit paragraph
-    end-read
-
-    if function length(function trim(temp-input)) > 200
-        move temp-input(1:200) to job-description
-    else
-        move function trim(temp-input) to job-description
-    end-if
+    move 0 to ws-input-overage
+    perform until 1 = 2
+        move "Enter Description (max 200 chars):" to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+
+        if function length(function trim(temp-input)) > 200
+            compute ws-input-overage = function length(function trim(temp-input)) - 200
+            move spaces to WS-DISPLAY
+            string "That was " ws-input-overage
+                " character(s) too long (max 200). Please re-enter."
+                delimited by size into WS-DISPLAY
+            perform say
+        else
+            move function trim(temp-input) to job-description
+            exit perform
+        end-if
+    end-perform
 
     *> Validate required field
     if function length(function trim(job-description)) = 0
@@ -1990,6 +4568,7 @@ post-job-internship.
     read InpFile into temp-input
         at end move "Y" to WS-EOF exit paragraph
     end-read
+    add 1 to ws-line-count
     move function trim(temp-input) to job-employer
 
     *> Validate required field
@@ -1999,12 +4578,36 @@ post-job-internship.
         exit paragraph
     end-if
 
+    *> Resolve job-employer to a canonical company record
+    perform find-or-add-company
+
+    *> Warn on a near-duplicate posting (same poster/title/employer)
+    *> before capturing any more fields
+    perform check-duplicate-job-posting
+    if ws-duplicate-job-exists = "y"
+        move "You already have a listing with this title and employer."
+            to WS-DISPLAY
+        perform say
+        move "Post it again anyway? (Y/N):" to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+        if function upper-case(function trim(temp-input)) not = "Y"
+            move "Posting cancelled." to WS-DISPLAY
+            perform say
+            exit paragraph
+        end-if
+    end-if
+
     *> Capture location (required)
     move "Enter Location:" to WS-DISPLAY
     perform say
     read InpFile into temp-input
         at end move "Y" to WS-EOF exit paragraph
     end-read
+    add 1 to ws-line-count
     move function trim(temp-input) to job-location
 
     *> Validate required field
@@ -2014,26 +4617,92 @@ post-job-internship.
         exit paragraph
     end-if
 
-    *> Capture salary (optional)
-    move "Enter Salary (optional, enter 'NONE' to skip):" to WS-DISPLAY
+    *> Capture structured salary range/currency/remote flag
+    perform capture-job-salary-fields
+
+    *> Save the job posting
+    perform save-job-posting
+
+    move "Job posted successfully!" to WS-DISPLAY
+    perform say
+    move "----------------------------------" to WS-DISPLAY
+    perform say
+    .
+
+*>>    Prompts for min/max salary, currency, and remote/on-site, leaving
+*>>    job-data ready to serialize. Shared by post-job-internship
+*>>    and edit-job-posting.
+capture-job-salary-fields.
+    move "Enter Minimum Salary (numeric, enter 0 to skip salary entirely):"
+        to WS-DISPLAY
     perform say
     read InpFile into temp-input
         at end move "Y" to WS-EOF exit paragraph
     end-read
+    add 1 to ws-line-count
+    move function numval(function trim(temp-input)) to job-salary-min
 
-    if function upper-case(function trim(temp-input)) = "NONE"
-        move spaces to job-salary
+    if job-salary-min = 0
+        move 0 to job-salary-max
+        move spaces to job-salary-currency
+        move spaces to job-remote-flag
     else
-        move function trim(temp-input) to job-salary
+        move "Enter Maximum Salary (numeric):" to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+        move function numval(function trim(temp-input)) to job-salary-max
+
+        move "Enter Currency Code (e.g. USD):" to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+        move function upper-case(function trim(temp-input)) to job-salary-currency
+
+        move "Is this position Remote? (Y/N):" to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+        if function upper-case(function trim(temp-input)) = "Y"
+            move "Y" to job-remote-flag
+        else
+            move "N" to job-remote-flag
+        end-if
     end-if
+    .
 
-    *> Save the job posting
-    perform save-job-posting
+*>>    Sets ws-duplicate-job-exists to "y" if job-poster-username already
+*>>    has a jobs.dat row with the same job-title and job-employer
+*>>. parse-job-line overwrites job-data while scanning, so
+*>>    the in-progress posting's fields are saved and restored around it.
+check-duplicate-job-posting.
+    move "n" to ws-duplicate-job-exists
+    move job-data to WS-SAVED-JOB-DATA
 
-    move "Job posted successfully!" to WS-DISPLAY
-    perform say
-    move "----------------------------------" to WS-DISPLAY
-    perform say
+    open input job-file
+    if FILESTAT-JOB = "00"
+        perform until 1 = 2
+            read job-file into job-line
+                at end exit perform
+            end-read
+            perform parse-job-line
+            if function trim(job-poster-username) = function trim(WS-SAVED-JOB-DATA(1:32))
+               and function trim(job-title) = function trim(WS-SAVED-JOB-DATA(33:50))
+               and function trim(job-employer) = function trim(WS-SAVED-JOB-DATA(283:100))
+                move "y" to ws-duplicate-job-exists
+                exit perform
+            end-if
+        end-perform
+        close job-file
+    end-if
+
+    move WS-SAVED-JOB-DATA to job-data
     .
 
 save-job-posting.
@@ -2050,7 +4719,15 @@ save-job-posting.
         exit paragraph
     end-if
 
-    *> Format: username|title|description|employer|location|salary
+    perform serialize-job-line
+    write job-line
+    close job-file
+    .
+
+*>>    Format: username|title|description|employer|location|
+*>>            salary-min|salary-max|currency|remote-flag|company-id|
+*>>            status
+serialize-job-line.
     move spaces to job-line
     string
         function trim(job-poster-username) "|"
@@ -2058,13 +4735,15 @@ save-job-posting.
         function trim(job-description) "|"
         function trim(job-employer) "|"
         function trim(job-location) "|"
-        function trim(job-salary)
+        job-salary-min "|"
+        job-salary-max "|"
+        function trim(job-salary-currency) "|"
+        function trim(job-remote-flag) "|"
+        function trim(job-company-id) "|"
+        function trim(job-status)
         delimited by size
         into job-line
     end-string
-
-    write job-line
-    close job-file
     .
 
 browse-jobs-internships.
@@ -2087,45 +4766,286 @@ browse-jobs-internships.
         close job-file
     end-if
 
-    *> Display job summaries
     if ws-job-count = 0
         move "No job listings available at this time." to WS-DISPLAY
         perform say
         move "-----------------------------" to WS-DISPLAY
         perform say
         exit paragraph
-    else
-        perform varying ws-i from 1 by 1 until ws-i > ws-job-count
-            move JOB-TABLE-ENTRY(ws-i) to job-line
-            perform parse-job-line
-            perform display-job-summary
-        end-perform
-        move "-----------------------------" to WS-DISPLAY
-        perform say
     end-if
 
-    *> Allow user to view job details
-    perform view-job-details-loop
-    .
-
-display-job-summary.
-    move spaces to WS-DISPLAY
-    string ws-i ". "
-           function trim(job-title) " at "
-           function trim(job-employer) " ("
-           function trim(job-location) ")"
-           delimited by size into WS-DISPLAY
+    *> Optional salary/remote/location/keyword/company filter
+    *>
+    move "n" to ws-filter-active
+    move 0 to ws-filter-min-salary
+    move "n" to ws-filter-remote-only
+    move spaces to ws-filter-location
+    move spaces to ws-filter-keyword
+    move spaces to ws-filter-company
+    move "Filter listings by salary, remote, location, company, or keyword? (Y/N):"
+        to WS-DISPLAY
     perform say
-    .
-
-parse-job-line.
-    *> Format: username|title|description|employer|location|salary
-    move spaces to PARSE-FIELD(1)
-    move spaces to PARSE-FIELD(2)
-    move spaces to PARSE-FIELD(3)
-    move spaces to PARSE-FIELD(4)
-    move spaces to PARSE-FIELD(5)
-    move spaces to PARSE-FIELD(6)
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    if function upper-case(function trim(temp-input)) = "Y"
+        move "y" to ws-filter-active
+        move "Minimum salary (numeric, 0 for no minimum):" to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+        move function numval(function trim(temp-input)) to ws-filter-min-salary
+
+        move "Remote positions only? (Y/N):" to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+        if function upper-case(function trim(temp-input)) = "Y"
+            move "y" to ws-filter-remote-only
+        end-if
+
+        move "Filter by location (blank for any):" to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+        move function trim(temp-input) to ws-filter-location
+
+        move "Filter by keyword in title/description (blank for any):"
+            to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+        move function trim(temp-input) to ws-filter-keyword
+
+        move "Filter by company name (blank for any):" to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+        move function trim(temp-input) to ws-filter-company
+    end-if
+
+    *> Optional grouping by company
+    move "n" to ws-group-by-company
+    move "Group job listings by company? (Y/N):" to WS-DISPLAY
+    perform say
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    if function upper-case(function trim(temp-input)) = "Y"
+        move "y" to ws-group-by-company
+    end-if
+
+    *> Display job summaries that pass the filter (all of them if none set)
+    move 0 to ws-filtered-job-count
+    move 0 to ws-page-count
+    move "n" to ws-pagination-stop
+    if ws-group-by-company = "y"
+        perform display-jobs-grouped-by-company
+    else
+        perform varying ws-i from 1 by 1
+                until ws-i > ws-job-count or ws-pagination-stop = "y"
+            move JOB-TABLE-ENTRY(ws-i) to job-line
+            perform parse-job-line
+            perform check-job-passes-filter
+            if ws-found = "y"
+                add 1 to ws-filtered-job-count
+                move ws-i to JOB-MATCH-INDEX(ws-filtered-job-count)
+                perform display-job-summary
+                perform pagination-pause
+            end-if
+        end-perform
+    end-if
+
+    if ws-filtered-job-count = 0
+        move "No job listings match that filter." to WS-DISPLAY
+        perform say
+    end-if
+    move "-----------------------------" to WS-DISPLAY
+    perform say
+
+    *> Allow user to view job details
+    perform view-job-details-loop
+    .
+
+*>>    Sets ws-found to "y" when job-data (already parsed) satisfies the
+*>>    active salary/remote/location/keyword filter, or when no filter is
+*>>    active. Location matches job-location and
+*>>    keyword matches job-title or job-description, both contains-style
+*>>    against the upper-cased trimmed field like search-by-name.
+check-job-passes-filter.
+    move "y" to ws-found
+
+    *> Filled/Closed postings are excluded from the active listing by
+    *> default, while still being preserved on file for view-my-applications
+    *> and view-applicants to look up.
+    if function trim(job-status) not = "Open" and function trim(job-status) not = spaces
+        move "n" to ws-found
+        exit paragraph
+    end-if
+
+    if ws-filter-active = "y"
+        if ws-filter-min-salary > 0
+            if job-salary-min < ws-filter-min-salary
+                move "n" to ws-found
+            end-if
+        end-if
+        if ws-filter-remote-only = "y" and job-remote-flag not = "Y"
+            move "n" to ws-found
+        end-if
+
+        if function trim(ws-filter-location) not = spaces
+            move 0 to ws-name-match-tally
+            inspect function upper-case(function trim(job-location))
+                tallying ws-name-match-tally for all
+                function trim(function upper-case(ws-filter-location))
+            if ws-name-match-tally = 0
+                move "n" to ws-found
+            end-if
+        end-if
+
+        if function trim(ws-filter-keyword) not = spaces
+            move 0 to ws-name-match-tally
+            inspect function upper-case(function trim(job-title))
+                tallying ws-name-match-tally for all
+                function trim(function upper-case(ws-filter-keyword))
+            if ws-name-match-tally = 0
+                inspect function upper-case(function trim(job-description))
+                    tallying ws-name-match-tally for all
+                    function trim(function upper-case(ws-filter-keyword))
+            end-if
+            if ws-name-match-tally = 0
+                move "n" to ws-found
+            end-if
+        end-if
+
+        if function trim(ws-filter-company) not = spaces
+            move 0 to ws-name-match-tally
+            inspect function upper-case(function trim(job-employer))
+                tallying ws-name-match-tally for all
+                function trim(function upper-case(ws-filter-company))
+            if ws-name-match-tally = 0
+                move "n" to ws-found
+            end-if
+        end-if
+    end-if
+    .
+
+      *>>    Pauses every WS-PAGE-SIZE entries so a long listing doesn't
+      *>>    just scroll past unbroken, the way a real terminal-based
+      *>>    report would. Sets ws-pagination-stop to "y" on "Q"
+      *>>    (or end of input) so the calling loop's until-clause can end
+      *>>    the listing early.
+pagination-pause.
+    add 1 to ws-page-count
+    if ws-page-count >= WS-PAGE-SIZE
+        move 0 to ws-page-count
+        move "-- More? Press Enter to continue, or Q to stop --" to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF move "y" to ws-pagination-stop
+            not at end
+                if function upper-case(function trim(temp-input)) = "Q"
+                    move "y" to ws-pagination-stop
+                end-if
+        end-read
+        add 1 to ws-line-count
+    end-if
+    .
+
+display-job-summary.
+    move spaces to WS-DISPLAY
+    string ws-filtered-job-count ". "
+           function trim(job-title) " at "
+           function trim(job-employer) " ("
+           function trim(job-location) ")"
+           delimited by size into WS-DISPLAY
+    perform say
+    .
+
+*>>    Alternate listing that walks COMPANIES-TABLE first and lists each
+*>>    company's (filter-passing) jobs under its own heading, then a
+*>>    trailing "Other" group for jobs posted before companies.dat
+*>>    existed (blank job-company-id), so nothing silently disappears
+*>>. Builds JOB-MATCH-INDEX in display order same as the
+*>>    flat listing so job number selection still resolves correctly.
+display-jobs-grouped-by-company.
+    perform varying ws-k from 1 by 1
+            until ws-k > COMPANIES-COUNT or ws-pagination-stop = "y"
+        move "n" to ws-company-has-jobs
+        perform varying ws-i from 1 by 1
+                until ws-i > ws-job-count or ws-pagination-stop = "y"
+            move JOB-TABLE-ENTRY(ws-i) to job-line
+            perform parse-job-line
+            if function trim(job-company-id) = function trim(co-id(ws-k))
+                perform check-job-passes-filter
+                if ws-found = "y"
+                    if ws-company-has-jobs = "n"
+                        move spaces to WS-DISPLAY
+                        string "--- " function trim(co-name(ws-k)) " ---"
+                            delimited by size into WS-DISPLAY
+                        perform say
+                        move "y" to ws-company-has-jobs
+                    end-if
+                    add 1 to ws-filtered-job-count
+                    move ws-i to JOB-MATCH-INDEX(ws-filtered-job-count)
+                    perform display-job-summary
+                    perform pagination-pause
+                end-if
+            end-if
+        end-perform
+    end-perform
+
+    if ws-pagination-stop not = "y"
+        move "n" to ws-company-has-jobs
+        perform varying ws-i from 1 by 1
+                until ws-i > ws-job-count or ws-pagination-stop = "y"
+            move JOB-TABLE-ENTRY(ws-i) to job-line
+            perform parse-job-line
+            if function trim(job-company-id) = spaces
+                perform check-job-passes-filter
+                if ws-found = "y"
+                    if ws-company-has-jobs = "n"
+                        move "--- Other ---" to WS-DISPLAY
+                        perform say
+                        move "y" to ws-company-has-jobs
+                    end-if
+                    add 1 to ws-filtered-job-count
+                    move ws-i to JOB-MATCH-INDEX(ws-filtered-job-count)
+                    perform display-job-summary
+                    perform pagination-pause
+                end-if
+            end-if
+        end-perform
+    end-if
+    .
+
+*>>    Format: username|title|description|employer|location|
+*>>            salary-min|salary-max|currency|remote-flag|company-id|
+*>>            status
+parse-job-line.
+    move spaces to PARSE-FIELD(1)
+    move spaces to PARSE-FIELD(2)
+    move spaces to PARSE-FIELD(3)
+    move spaces to PARSE-FIELD(4)
+    move spaces to PARSE-FIELD(5)
+    move spaces to PARSE-FIELD(6)
+    move spaces to PARSE-FIELD(7)
+    move spaces to PARSE-FIELD(8)
+    move spaces to PARSE-FIELD(9)
+    move spaces to PARSE-FIELD(10)
+    move spaces to PARSE-FIELD(11)
 
     unstring job-line delimited by "|" into
         PARSE-FIELD(1)
@@ -2134,6 +5054,11 @@ parse-job-line.
         PARSE-FIELD(4)
         PARSE-FIELD(5)
         PARSE-FIELD(6)
+        PARSE-FIELD(7)
+        PARSE-FIELD(8)
+        PARSE-FIELD(9)
+        PARSE-FIELD(10)
+        PARSE-FIELD(11)
     end-unstring
 
     move function trim(PARSE-FIELD(1)) to job-poster-username
@@ -2141,7 +5066,35 @@ parse-job-line.
     move function trim(PARSE-FIELD(3)) to job-description
     move function trim(PARSE-FIELD(4)) to job-employer
     move function trim(PARSE-FIELD(5)) to job-location
-    move function trim(PARSE-FIELD(6)) to job-salary
+
+    *> Older rows saved before the salary/remote split existed default
+    *> to no salary on file, as does the old "NONE" sentinel and any
+    *> other free-text salary ("Negotiable", "$50,000/year", a range)
+    *> left over from before salary became a plain numeric field --
+    *> only a clean digit string is trusted to NUMVAL.
+    if function trim(PARSE-FIELD(6)) is numeric
+        move function numval(function trim(PARSE-FIELD(6))) to job-salary-min
+    else
+        move 0 to job-salary-min
+    end-if
+    if function trim(PARSE-FIELD(7)) is numeric
+        move function numval(function trim(PARSE-FIELD(7))) to job-salary-max
+    else
+        move 0 to job-salary-max
+    end-if
+    move function trim(PARSE-FIELD(8)) to job-salary-currency
+    move function trim(PARSE-FIELD(9)) to job-remote-flag
+
+    *> Older rows saved before companies.dat existed have no company-id.
+    move function trim(PARSE-FIELD(10)) to job-company-id
+
+    *> Older rows saved before the status field existed default to
+    *> "Open" so they keep showing up in the active listing.
+    if function trim(PARSE-FIELD(11)) not = spaces
+        move function trim(PARSE-FIELD(11)) to job-status
+    else
+        move "Open" to job-status
+    end-if
     .
 
 view-job-details-loop.
@@ -2152,6 +5105,7 @@ view-job-details-loop.
         read InpFile into temp-input
             at end move "Y" to WS-EOF exit paragraph
         end-read
+        add 1 to ws-line-count
 
         move function numval(function trim(temp-input)) to ws-job-selection
 
@@ -2159,11 +5113,12 @@ view-job-details-loop.
             exit paragraph
         end-if
 
-        if ws-job-selection < 1 or ws-job-selection > ws-job-count
+        if ws-job-selection < 1 or ws-job-selection > ws-filtered-job-count
             move "Invalid job number. Please try again." to WS-DISPLAY
             perform say
         else
-            move JOB-TABLE-ENTRY(ws-job-selection) to job-line
+            move JOB-MATCH-INDEX(ws-job-selection) to ws-j
+            move JOB-TABLE-ENTRY(ws-j) to job-line
             perform parse-job-line
             perform display-full-job-details
             perform show-apply-option
@@ -2195,13 +5150,22 @@ display-full-job-details.
            delimited by size into WS-DISPLAY
     perform say
 
-    if function length(function trim(job-salary)) > 0
+    if job-salary-min > 0
         move spaces to WS-DISPLAY
-        string "Salary: " function trim(job-salary)
+        string "Salary: " job-salary-min " - " job-salary-max " "
+               function trim(job-salary-currency)
                delimited by size into WS-DISPLAY
         perform say
     end-if
 
+    move spaces to WS-DISPLAY
+    if job-remote-flag = "Y"
+        move "Work Type: Remote" to WS-DISPLAY
+    else
+        move "Work Type: On-site" to WS-DISPLAY
+    end-if
+    perform say
+
     move "-------------------" to WS-DISPLAY
     perform say
     .
@@ -2217,6 +5181,7 @@ show-apply-option.
     read InpFile into temp-input
         at end move "Y" to WS-EOF exit paragraph
     end-read
+    add 1 to ws-line-count
 
     move function numval(function trim(temp-input)) to WS-USER-CHOICE
 
@@ -2252,6 +5217,7 @@ check-existing-application.
             if function trim(app-username) = current-user
                and function trim(app-job-title) = function trim(job-title)
                and function trim(app-employer) = function trim(job-employer)
+               and function trim(app-status) not = "Withdrawn"
                 move "y" to ws-application-exists
                 exit perform
             end-if
@@ -2274,13 +5240,14 @@ save-job-application.
         exit paragraph
     end-if
 
-    *> Format: username|job-title|employer|location
+    *> Format: username|job-title|employer|location|status
     move spaces to application-line
     string
         function trim(current-user) "|"
         function trim(job-title) "|"
         function trim(job-employer) "|"
-        function trim(job-location)
+        function trim(job-location) "|"
+        "Applied"
         delimited by size
         into application-line
     end-string
@@ -2310,60 +5277,590 @@ view-my-applications.
     move "------------------------------" to WS-DISPLAY
     perform say
 
+    move 0 to APPLICATIONS-COUNT
+    open input application-file
+    if FILESTAT-APP = "00"
+        perform until 1 = 2
+            read application-file into application-line
+                at end exit perform
+            end-read
+            add 1 to APPLICATIONS-COUNT
+            move application-line to APPLICATION-TABLE-ENTRY(APPLICATIONS-COUNT)
+        end-perform
+        close application-file
+    end-if
+
     move 0 to ws-application-count
+    perform varying ws-i from 1 by 1 until ws-i > APPLICATIONS-COUNT
+        move APPLICATION-TABLE-ENTRY(ws-i) to application-line
+        perform parse-application-line
+
+        if function trim(app-username) = current-user
+            add 1 to ws-application-count
+            move ws-i to MATCH-INDEX(ws-application-count)
+            move spaces to WS-DISPLAY
+            string ws-application-count ". " delimited by size into WS-DISPLAY
+            perform say
+            perform display-application-summary
+        end-if
+    end-perform
+
+    move "------------------------------" to WS-DISPLAY
+    perform say
+
+    if ws-application-count = 0
+        move "You have not applied to any jobs yet." to WS-DISPLAY
+        perform say
+        exit paragraph
+    else
+        move spaces to WS-DISPLAY
+        string "Total Applications: " ws-application-count
+               delimited by size into WS-DISPLAY
+        perform say
+    end-if
+
+    move "------------------------------" to WS-DISPLAY
+    perform say
 
+    move "Enter the number of an application to withdraw, or 0 to go back:" to WS-DISPLAY
+    perform say
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    move function numval(function trim(temp-input)) to ws-app-selection
+
+    if ws-app-selection = 0
+        exit paragraph
+    end-if
+
+    if ws-app-selection < 1 or ws-app-selection > ws-application-count
+        move "Invalid selection." to WS-DISPLAY
+        perform say
+        exit paragraph
+    end-if
+
+    move MATCH-INDEX(ws-app-selection) to ws-j
+    move APPLICATION-TABLE-ENTRY(ws-j) to application-line
+    perform parse-application-line
+
+    if function trim(app-status) = "Withdrawn"
+        move "That application has already been withdrawn." to WS-DISPLAY
+        perform say
+        exit paragraph
+    end-if
+
+    perform withdraw-application
+    .
+
+*> Flags the application row currently held in ws-j / application-data
+*> as withdrawn rather than deleting it, so the history (and the
+*> poster's applicant list) is preserved, matching app-status's existing
+*> lifecycle values.
+withdraw-application.
+    move "Withdrawn" to app-status
+
+    move spaces to application-line
+    string
+        function trim(app-username) "|"
+        function trim(app-job-title) "|"
+        function trim(app-employer) "|"
+        function trim(app-location) "|"
+        function trim(app-status)
+        delimited by size
+        into application-line
+    end-string
+    move application-line to APPLICATION-TABLE-ENTRY(ws-j)
+
+    open output application-file
+    if FILESTAT-APP = "00"
+        perform varying ws-i from 1 by 1 until ws-i > APPLICATIONS-COUNT
+            move APPLICATION-TABLE-ENTRY(ws-i) to application-line
+            write application-line
+        end-perform
+        close application-file
+    end-if
+
+    move "Application withdrawn." to WS-DISPLAY
+    perform say
+    .
+
+manage-my-postings.
+    move "--- Manage My Postings ---" to WS-DISPLAY
+    perform say
+
+    move 0 to ws-job-count
+    open input job-file
+    if FILESTAT-JOB = "00"
+        perform until 1 = 2
+            read job-file into job-line
+                at end exit perform
+            end-read
+            add 1 to ws-job-count
+            move job-line to JOB-TABLE-ENTRY(ws-job-count)
+        end-perform
+        close job-file
+    end-if
+
+    move 0 to ws-my-job-count
+    perform varying ws-i from 1 by 1 until ws-i > ws-job-count
+        move JOB-TABLE-ENTRY(ws-i) to job-line
+        perform parse-job-line
+        if function trim(job-poster-username) = current-user
+            add 1 to ws-my-job-count
+            perform count-applicants-for-current-job
+            move spaces to WS-DISPLAY
+            string ws-i ". " function trim(job-title) " at "
+                   function trim(job-employer) " ("
+                   ws-applicant-count-for-job " applicant(s)) ["
+                   function trim(job-status) "]"
+                   delimited by size into WS-DISPLAY
+            perform say
+        end-if
+    end-perform
+
+    if ws-my-job-count = 0
+        move "You have not posted any jobs." to WS-DISPLAY
+        perform say
+        exit paragraph
+    end-if
+
+    move "Enter the number of the posting to manage, or 0 to go back:" to WS-DISPLAY
+    perform say
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    move function numval(function trim(temp-input)) to ws-job-selection
+
+    if ws-job-selection = 0
+        exit paragraph
+    end-if
+
+    if ws-job-selection < 1 or ws-job-selection > ws-job-count
+        move "Invalid selection." to WS-DISPLAY
+        perform say
+        exit paragraph
+    end-if
+
+    move JOB-TABLE-ENTRY(ws-job-selection) to job-line
+    perform parse-job-line
+
+    if function trim(job-poster-username) not = current-user
+        move "You can only manage your own postings." to WS-DISPLAY
+        perform say
+        exit paragraph
+    end-if
+
+    move "1. Edit this posting" to WS-DISPLAY
+    perform say
+    move "2. Delete this posting" to WS-DISPLAY
+    perform say
+    move "3. Mark as Filled/Closed" to WS-DISPLAY
+    perform say
+    move "4. Cancel" to WS-DISPLAY
+    perform say
+    move "Enter your choice:" to WS-DISPLAY
+    perform say
+
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    move function numval(function trim(temp-input)) to ws-manage-choice
+
+    evaluate ws-manage-choice
+        when 1
+            perform edit-job-posting
+        when 2
+            perform delete-job-posting
+        when 3
+            perform close-job-posting
+        when other
+            continue
+    end-evaluate
+    .
+
+edit-job-posting.
+    move "Enter new Job Title:" to WS-DISPLAY
+    perform say
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    move function trim(temp-input) to job-title
+
+    move 0 to ws-input-overage
+    perform until 1 = 2
+        move "Enter new Description (max 200 chars):" to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+        if function length(function trim(temp-input)) > 200
+            compute ws-input-overage = function length(function trim(temp-input)) - 200
+            move spaces to WS-DISPLAY
+            string "That was " ws-input-overage
+                " character(s) too long (max 200). Please re-enter."
+                delimited by size into WS-DISPLAY
+            perform say
+        else
+            move function trim(temp-input) to job-description
+            exit perform
+        end-if
+    end-perform
+
+    move "Enter new Employer Name:" to WS-DISPLAY
+    perform say
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    move function trim(temp-input) to job-employer
+    perform find-or-add-company
+
+    move "Enter new Location:" to WS-DISPLAY
+    perform say
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    move function trim(temp-input) to job-location
+
+    perform capture-job-salary-fields
+
+    perform serialize-job-line
+    move job-line to JOB-TABLE-ENTRY(ws-job-selection)
+
+    perform rewrite-jobs-table
+
+    move "Job posting updated successfully!" to WS-DISPLAY
+    perform say
+    .
+
+*>>    Marks a posting Filled or Closed instead of deleting it, so
+*>>    view-my-applications and view-applicants can still look the row
+*>>    up while browse-jobs-internships stops showing it.
+close-job-posting.
+    move "1. Mark as Filled" to WS-DISPLAY
+    perform say
+    move "2. Mark as Closed" to WS-DISPLAY
+    perform say
+    move "Enter your choice:" to WS-DISPLAY
+    perform say
+
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    move function numval(function trim(temp-input)) to ws-manage-choice
+
+    evaluate ws-manage-choice
+        when 1
+            move "Filled" to job-status
+        when 2
+            move "Closed" to job-status
+        when other
+            move "Invalid choice." to WS-DISPLAY
+            perform say
+            exit paragraph
+    end-evaluate
+
+    perform serialize-job-line
+    move job-line to JOB-TABLE-ENTRY(ws-job-selection)
+
+    perform rewrite-jobs-table
+
+    move spaces to WS-DISPLAY
+    string "Job posting marked as " function trim(job-status) "."
+        delimited by size into WS-DISPLAY
+    perform say
+    .
+
+*> job-title/job-employer still hold the selected posting from
+*> manage-my-postings' parse-job-line, so this counts applicants
+*> against the very row about to be deleted. Applications are matched
+*> to jobs purely by title+employer text (no stable job id), so once
+*> the row is gone those applications can never be matched again.
+delete-job-posting.
+    perform count-applicants-for-current-job
+    if ws-applicant-count-for-job > 0
+        move spaces to WS-DISPLAY
+        string ws-applicant-count-for-job
+               " applicant(s) have applied to this posting and will"
+               " lose access to it. Delete anyway? (Y/N):"
+               delimited by size into WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+        if function upper-case(function trim(temp-input)) not = "Y"
+            move "Deletion cancelled." to WS-DISPLAY
+            perform say
+            exit paragraph
+        end-if
+    end-if
+
+    perform varying ws-i from ws-job-selection by 1 until ws-i >= ws-job-count
+        move JOB-TABLE-ENTRY(ws-i + 1) to JOB-TABLE-ENTRY(ws-i)
+    end-perform
+    subtract 1 from ws-job-count
+
+    perform rewrite-jobs-table
+
+    move "Job posting deleted successfully!" to WS-DISPLAY
+    perform say
+    .
+
+rewrite-jobs-table.
+    open output job-file
+    if FILESTAT-JOB = "00"
+        perform varying ws-i from 1 by 1 until ws-i > ws-job-count
+            move JOB-TABLE-ENTRY(ws-i) to job-line
+            write job-line
+        end-perform
+        close job-file
+    end-if
+    .
+
+view-applicants.
+    move "--- View Applicants ---" to WS-DISPLAY
+    perform say
+
+    move 0 to APPLICATIONS-COUNT
     open input application-file
     if FILESTAT-APP = "00"
         perform until 1 = 2
             read application-file into application-line
                 at end exit perform
             end-read
+            add 1 to APPLICATIONS-COUNT
+            move application-line to APPLICATION-TABLE-ENTRY(APPLICATIONS-COUNT)
+        end-perform
+        close application-file
+    end-if
+
+    move 0 to ws-my-app-count
+    perform varying ws-i from 1 by 1 until ws-i > APPLICATIONS-COUNT
+        move APPLICATION-TABLE-ENTRY(ws-i) to application-line
+        perform parse-application-line
+        perform check-is-my-job-posting
+
+        if ws-found = "y"
+            add 1 to ws-my-app-count
+            move ws-i to MATCH-INDEX(ws-my-app-count)
+            move spaces to WS-DISPLAY
+            string ws-my-app-count ". " function trim(app-username) " - "
+                   function trim(app-job-title) " at "
+                   function trim(app-employer)
+                   " [" function trim(app-status) "]"
+                   delimited by size into WS-DISPLAY
+            perform say
+        end-if
+    end-perform
+
+    if ws-my-app-count = 0
+        move "No applicants found for your postings." to WS-DISPLAY
+        perform say
+        exit paragraph
+    end-if
+
+    move "Enter the number of the applicant to update status, or 0 to go back:" to WS-DISPLAY
+    perform say
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    move function numval(function trim(temp-input)) to ws-app-selection
+
+    if ws-app-selection = 0
+        exit paragraph
+    end-if
+
+    if ws-app-selection < 1 or ws-app-selection > ws-my-app-count
+        move "Invalid selection." to WS-DISPLAY
+        perform say
+        exit paragraph
+    end-if
+
+    move MATCH-INDEX(ws-app-selection) to ws-j
+    move APPLICATION-TABLE-ENTRY(ws-j) to application-line
+    perform parse-application-line
+    perform update-application-status
+    .
 
+*> Counts application-file rows for the job-title/job-employer currently
+*> held in job-data (used while listing a poster's own postings).
+count-applicants-for-current-job.
+    move 0 to ws-applicant-count-for-job
+    open input application-file
+    if FILESTAT-APP = "00"
+        perform until 1 = 2
+            read application-file into application-line
+                at end exit perform
+            end-read
             perform parse-application-line
+            if function trim(app-job-title) = function trim(job-title)
+               and function trim(app-employer) = function trim(job-employer)
+                add 1 to ws-applicant-count-for-job
+            end-if
+        end-perform
+        close application-file
+    end-if
+    .
 
-            if function trim(app-username) = current-user
-                add 1 to ws-application-count
-                perform display-application-summary
+*> Sets ws-found = "y" if the current application-file row
+*> (app-job-title/app-employer, from parse-application-line) is for a
+*> job posted by current-user.
+check-is-my-job-posting.
+    move "n" to ws-found
+    open input job-file
+    if FILESTAT-JOB = "00"
+        perform until 1 = 2
+            read job-file into job-line
+                at end exit perform
+            end-read
+            perform parse-job-line
+            if function trim(job-poster-username) = current-user
+               and function trim(job-title) = function trim(app-job-title)
+               and function trim(job-employer) = function trim(app-employer)
+                move "y" to ws-found
+                exit perform
             end-if
         end-perform
+        close job-file
+    end-if
+    .
+
+update-application-status.
+    move spaces to WS-DISPLAY
+    string "Applicant: " function trim(app-username)
+           " (current status: " function trim(app-status) ")"
+           delimited by size into WS-DISPLAY
+    perform say
+
+    move "1. Applied" to WS-DISPLAY
+    perform say
+    move "2. Interviewing" to WS-DISPLAY
+    perform say
+    move "3. Rejected" to WS-DISPLAY
+    perform say
+    move "4. Hired" to WS-DISPLAY
+    perform say
+    move "5. Cancel" to WS-DISPLAY
+    perform say
+    move "Enter your choice:" to WS-DISPLAY
+    perform say
+
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    move function numval(function trim(temp-input)) to ws-status-choice
+
+    evaluate ws-status-choice
+        when 1 move "Applied" to app-status
+        when 2 move "Interviewing" to app-status
+        when 3 move "Rejected" to app-status
+        when 4 move "Hired" to app-status
+        when other exit paragraph
+    end-evaluate
+
+    move spaces to application-line
+    string
+        function trim(app-username) "|"
+        function trim(app-job-title) "|"
+        function trim(app-employer) "|"
+        function trim(app-location) "|"
+        function trim(app-status)
+        delimited by size
+        into application-line
+    end-string
+    move application-line to APPLICATION-TABLE-ENTRY(ws-j)
+
+    open output application-file
+    if FILESTAT-APP = "00"
+        perform varying ws-i from 1 by 1 until ws-i > APPLICATIONS-COUNT
+            move APPLICATION-TABLE-ENTRY(ws-i) to application-line
+            write application-line
+        end-perform
         close application-file
     end-if
 
-    move "------------------------------" to WS-DISPLAY
-    perform say
+    move "Applicant status updated." to WS-DISPLAY
+    perform say
+
+    if ws-status-choice = 2
+        move "Send an interview invite message? (Y/N):" to WS-DISPLAY
+        perform say
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+        if function upper-case(function trim(temp-input)) = "Y"
+            perform send-interview-invite
+        end-if
+    end-if
+    .
+
+*> Sends an "interview" type message to app-username referencing the
+*> job-title/employer they applied for, so the applicant can tell it
+*> apart from a generic note.
+send-interview-invite.
+    move app-username to target-username
+    move "interview" to msg-type
+    move app-job-title to msg-job-title
+    move app-employer to msg-job-employer
+    move spaces to msg-thread-ref
+    move spaces to msg-content
+    string "You have been invited to interview for "
+           function trim(app-job-title) " at "
+           function trim(app-employer) "."
+           delimited by size into msg-content
+    end-string
 
-    if ws-application-count = 0
-        move "You have not applied to any jobs yet." to WS-DISPLAY
-        perform say
-    else
-        move spaces to WS-DISPLAY
-        string "Total Applications: " ws-application-count
-               delimited by size into WS-DISPLAY
-        perform say
+      *>>    Silently refuse (no signal to the sender) if the applicant
+      *>>    has blocked current-user, same as validate-message-recipient
+      *>>    does for an ordinary message (review fix).
+    move target-username to ws-block-target
+    perform is-user-blocked
+    if ws-is-blocked = "n"
+        perform save-message
     end-if
 
-    move "------------------------------" to WS-DISPLAY
+    move "Interview invite sent." to WS-DISPLAY
     perform say
     .
 
 parse-application-line.
-    *> Format: username|job-title|employer|location
+    *> Format: username|job-title|employer|location|status
     move spaces to PARSE-FIELD(1)
     move spaces to PARSE-FIELD(2)
     move spaces to PARSE-FIELD(3)
     move spaces to PARSE-FIELD(4)
+    move spaces to PARSE-FIELD(5)
 
     unstring application-line delimited by "|" into
         PARSE-FIELD(1)
         PARSE-FIELD(2)
         PARSE-FIELD(3)
         PARSE-FIELD(4)
+        PARSE-FIELD(5)
     end-unstring
 
     move function trim(PARSE-FIELD(1)) to app-username
     move function trim(PARSE-FIELD(2)) to app-job-title
     move function trim(PARSE-FIELD(3)) to app-employer
     move function trim(PARSE-FIELD(4)) to app-location
+
+    *> Older rows saved before the status field existed default to "Applied"
+    if function trim(PARSE-FIELD(5)) = spaces
+        move "Applied" to app-status
+    else
+        move function trim(PARSE-FIELD(5)) to app-status
+    end-if
     .
 
 display-application-summary.
@@ -2382,13 +5879,18 @@ display-application-summary.
            delimited by size into WS-DISPLAY
     perform say
 
+    move spaces to WS-DISPLAY
+    string "Status: " function trim(app-status)
+           delimited by size into WS-DISPLAY
+    perform say
+
     move "---" to WS-DISPLAY
     perform say
     .
 
 show-messages-menu.
     move 0 to ws-msg-choice
-    perform until ws-msg-choice = 3 or WS-EOF = "Y"
+    perform until ws-msg-choice = 4 or WS-EOF = "Y"
         move "--- Messages Menu ---" to WS-DISPLAY
         perform say
 
@@ -2398,7 +5900,10 @@ show-messages-menu.
         move "2. View My Messages" to WS-DISPLAY
         perform say
 
-        move "3. Back to Main Menu" to WS-DISPLAY
+        move "3. Message All My Connections" to WS-DISPLAY
+        perform say
+
+        move "4. Back to Main Menu" to WS-DISPLAY
         perform say
 
         move "Enter your choice:" to WS-DISPLAY
@@ -2410,6 +5915,7 @@ show-messages-menu.
                 move function numval(function trim(InpRecord))
                     to ws-msg-choice
         end-read
+        add 1 to ws-line-count
 
         if WS-EOF = "N"
             evaluate ws-msg-choice
@@ -2418,9 +5924,11 @@ show-messages-menu.
                 when 2
                     perform view-my-messages
                 when 3
+                    perform send-broadcast-message
+                when 4
                     continue
                 when other
-                    move "Invalid choice. Please enter 1, 2, or 3."
+                    move "Invalid choice. Please enter 1, 2, 3, or 4."
                         to WS-DISPLAY
                     perform say
             end-evaluate
@@ -2438,6 +5946,7 @@ show-messages-menu.
     read InpFile into temp-input
         at end move "Y" to WS-EOF exit paragraph
     end-read
+    add 1 to ws-line-count
     move function trim(temp-input) to target-username
 
     *> Validate recipient exists and is connected
@@ -2448,19 +5957,33 @@ show-messages-menu.
     end-if
 
     *> Get message content
-    move "Enter your message (max 200 chars):" to WS-DISPLAY
-    perform say
+    move 0 to ws-input-overage
+    perform until 1 = 2
+        move "Enter your message (max 200 chars):" to WS-DISPLAY
+        perform say
 
-    read InpFile into temp-input
-        at end move "Y" to WS-EOF exit paragraph
-    end-read
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+
+        if function length(function trim(temp-input)) > 200
+            compute ws-input-overage = function length(function trim(temp-input)) - 200
+            move spaces to WS-DISPLAY
+            string "That was " ws-input-overage
+                " character(s) too long (max 200). Please re-enter."
+                delimited by size into WS-DISPLAY
+            perform say
+        else
+            move function trim(temp-input) to msg-content
+            exit perform
+        end-if
+    end-perform
 
-    *> Truncates message if too long
-    if function length(function trim(temp-input)) > 200
-        move temp-input(1:200) to msg-content
-    else
-        move function trim(temp-input) to msg-content
-    end-if
+    move "message" to msg-type
+    move spaces to msg-job-title
+    move spaces to msg-job-employer
+    move spaces to msg-thread-ref
 
     *> Save the message
     perform save-message
@@ -2471,6 +5994,73 @@ show-messages-menu.
     perform say
     move "---------------------" to WS-DISPLAY
     perform say
+    .
+
+      *>>    fans one message out to every connection, reusing
+      *>>    get-connections-list (the same connection-scan logic
+      *>>    view-my-connections uses) instead of repeating send-new-message
+      *>>    once per connection by hand.
+    send-broadcast-message.
+    move "--- Message All My Connections ---" to WS-DISPLAY
+    perform say
+
+    move current-user to ws-mutual-lookup-user
+    perform get-connections-list
+
+    if MUTUAL-SCAN-COUNT = 0
+        move "You have no established connections yet." to WS-DISPLAY
+        perform say
+        exit paragraph
+    end-if
+
+    move 0 to ws-input-overage
+    perform until 1 = 2
+        move "Enter your message (max 200 chars):" to WS-DISPLAY
+        perform say
+
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+
+        if function length(function trim(temp-input)) > 200
+            compute ws-input-overage = function length(function trim(temp-input)) - 200
+            move spaces to WS-DISPLAY
+            string "That was " ws-input-overage
+                " character(s) too long (max 200). Please re-enter."
+                delimited by size into WS-DISPLAY
+            perform say
+        else
+            move function trim(temp-input) to msg-content
+            exit perform
+        end-if
+    end-perform
+
+    move "message" to msg-type
+    move spaces to msg-job-title
+    move spaces to msg-job-employer
+    move spaces to msg-thread-ref
+
+    perform varying ws-mutual-i from 1 by 1 until ws-mutual-i > MUTUAL-SCAN-COUNT
+        move MUTUAL-SCAN-NAME(ws-mutual-i) to target-username
+
+      *>>    Silently skip a recipient who has blocked current-user (same
+      *>>    "no signal to the sender" principle validate-message-recipient
+      *>>    applies for a one-to-one message) - the sent count below still
+      *>>    reports the full connection list either way (review fix).
+        move target-username to ws-block-target
+        perform is-user-blocked
+        if ws-is-blocked = "n"
+            perform save-message
+        end-if
+    end-perform
+
+    move spaces to WS-DISPLAY
+    string "Message sent to " MUTUAL-SCAN-COUNT
+           " connection(s) successfully!" delimited by size into WS-DISPLAY
+    perform say
+    move "---------------------" to WS-DISPLAY
+    perform say
     .
 
     validate-message-recipient.
@@ -2500,31 +6090,45 @@ show-messages-menu.
         exit paragraph
     end-if
 
-    *> Check if connected
+    *> Silently refuse if the recipient has blocked current-user: fall
+    *> through to the same "must be connected" message a non-connection
+    *> would get, so the sender gets no signal they've been blocked
+    *>.
+    move target-username to ws-block-target
+    perform is-user-blocked
+    if ws-is-blocked = "y"
+        move "You must be connected with the user to send a message."
+            to WS-DISPLAY
+        perform say
+        exit paragraph
+    end-if
+
+    *> Check if connected: look up the from/to pair directly by key in
+    *> both directions instead of scanning every row.
     open input connection-file
     if FILESTAT-CONN = "00"
-        perform until 1 = 2
-            read connection-file into connection-line
-                at end exit perform
-            end-read
-
-            unstring connection-line delimited by "|" into
-                conn-from-user
-                conn-to-user
-                conn-status
-            end-unstring
-
-           *> Checks if connection exists either way in data file
-            if function trim(conn-status) = "connected"
-                if (function trim(conn-from-user) = current-user
-                    and function trim(conn-to-user) = target-username)
-                   or (function trim(conn-to-user) = current-user
-                    and function trim(conn-from-user) = target-username)
+        move current-user to fd-conn-from-user
+        move target-username to fd-conn-to-user
+        read connection-file
+            invalid key continue
+            not invalid key
+                if function trim(fd-conn-status) = "connected"
                     move "y" to ws-is-connected
-                    exit perform
                 end-if
-            end-if
-        end-perform
+        end-read
+
+        if ws-is-connected = "n"
+            move target-username to fd-conn-from-user
+            move current-user to fd-conn-to-user
+            read connection-file
+                invalid key continue
+                not invalid key
+                    if function trim(fd-conn-status) = "connected"
+                        move "y" to ws-is-connected
+                    end-if
+            end-read
+        end-if
+
         close connection-file
     end-if
 
@@ -2539,6 +6143,7 @@ show-messages-menu.
     move function trim(current-user) to msg-sender
     move function trim(target-username) to msg-recipient
     move function current-date to msg-timestamp
+    move "unread" to msg-status
 
     open extend message-file
     if FILESTAT-Msg not = "00"
@@ -2553,22 +6158,377 @@ show-messages-menu.
         exit paragraph
     end-if
 
-    *> Saves message in format: sender|recipient|content|timestamp
+    *> Saves message in format:
+    *> sender|recipient|content|timestamp|status|type|job-title|job-employer|thread-ref
     move spaces to message-line
     string
         function trim(msg-sender) "|"
         function trim(msg-recipient) "|"
         function trim(msg-content) "|"
-        function trim(msg-timestamp)
+        function trim(msg-timestamp) "|"
+        function trim(msg-status) "|"
+        function trim(msg-type) "|"
+        function trim(msg-job-title) "|"
+        function trim(msg-job-employer) "|"
+        function trim(msg-thread-ref)
         delimited by size
         into message-line
     end-string
 
     write message-line
     close message-file
+
+    move msg-recipient to notif-recipient
+    move "message" to notif-event
+    move spaces to notif-detail
+    string "New message from " function trim(msg-sender)
+           delimited by size into notif-detail
+    perform write-notification
     .
 
     view-my-messages.
-    move "View My Messages is under construction." to WS-DISPLAY
+    move "--- Your Messages ---" to WS-DISPLAY
+    perform say
+
+    move 0 to MESSAGES-COUNT
+    open input message-file
+    if FILESTAT-Msg = "00"
+        perform until 1 = 2
+            read message-file into message-line
+                at end exit perform
+            end-read
+            add 1 to MESSAGES-COUNT
+            move message-line to MESSAGE-TABLE-ENTRY(MESSAGES-COUNT)
+        end-perform
+        close message-file
+    end-if
+
+    move 0 to ws-my-msg-count
+    perform varying ws-i from 1 by 1 until ws-i > MESSAGES-COUNT
+        move MESSAGE-TABLE-ENTRY(ws-i) to message-line
+        perform parse-message-line
+
+        if function trim(msg-recipient) = current-user
+            add 1 to ws-my-msg-count
+            move ws-i to MSG-MATCH-INDEX(ws-my-msg-count)
+            move ws-my-msg-count to ws-message-count
+            perform display-message-summary
+        end-if
+    end-perform
+
+    if ws-my-msg-count = 0
+        move "You have no messages." to WS-DISPLAY
+        perform say
+        move "---------------------" to WS-DISPLAY
+        perform say
+        exit paragraph
+    else
+        move spaces to WS-DISPLAY
+        string "Total Messages: " ws-my-msg-count
+               delimited by size into WS-DISPLAY
+        perform say
+    end-if
+
+    move "---------------------" to WS-DISPLAY
+    perform say
+
+    move "Enter message number to view (marks as read), or 0 to go back:"
+        to WS-DISPLAY
+    perform say
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    move function numval(function trim(temp-input)) to ws-msg-selection
+
+    if ws-msg-selection = 0
+        exit paragraph
+    end-if
+
+    if ws-msg-selection < 1 or ws-msg-selection > ws-my-msg-count
+        move "Invalid message number." to WS-DISPLAY
+        perform say
+        exit paragraph
+    end-if
+
+    perform view-message-detail
+    .
+
+    parse-message-line.
+    move spaces to PARSE-FIELD(1)
+    move spaces to PARSE-FIELD(2)
+    move spaces to PARSE-FIELD(3)
+    move spaces to PARSE-FIELD(4)
+    move spaces to PARSE-FIELD(5)
+    move spaces to PARSE-FIELD(6)
+    move spaces to PARSE-FIELD(7)
+    move spaces to PARSE-FIELD(8)
+    move spaces to PARSE-FIELD(9)
+
+    unstring message-line delimited by "|" into
+        PARSE-FIELD(1)
+        PARSE-FIELD(2)
+        PARSE-FIELD(3)
+        PARSE-FIELD(4)
+        PARSE-FIELD(5)
+        PARSE-FIELD(6)
+        PARSE-FIELD(7)
+        PARSE-FIELD(8)
+        PARSE-FIELD(9)
+    end-unstring
+
+    move function trim(PARSE-FIELD(1)) to msg-sender
+    move function trim(PARSE-FIELD(2)) to msg-recipient
+    move function trim(PARSE-FIELD(3)) to msg-content
+    move function trim(PARSE-FIELD(4)) to msg-timestamp
+
+    *> Older rows saved before the status field existed default to unread
+    if function trim(PARSE-FIELD(5)) = spaces
+        move "unread" to msg-status
+    else
+        move function trim(PARSE-FIELD(5)) to msg-status
+    end-if
+
+    *> Older rows with no message-type field default to a generic message
+    if function trim(PARSE-FIELD(6)) = spaces
+        move "message" to msg-type
+    else
+        move function trim(PARSE-FIELD(6)) to msg-type
+    end-if
+    move function trim(PARSE-FIELD(7)) to msg-job-title
+    move function trim(PARSE-FIELD(8)) to msg-job-employer
+
+    *> Older rows with no thread-reference field default to blank
+    move function trim(PARSE-FIELD(9)) to msg-thread-ref
+    .
+
+    display-message-summary.
+    move spaces to WS-DISPLAY
+    if function trim(msg-type) = "interview"
+        if function trim(msg-status) = "unread"
+            string ws-my-msg-count ". [UNREAD] [INTERVIEW INVITE] From: " function trim(msg-sender)
+                   delimited by size into WS-DISPLAY
+        else
+            string ws-my-msg-count ". [INTERVIEW INVITE] From: " function trim(msg-sender)
+                   delimited by size into WS-DISPLAY
+        end-if
+    else
+        if function trim(msg-thread-ref) not = spaces
+            if function trim(msg-status) = "unread"
+                string ws-my-msg-count ". [UNREAD] [REPLY] From: " function trim(msg-sender)
+                       delimited by size into WS-DISPLAY
+            else
+                string ws-my-msg-count ". [REPLY] From: " function trim(msg-sender)
+                       delimited by size into WS-DISPLAY
+            end-if
+        else
+            if function trim(msg-status) = "unread"
+                string ws-my-msg-count ". [UNREAD] From: " function trim(msg-sender)
+                       delimited by size into WS-DISPLAY
+            else
+                string ws-my-msg-count ". From: " function trim(msg-sender)
+                       delimited by size into WS-DISPLAY
+            end-if
+        end-if
+    end-if
+    perform say
+
+    move spaces to WS-DISPLAY
+    string "   " function trim(msg-content)
+           delimited by size into WS-DISPLAY
+    perform say
+
+    move spaces to WS-DISPLAY
+    string "   (" function trim(msg-timestamp) ")"
+           delimited by size into WS-DISPLAY
+    perform say
+
+    move "---" to WS-DISPLAY
+    perform say
+    .
+
+    rewrite-messages-table.
+    open output message-file
+    if FILESTAT-Msg = "00"
+        perform varying ws-i from 1 by 1 until ws-i > MESSAGES-COUNT
+            move MESSAGE-TABLE-ENTRY(ws-i) to message-line
+            write message-line
+        end-perform
+        close message-file
+    end-if
+    .
+
+    serialize-message-line.
+    move spaces to message-line
+    string
+        function trim(msg-sender) "|"
+        function trim(msg-recipient) "|"
+        function trim(msg-content) "|"
+        function trim(msg-timestamp) "|"
+        function trim(msg-status) "|"
+        function trim(msg-type) "|"
+        function trim(msg-job-title) "|"
+        function trim(msg-job-employer) "|"
+        function trim(msg-thread-ref)
+        delimited by size
+        into message-line
+    end-string
+    .
+
+    mark-message-read.
+    if function trim(msg-status) = "unread"
+        move "read" to msg-status
+        perform serialize-message-line
+        move message-line to MESSAGE-TABLE-ENTRY(ws-j)
+        perform rewrite-messages-table
+    end-if
+    .
+
+    delete-message-entry.
+    perform varying ws-i from ws-j by 1 until ws-i >= MESSAGES-COUNT
+        move MESSAGE-TABLE-ENTRY(ws-i + 1) to MESSAGE-TABLE-ENTRY(ws-i)
+    end-perform
+    subtract 1 from MESSAGES-COUNT
+
+    perform rewrite-messages-table
+
+    move "Message deleted." to WS-DISPLAY
+    perform say
+    .
+
+    view-message-detail.
+    move MSG-MATCH-INDEX(ws-msg-selection) to ws-j
+    move MESSAGE-TABLE-ENTRY(ws-j) to message-line
+    perform parse-message-line
+
+    move spaces to WS-DISPLAY
+    string "From: " function trim(msg-sender)
+           delimited by size into WS-DISPLAY
+    perform say
+
+    move spaces to WS-DISPLAY
+    string "Sent: " function trim(msg-timestamp)
+           delimited by size into WS-DISPLAY
+    perform say
+
+    move spaces to WS-DISPLAY
+    string "Message: " function trim(msg-content)
+           delimited by size into WS-DISPLAY
+    perform say
+
+    if function trim(msg-type) = "interview"
+        move spaces to WS-DISPLAY
+        string "Job: " function trim(msg-job-title) " at "
+               function trim(msg-job-employer)
+               delimited by size into WS-DISPLAY
+        perform say
+    end-if
+
+    if function trim(msg-thread-ref) not = spaces
+        move spaces to ws-thread-orig-sender
+        move spaces to ws-thread-orig-timestamp
+        unstring msg-thread-ref delimited by "@" into
+            ws-thread-orig-sender ws-thread-orig-timestamp
+        end-unstring
+        move spaces to WS-DISPLAY
+        string "(In reply to " function trim(ws-thread-orig-sender)
+               "'s message sent " function trim(ws-thread-orig-timestamp) ")"
+               delimited by size into WS-DISPLAY
+        perform say
+    end-if
+
+    perform mark-message-read
+
+    move "1. Delete this message" to WS-DISPLAY
+    perform say
+    move "2. Reply" to WS-DISPLAY
     perform say
-    .
\ No newline at end of file
+    move "3. Back to Inbox" to WS-DISPLAY
+    perform say
+    move "Enter your choice:" to WS-DISPLAY
+    perform say
+
+    read InpFile into temp-input
+        at end move "Y" to WS-EOF exit paragraph
+    end-read
+    add 1 to ws-line-count
+    move function numval(function trim(temp-input)) to ws-msg-action
+
+    evaluate ws-msg-action
+        when 1
+            perform delete-message-entry
+        when 2
+            perform reply-to-message
+        when other
+            continue
+    end-evaluate
+    .
+
+      *>>    Reply right from a displayed message: pre-fills
+      *>>    target-username from the message's own msg-sender (captured
+      *>>    here before save-message overwrites msg-sender with
+      *>>    current-user) and tags the new row with a reference back to
+      *>>    the original ("<orig-sender>@<orig-timestamp>") so related
+      *>>    messages stay linked in messages.dat. Skips
+      *>>    validate-message-recipient's connection check - the original
+      *>>    sender already reached current-user once (including via an
+      *>>    interview invite from a job poster who may not be a mutual
+      *>>    connection), so a reply back to them shouldn't be blocked by
+      *>>    a connection requirement send-new-message otherwise enforces.
+    reply-to-message.
+    move function trim(msg-sender) to target-username
+    move spaces to msg-thread-ref
+    string function trim(msg-sender) "@" function trim(msg-timestamp)
+        delimited by size into msg-thread-ref
+    end-string
+
+    move spaces to WS-DISPLAY
+    string "--- Reply to " function trim(target-username) " ---"
+        delimited by size into WS-DISPLAY
+    perform say
+
+    move 0 to ws-input-overage
+    perform until 1 = 2
+        move "Enter your reply (max 200 chars):" to WS-DISPLAY
+        perform say
+
+        read InpFile into temp-input
+            at end move "Y" to WS-EOF exit paragraph
+        end-read
+        add 1 to ws-line-count
+
+        if function length(function trim(temp-input)) > 200
+            compute ws-input-overage = function length(function trim(temp-input)) - 200
+            move spaces to WS-DISPLAY
+            string "That was " ws-input-overage
+                " character(s) too long (max 200). Please re-enter."
+                delimited by size into WS-DISPLAY
+            perform say
+        else
+            move function trim(temp-input) to msg-content
+            exit perform
+        end-if
+    end-perform
+
+    move "message" to msg-type
+    move spaces to msg-job-title
+    move spaces to msg-job-employer
+
+      *>>    Silently refuse (no signal to the sender) if the original
+      *>>    sender has since blocked current-user, same as
+      *>>    validate-message-recipient does for an ordinary message -
+      *>>    reply-to-message only skips the *connection* requirement,
+      *>>    not the block check (review fix).
+    move target-username to ws-block-target
+    perform is-user-blocked
+    if ws-is-blocked = "n"
+        perform save-message
+    end-if
+
+    move spaces to WS-DISPLAY
+    string "Reply sent to " function trim(target-username)
+           " successfully!" delimited by size into WS-DISPLAY
+    perform say
+    move "---------------------" to WS-DISPLAY
+    perform say
+    .
